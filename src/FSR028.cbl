@@ -0,0 +1,185 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR028                                             *
+      ***                                                             *
+      *** DESCRIPTION: HCPCS MODIFIER BUNDLING/PANEL EDIT REPORT.     *
+      ***   READS EVERY PHYSICAL SEGMENT OF THE EXTRACT (REVENUE      *
+      ***   LINES CAN APPEAR ON ANY SEGMENT - SEE FSR001/FSR022) AND  *
+      ***   FOR EVERY LINE WHERE A BUNDLING OR PANEL EDIT ACTED ON    *
+      ***   THE HCPCS CODE - FSSC-SPEC-PROCESS-B-BUNDLE (LINE         *
+      ***   BUNDLED INTO ANOTHER LINE) OR A NON-BLANK FSSC-HCPC-      *
+      ***   ROLLUP-PMT-IND (D-DUPLICATE, I-INDIVIDUAL, P-PANEL,       *
+      ***   R-REDUCED, KEYED TO FSSC-HCPC-ROLLUP-PANEL-CD) - PRINTS   *
+      ***   ONE LINE SHOWING THE HCPCS CODE, ITS MODIFIERS (FSSC-     *
+      ***   HCPC-MOD), AND HOW THE EDIT DISPOSED OF THE LINE.         *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE   - FSRCCLMS SHAPE, DCN SEQUENCE *
+      *** OUTPUT: HCPC-EDIT-RPT-FILE   - BUNDLING/PANEL EDIT REPORT   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR028.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HCPC-EDIT-RPT-FILE ASSIGN TO "HCPCEDRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  HCPC-EDIT-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HCPC-EDIT-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-SEGMENTS-READ-CNT           PIC 9(7) VALUE 0.
+           05  WS-LINES-READ-CNT              PIC 9(7) VALUE 0.
+           05  WS-BUNDLED-LINE-CNT            PIC 9(7) VALUE 0.
+           05  WS-PANEL-LINE-CNT              PIC 9(7) VALUE 0.
+           05  WS-DUP-LINE-CNT                PIC 9(7) VALUE 0.
+           05  WS-REDUCED-LINE-CNT            PIC 9(7) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-MOD-NDX                     COMP PIC S9(4).
+           05  WS-RPT-DISPOSITION             PIC X(20).
+           05  WS-RPT-MODIFIERS.
+               10  WS-RPT-MOD OCCURS 5 TIMES  PIC X(3).
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR028 - HCPCS MODIFIER BUNDLING/PANEL EDIT REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN                     HCPC  MODIFIERS
+      -    "             PANEL-CD  DISPOSITION".
+
+       01  WS-DETAIL-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(23).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-HCPC-CD                 PIC X(5).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-MOD-LIST                PIC X(15).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-PANEL-CD                PIC X(5).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DISPO                   PIC X(20).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT HCPC-EDIT-RPT-FILE.
+           WRITE HCPC-EDIT-RPT-LINE FROM WS-HEADING-1.
+           WRITE HCPC-EDIT-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-SEGMENTS-READ-CNT
+               PERFORM 2000-PROCESS-SEGMENT-LINES
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "LINES READ: " WS-LINES-READ-CNT
+               "  BUNDLED: " WS-BUNDLED-LINE-CNT
+               "  PANEL: " WS-PANEL-LINE-CNT
+               "  DUP: " WS-DUP-LINE-CNT
+               "  REDUCED: " WS-REDUCED-LINE-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE HCPC-EDIT-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE HCPC-EDIT-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-SEGMENT-LINES.
+           IF FSSCCLMS-LINES > 0
+               PERFORM 2100-CHECK-LINE-FOR-EDIT
+                   VARYING FSSCCLMS-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-NDX > FSSCCLMS-LINES
+           END-IF.
+
+       2100-CHECK-LINE-FOR-EDIT.
+           ADD 1 TO WS-LINES-READ-CNT.
+
+           MOVE SPACES TO WS-RPT-DISPOSITION.
+
+           IF FSSCCLMS-SPEC-PROCESS-B-BUNDLE (FSSCCLMS-NDX)
+               ADD 1 TO WS-BUNDLED-LINE-CNT
+               MOVE "BUNDLED" TO WS-RPT-DISPOSITION
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FSSCCLMS-HCPC-ROLLUP-P-PANEL (FSSCCLMS-NDX)
+                   ADD 1 TO WS-PANEL-LINE-CNT
+                   STRING WS-RPT-DISPOSITION DELIMITED BY SPACE
+                       " PANEL" DELIMITED BY SIZE
+                       INTO WS-RPT-DISPOSITION
+                   END-STRING
+               WHEN FSSCCLMS-HCPC-ROLLUP-D-DUP (FSSCCLMS-NDX)
+                   ADD 1 TO WS-DUP-LINE-CNT
+                   STRING WS-RPT-DISPOSITION DELIMITED BY SPACE
+                       " DUPLICATE" DELIMITED BY SIZE
+                       INTO WS-RPT-DISPOSITION
+                   END-STRING
+               WHEN FSSCCLMS-HCPC-ROLLUP-R-REDUCED (FSSCCLMS-NDX)
+                   ADD 1 TO WS-REDUCED-LINE-CNT
+                   STRING WS-RPT-DISPOSITION DELIMITED BY SPACE
+                       " REDUCED" DELIMITED BY SIZE
+                       INTO WS-RPT-DISPOSITION
+                   END-STRING
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF WS-RPT-DISPOSITION NOT = SPACES
+               PERFORM 2200-PRINT-DETAIL-LINE
+           END-IF.
+
+       2200-PRINT-DETAIL-LINE.
+           MOVE SPACES TO WS-RPT-MODIFIERS.
+           PERFORM VARYING WS-MOD-NDX FROM 1 BY 1
+                   UNTIL WS-MOD-NDX > 5
+               IF FSSCCLMS-HCPC-MOD (FSSCCLMS-NDX, WS-MOD-NDX)
+                       NOT = SPACES
+                   MOVE FSSCCLMS-HCPC-MOD (FSSCCLMS-NDX, WS-MOD-NDX)
+                       TO WS-RPT-MOD (WS-MOD-NDX) (1:2)
+               END-IF
+           END-PERFORM.
+
+           MOVE FSSCCLMS-HIC-NO                    TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN                       TO WS-RPT-DCN.
+           MOVE FSSCCLMS-HCPC-CD (FSSCCLMS-NDX)     TO WS-RPT-HCPC-CD.
+           MOVE WS-RPT-MODIFIERS                    TO WS-RPT-MOD-LIST.
+           MOVE FSSCCLMS-HCPC-ROLLUP-PANEL-CD (FSSCCLMS-NDX)
+                                                     TO WS-RPT-PANEL-CD.
+           MOVE WS-RPT-DISPOSITION                  TO WS-RPT-DISPO.
+           WRITE HCPC-EDIT-RPT-LINE FROM WS-DETAIL-LINE.
