@@ -0,0 +1,167 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR020                                             *
+      ***                                                             *
+      *** DESCRIPTION: LOGICAL-CLAIM ASSEMBLY UTILITY.  THE ONLINE    *
+      ***   SYSTEM STORES A CLAIM AS ONE FSRCCLMP PHYSICAL BASE       *
+      ***   RECORD (UP TO 10 LINES) FOLLOWED BY ZERO OR MORE FSRCCLMR *
+      ***   REVENUE-ONLY RECORDS (UP TO 18 LINES EACH), ALL FOR THE   *
+      ***   SAME HIC-NO/DCN.  THIS UTILITY MATCH-MERGES THE TWO       *
+      ***   PHYSICAL FILES (BOTH MUST BE IN HIC-NO/DCN SEQUENCE) AND  *
+      ***   ASSEMBLES EACH CLAIM INTO A SINGLE FULL FSRCCLMS LOGICAL  *
+      ***   RECORD (UP TO 450 LINES) - THE SAME SHAPE CONSUMED AS     *
+      ***   CLAIM-EXTRACT-FILE BY EVERY OTHER PROGRAM IN THIS SYSTEM. *
+      ***   ANY FSRCCLMR RECORD WHOSE KEY DOES NOT MATCH A KNOWN      *
+      ***   FSRCCLMP RECORD IS AN ORPHAN AND IS SKIPPED AND COUNTED.  *
+      ***                                                             *
+      *** INPUT:  CLMP-INPUT-FILE  - FSRCCLMP SHAPE, HIC-NO/DCN SEQ   *
+      ***         CLMR-INPUT-FILE  - FSRCCLMR SHAPE, HIC-NO/DCN SEQ   *
+      *** OUTPUT: CLAIM-ASSEMBLED-FILE - FSRCCLMS SHAPE, ASSEMBLED    *
+      ***                                LOGICAL CLAIMS               *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR020.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLMP-INPUT-FILE ASSIGN TO "CLAIMCLP"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLMR-INPUT-FILE ASSIGN TO "CLAIMCLR"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLAIM-ASSEMBLED-FILE ASSIGN TO "CLAIMASM"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLMP-INPUT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMP==.
+       COPY FSRCCLMP.
+       REPLACE OFF.
+
+       FD  CLMR-INPUT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMR==.
+       COPY FSRCCLMR.
+       REPLACE OFF.
+
+       FD  CLAIM-ASSEMBLED-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-CLMP-EOF-SW                 PIC X(1) VALUE 'N'.
+               88  WS-CLMP-EOF                       VALUE 'Y'.
+           05  WS-CLMR-EOF-SW                 PIC X(1) VALUE 'N'.
+               88  WS-CLMR-EOF                       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-ASSEMBLED-CNT        PIC 9(7) VALUE 0.
+           05  WS-CLMR-SEGMENTS-USED-CNT      PIC 9(7) VALUE 0.
+           05  WS-ORPHAN-CLMR-CNT             PIC 9(7) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-TGT-NDX                     COMP PIC S9(4).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLMP-INPUT-FILE CLMR-INPUT-FILE.
+           OPEN OUTPUT CLAIM-ASSEMBLED-FILE.
+
+           READ CLMP-INPUT-FILE
+               AT END SET WS-CLMP-EOF TO TRUE
+           END-READ.
+           READ CLMR-INPUT-FILE
+               AT END SET WS-CLMR-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-CLMP-EOF
+               PERFORM 2000-ASSEMBLE-ONE-CLAIM
+               READ CLMP-INPUT-FILE
+                   AT END SET WS-CLMP-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM UNTIL WS-CLMR-EOF
+               ADD 1 TO WS-ORPHAN-CLMR-CNT
+               READ CLMR-INPUT-FILE
+                   AT END SET WS-CLMR-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "FSR020 - CLAIMS ASSEMBLED: " WS-CLAIMS-ASSEMBLED-CNT
+               "  CLMR SEGMENTS USED: " WS-CLMR-SEGMENTS-USED-CNT
+               "  ORPHAN CLMR SEGMENTS: " WS-ORPHAN-CLMR-CNT.
+
+           CLOSE CLMP-INPUT-FILE CLMR-INPUT-FILE CLAIM-ASSEMBLED-FILE.
+           GOBACK.
+
+       2000-ASSEMBLE-ONE-CLAIM.
+           MOVE FSSCCLMP-CLAIM-BASE-PART1 TO FSSCCLMS-CLAIM-BASE-PART1.
+           MOVE FSSCCLMP-CLAIM-BASE-PART2 TO FSSCCLMS-CLAIM-BASE-PART2.
+           MOVE 450 TO FSSCCLMS-LINES.
+           MOVE 0 TO WS-TGT-NDX.
+
+           IF FSSCCLMP-LINES > 0
+               PERFORM VARYING FSSCCLMP-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMP-NDX > FSSCCLMP-LINES
+                   ADD 1 TO WS-TGT-NDX
+                   MOVE FSSCCLMP-CLM-LINES (FSSCCLMP-NDX)
+                       TO FSSCCLMS-CLM-LINES (WS-TGT-NDX)
+               END-PERFORM
+           END-IF.
+
+           PERFORM 2050-SKIP-ORPHAN-CLMR-SEGMENTS.
+
+           PERFORM UNTIL WS-CLMR-EOF
+                 OR FSSCCLMR-HIC-NO NOT = FSSCCLMS-HIC-NO
+                 OR FSSCCLMR-DCN NOT = FSSCCLMS-DCN
+               ADD 1 TO WS-CLMR-SEGMENTS-USED-CNT
+               PERFORM 2100-APPEND-CLMR-LINES
+               READ CLMR-INPUT-FILE
+                   AT END SET WS-CLMR-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-TGT-NDX TO FSSCCLMS-LINES.
+           MOVE WS-TGT-NDX TO FSSCCLMS-LINES-TOTAL.
+           ADD 1 TO WS-CLAIMS-ASSEMBLED-CNT.
+           WRITE FSSCCLMS-CLAIM-RECORD.
+
+      * SKIPS ANY CLMR SEGMENT WHOSE KEY IS BEHIND THE CURRENT CLMP
+      * CLAIM'S KEY - IT HAS NO MATCHING BASE RECORD AND IS AN ORPHAN.
+       2050-SKIP-ORPHAN-CLMR-SEGMENTS.
+           PERFORM UNTIL WS-CLMR-EOF
+                 OR FSSCCLMR-HIC-NO > FSSCCLMS-HIC-NO
+                 OR (FSSCCLMR-HIC-NO = FSSCCLMS-HIC-NO
+                     AND FSSCCLMR-DCN >= FSSCCLMS-DCN)
+               ADD 1 TO WS-ORPHAN-CLMR-CNT
+               READ CLMR-INPUT-FILE
+                   AT END SET WS-CLMR-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2100-APPEND-CLMR-LINES.
+           IF FSSCCLMR-LINES > 0
+               PERFORM VARYING FSSCCLMR-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMR-NDX > FSSCCLMR-LINES
+                      OR WS-TGT-NDX >= 450
+                   ADD 1 TO WS-TGT-NDX
+                   MOVE FSSCCLMR-CLM-LINES (FSSCCLMR-NDX)
+                       TO FSSCCLMS-CLM-LINES (WS-TGT-NDX)
+               END-PERFORM
+           END-IF.
