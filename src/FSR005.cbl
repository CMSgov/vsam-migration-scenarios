@@ -0,0 +1,136 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR005                                             *
+      ***                                                             *
+      *** DESCRIPTION: VALUE CODE / OCCURRENCE SPAN VALIDATION EDIT.  *
+      ***   CALLED AT DDE ENTRY (OR BY ANY BATCH EDIT) AGAINST A      *
+      ***   CLAIM'S FSSC-OCCUR-SPAN-CD-TABLE, FSSC-OCCUR-CD-TABLE,    *
+      ***   AND FSSC-VALUE-CODE-TABLE.  CHECKS:                       *
+      ***     1) FOR EVERY POPULATED OCCURRENCE SPAN, FROM-DT IS NOT  *
+      ***        GREATER THAN TO-DT.                                  *
+      ***     2) SPAN CODE 70 (QUALIFYING SNF STAY) REQUIRES VALUE    *
+      ***        CODE 80 OR 81 (COVERED/NONCOVERED DAYS) TO ALSO BE   *
+      ***        PRESENT ON THE CLAIM.                                *
+      ***     3) OCCURRENCE CODE 01 OR 02 (ACCIDENT/NO-FAULT          *
+      ***        INSURANCE INVOLVED) REQUIRES VALUE CODE 14 (NO-FAULT *
+      ***        INSURANCE) TO ALSO BE PRESENT ON THE CLAIM.          *
+      ***                                                             *
+      *** LINKAGE:                                                    *
+      ***   LK-CLAIM-RECORD - CLAIM RECORD, FULL FSRCCLMS SHAPE       *
+      ***   LK-RETURN-CODE  - '0' VALID                               *
+      ***                     '1' OCCURRENCE SPAN FROM > TO           *
+      ***                     '2' SPAN 70 PRESENT, MISSING VALUE CD   *
+      ***                         80/81                                *
+      ***                     '3' OCCUR CD 01/02 PRESENT, MISSING     *
+      ***                         VALUE CD 14                         *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR005.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-SPAN-70-FOUND-SW            PIC X(1) VALUE 'N'.
+               88  WS-SPAN-70-FOUND                  VALUE 'Y'.
+           05  WS-VAL-CD-80-81-FOUND-SW       PIC X(1) VALUE 'N'.
+               88  WS-VAL-CD-80-81-FOUND             VALUE 'Y'.
+           05  WS-OCCUR-01-02-FOUND-SW        PIC X(1) VALUE 'N'.
+               88  WS-OCCUR-01-02-FOUND              VALUE 'Y'.
+           05  WS-VAL-CD-14-FOUND-SW          PIC X(1) VALUE 'N'.
+               88  WS-VAL-CD-14-FOUND                VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       01  LK-RETURN-CODE                      PIC X(1).
+           88  LK-EDIT-VALID                        VALUE '0'.
+           88  LK-EDIT-SPAN-DATES-INVALID           VALUE '1'.
+           88  LK-EDIT-SPAN-70-MISSING-VALCD        VALUE '2'.
+           88  LK-EDIT-OCCUR-MISSING-VALCD14        VALUE '3'.
+
+       PROCEDURE DIVISION USING FSSCCLMS-CLAIM-RECORD
+                                 LK-RETURN-CODE.
+
+       0000-MAIN.
+
+           SET LK-EDIT-VALID TO TRUE.
+           SET WS-SPAN-70-FOUND-SW TO 'N'.
+           SET WS-VAL-CD-80-81-FOUND-SW TO 'N'.
+           SET WS-OCCUR-01-02-FOUND-SW TO 'N'.
+           SET WS-VAL-CD-14-FOUND-SW TO 'N'.
+
+           PERFORM 1000-CHECK-SPAN-DATES
+               VARYING FSSCCLMS-OSNDX FROM 1 BY 1
+               UNTIL FSSCCLMS-OSNDX > 10
+                  OR NOT LK-EDIT-VALID.
+
+           IF LK-EDIT-VALID AND WS-SPAN-70-FOUND
+               PERFORM 2000-CHECK-VALUE-CODES
+                   VARYING FSSCCLMS-VCNDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-VCNDX > 36
+                      OR WS-VAL-CD-80-81-FOUND
+               IF NOT WS-VAL-CD-80-81-FOUND
+                   SET LK-EDIT-SPAN-70-MISSING-VALCD TO TRUE
+               END-IF
+           END-IF.
+
+           IF LK-EDIT-VALID
+               PERFORM 3000-CHECK-OCCUR-CODES
+                   VARYING FSSCCLMS-OCNDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-OCNDX > 30
+                      OR WS-OCCUR-01-02-FOUND
+               IF WS-OCCUR-01-02-FOUND
+                   PERFORM 4000-CHECK-VALUE-CODE-14
+                       VARYING FSSCCLMS-VCNDX FROM 1 BY 1
+                       UNTIL FSSCCLMS-VCNDX > 36
+                          OR WS-VAL-CD-14-FOUND
+                   IF NOT WS-VAL-CD-14-FOUND
+                       SET LK-EDIT-OCCUR-MISSING-VALCD14 TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       1000-CHECK-SPAN-DATES.
+
+           IF FSSCCLMS-OCCUR-SPAN-CD (FSSCCLMS-OSNDX) NOT = SPACES
+               IF FSSCCLMS-OCCUR-SPAN-CD (FSSCCLMS-OSNDX) = '70'
+                   SET WS-SPAN-70-FOUND TO TRUE
+               END-IF
+               IF FSSCCLMS-OCUR-SPAN-FRM-DT-CYMD (FSSCCLMS-OSNDX) >
+                  FSSCCLMS-OCCUR-SPAN-TO-DT-CYMD (FSSCCLMS-OSNDX)
+                   SET LK-EDIT-SPAN-DATES-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       2000-CHECK-VALUE-CODES.
+
+           IF FSSCCLMS-VAL-CD (FSSCCLMS-VCNDX) = '80'
+              OR FSSCCLMS-VAL-CD (FSSCCLMS-VCNDX) = '81'
+               SET WS-VAL-CD-80-81-FOUND TO TRUE
+           END-IF.
+
+       3000-CHECK-OCCUR-CODES.
+
+           IF FSSCCLMS-OCCUR-CD (FSSCCLMS-OCNDX) = '01'
+              OR FSSCCLMS-OCCUR-CD (FSSCCLMS-OCNDX) = '02'
+               SET WS-OCCUR-01-02-FOUND TO TRUE
+           END-IF.
+
+       4000-CHECK-VALUE-CODE-14.
+
+           IF FSSCCLMS-VAL-CD (FSSCCLMS-VCNDX) = '14'
+               SET WS-VAL-CD-14-FOUND TO TRUE
+           END-IF.
