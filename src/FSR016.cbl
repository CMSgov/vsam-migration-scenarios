@@ -0,0 +1,253 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR016                                             *
+      ***                                                             *
+      *** DESCRIPTION: THERAPY CAP THRESHOLD ACCUMULATION AND ALERT   *
+      ***   REPORT.  ACCUMULATES COVERED CHARGES (FSSC-REV-COV-CHRG-  *
+      ***   AMT) FOR OUTPATIENT THERAPY REVENUE LINES ACROSS ALL OF   *
+      ***   A BENEFICIARY'S CLAIMS IN THE RUN, SEPARATELY FOR THE     *
+      ***   COMBINED PT/SLP DISCIPLINE (REV CODES 042X AND 044X) AND  *
+      ***   THE OT DISCIPLINE (REV CODES 043X), AND FLAGS THE CLAIM   *
+      ***   ON WHICH EACH DISCIPLINE'S RUNNING TOTAL FIRST CROSSES    *
+      ***   THE ANNUAL THERAPY CAP THRESHOLD.  THIS JOB NEEDS EACH     *
+      ***   BENEFICIARY'S CLAIMS CONTIGUOUS TO ACCUMULATE CORRECTLY,   *
+      ***   BUT THE EXTRACT ARRIVES IN DCN SEQUENCE (NOT BENEFICIARY-  *
+      ***   CONTIGUOUS), SO THE EXTRACT IS RUN THROUGH AN INTERNAL     *
+      ***   SORT INTO HIC-NO/DCN ORDER (SAME TECHNIQUE AS FSR004'S     *
+      ***   AGING SORT) BEFORE THE RUNNING TOTALS ARE ACCUMULATED.     *
+      ***   THE CAP AMOUNTS BELOW ARE THE ANNUAL CMS THERAPY CAP      *
+      ***   THRESHOLD AND MUST BE UPDATED EACH YEAR PER CMS GUIDANCE. *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE,  *
+      ***                                INTERNALLY SORTED TO HIC-NO/  *
+      ***                                DCN BEFORE ACCUMULATION       *
+      *** OUTPUT: THER-CAP-RPT-FILE   - THERAPY CAP THRESHOLD REPORT  *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR016.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT THER-CAP-RPT-FILE ASSIGN TO "THCAPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  THER-CAP-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  THER-CAP-RPT-LINE                  PIC X(132).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-HIC-NO                      PIC X(12).
+           05  SW-DCN                         PIC X(14).
+           05  SW-PT-SLP-AMT              COMP-3 PIC S9(7)V99.
+           05  SW-OT-AMT                  COMP-3 PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CONSTANTS.
+           05  WS-PT-SLP-CAP-AMT          COMP-3 PIC S9(7)V99
+                                                  VALUE 2330.00.
+           05  WS-OT-CAP-AMT              COMP-3 PIC S9(7)V99
+                                                  VALUE 2330.00.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+           05  WS-FIRST-REC-SW                PIC X(1) VALUE 'Y'.
+               88  WS-FIRST-REC                      VALUE 'Y'.
+           05  WS-PT-SLP-ALERTED-SW           PIC X(1) VALUE 'N'.
+               88  WS-PT-SLP-ALERTED                 VALUE 'Y'.
+           05  WS-OT-ALERTED-SW               PIC X(1) VALUE 'N'.
+               88  WS-OT-ALERTED                     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-BENE-CNT                    PIC 9(7) VALUE 0.
+           05  WS-PT-SLP-ALERT-CNT            PIC 9(7) VALUE 0.
+           05  WS-OT-ALERT-CNT                PIC 9(7) VALUE 0.
+
+       01  WS-PRIOR-KEY.
+           05  WS-PRIOR-HIC-NO                PIC X(12).
+
+       01  WS-YTD-TOTALS.
+           05  WS-PT-SLP-YTD-AMT          COMP-3 PIC S9(7)V99.
+           05  WS-OT-YTD-AMT              COMP-3 PIC S9(7)V99.
+
+       01  WS-CLAIM-TOTALS.
+           05  WS-CLAIM-PT-SLP-AMT        COMP-3 PIC S9(7)V99.
+           05  WS-CLAIM-OT-AMT            COMP-3 PIC S9(7)V99.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR016 - THERAPY CAP THRESHOLD ACCUMULATION AND ALERT REPO
+      -    "RT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            DISCIPLINE  YTD-AMOUNT   CAP-A
+      -    "MOUNT   STATUS".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DISCIPLINE              PIC X(10).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-YTD-AMT                 PIC $$$,$$$.99.
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CAP-AMT                 PIC $$$,$$$.99.
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-STATUS                  PIC X(20).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-HIC-NO
+               ON ASCENDING KEY SW-DCN
+               INPUT PROCEDURE 1000-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 3000-WRITE-REPORT.
+           GOBACK.
+
+       1000-BUILD-SORT-FILE.
+           OPEN INPUT CLAIM-EXTRACT-FILE.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 1100-RELEASE-CLAIM-TOTALS
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLAIM-EXTRACT-FILE.
+
+       1100-RELEASE-CLAIM-TOTALS.
+           ADD 1 TO WS-CLAIMS-READ-CNT.
+
+           MOVE 0 TO WS-CLAIM-PT-SLP-AMT.
+           MOVE 0 TO WS-CLAIM-OT-AMT.
+
+           IF FSSCCLMS-LINES > 0
+               PERFORM VARYING FSSCCLMS-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-NDX > FSSCCLMS-LINES
+
+                   IF FSSCCLMS-REV-CD (FSSCCLMS-NDX) >= 0420
+                      AND FSSCCLMS-REV-CD (FSSCCLMS-NDX) <= 0429
+                       ADD FSSCCLMS-REV-COV-CHRG-AMT (FSSCCLMS-NDX)
+                           TO WS-CLAIM-PT-SLP-AMT
+                   END-IF
+
+                   IF FSSCCLMS-REV-CD (FSSCCLMS-NDX) >= 0440
+                      AND FSSCCLMS-REV-CD (FSSCCLMS-NDX) <= 0449
+                       ADD FSSCCLMS-REV-COV-CHRG-AMT (FSSCCLMS-NDX)
+                           TO WS-CLAIM-PT-SLP-AMT
+                   END-IF
+
+                   IF FSSCCLMS-REV-CD (FSSCCLMS-NDX) >= 0430
+                      AND FSSCCLMS-REV-CD (FSSCCLMS-NDX) <= 0439
+                       ADD FSSCCLMS-REV-COV-CHRG-AMT (FSSCCLMS-NDX)
+                           TO WS-CLAIM-OT-AMT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           MOVE FSSCCLMS-HIC-NO     TO SW-HIC-NO.
+           MOVE FSSCCLMS-DCN        TO SW-DCN.
+           MOVE WS-CLAIM-PT-SLP-AMT TO SW-PT-SLP-AMT.
+           MOVE WS-CLAIM-OT-AMT     TO SW-OT-AMT.
+           RELEASE SORT-WORK-RECORD.
+
+       3000-WRITE-REPORT.
+           OPEN OUTPUT THER-CAP-RPT-FILE.
+           WRITE THER-CAP-RPT-LINE FROM WS-HEADING-1.
+           WRITE THER-CAP-RPT-LINE FROM WS-HEADING-2.
+
+           MOVE 'N' TO WS-EOF-SW.
+           RETURN SORT-WORK-FILE
+               AT END SET WS-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-SORTED-CLAIM
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "SEGMENTS READ: " WS-CLAIMS-READ-CNT
+               "  BENEFICIARIES: " WS-BENE-CNT
+               "  PT/SLP ALERTS: " WS-PT-SLP-ALERT-CNT
+               "  OT ALERTS: " WS-OT-ALERT-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE THER-CAP-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE THER-CAP-RPT-FILE.
+
+       2000-PROCESS-SORTED-CLAIM.
+           IF WS-FIRST-REC-SW = 'Y'
+              OR SW-HIC-NO NOT = WS-PRIOR-HIC-NO
+               ADD 1 TO WS-BENE-CNT
+               MOVE 0 TO WS-PT-SLP-YTD-AMT
+               MOVE 0 TO WS-OT-YTD-AMT
+               MOVE 'N' TO WS-PT-SLP-ALERTED-SW
+               MOVE 'N' TO WS-OT-ALERTED-SW
+               SET WS-FIRST-REC-SW TO 'N'
+           END-IF.
+
+           MOVE SW-HIC-NO TO WS-PRIOR-HIC-NO.
+
+           ADD SW-PT-SLP-AMT TO WS-PT-SLP-YTD-AMT.
+           ADD SW-OT-AMT     TO WS-OT-YTD-AMT.
+
+           IF WS-PT-SLP-YTD-AMT > WS-PT-SLP-CAP-AMT
+              AND NOT WS-PT-SLP-ALERTED
+               SET WS-PT-SLP-ALERTED TO TRUE
+               ADD 1 TO WS-PT-SLP-ALERT-CNT
+               MOVE "PT/SLP"           TO WS-RPT-DISCIPLINE
+               MOVE WS-PT-SLP-YTD-AMT  TO WS-RPT-YTD-AMT
+               MOVE WS-PT-SLP-CAP-AMT  TO WS-RPT-CAP-AMT
+               MOVE "CAP EXCEEDED"     TO WS-RPT-STATUS
+               PERFORM 2200-WRITE-ALERT-DETAIL
+           END-IF.
+
+           IF WS-OT-YTD-AMT > WS-OT-CAP-AMT
+              AND NOT WS-OT-ALERTED
+               SET WS-OT-ALERTED TO TRUE
+               ADD 1 TO WS-OT-ALERT-CNT
+               MOVE "OT"               TO WS-RPT-DISCIPLINE
+               MOVE WS-OT-YTD-AMT      TO WS-RPT-YTD-AMT
+               MOVE WS-OT-CAP-AMT      TO WS-RPT-CAP-AMT
+               MOVE "CAP EXCEEDED"     TO WS-RPT-STATUS
+               PERFORM 2200-WRITE-ALERT-DETAIL
+           END-IF.
+
+       2200-WRITE-ALERT-DETAIL.
+           MOVE SW-HIC-NO                 TO WS-RPT-HIC-NO.
+           MOVE SW-DCN                    TO WS-RPT-DCN.
+           WRITE THER-CAP-RPT-LINE FROM WS-REPORT-LINE.
