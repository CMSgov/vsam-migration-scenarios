@@ -0,0 +1,268 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR024                                             *
+      ***                                                             *
+      *** DESCRIPTION: EMPLOYER/MSP QUESTIONNAIRE ONLINE MAINTENANCE  *
+      ***   SCREEN.  MAINTAINS THE MSPQ-FILE, A VSAM-STYLE KSDS KEYED *
+      ***   BY HIC-NO/DCN, THAT HOLDS THE EMPLOYER AND INSURER DATA   *
+      ***   GATHERED FROM THE BENEFICIARY MSP QUESTIONNAIRE (EMPLOYER *
+      ***   NAME, GROUP HEALTH PLAN, INSURER ADDRESS - THE SAME       *
+      ***   INSURER-ADDRESS SHAPE CARRIED ON THE CLAIM EXTRACT AS     *
+      ***   FSSC-MSP-ADDITIONAL-INFO - PLUS THE MSP TYPE CODE AND     *
+      ***   APPORTIONMENT SWITCH ALSO CARRIED ON THE EXTRACT AS       *
+      ***   FSSC-ORIG-MSP-CD/FSSC-MSP-APPORTION-SW).  AN OPERATOR AT  *
+      ***   A 3270 TERMINAL ADDS, CHANGES, INQUIRES ON, OR DELETES A  *
+      ***   QUESTIONNAIRE RECORD FOR A GIVEN CLAIM.                   *
+      ***                                                             *
+      *** FILE:   MSP-QUEST-FILE - MSPQ-FILE, INDEXED BY HIC-NO/DCN   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSP-QUEST-FILE ASSIGN TO "MSPQFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MSPQ-KEY
+               FILE STATUS IS WS-MSPQ-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MSP-QUEST-FILE.
+       01  MSPQ-RECORD.
+           05  MSPQ-KEY.
+               10  MSPQ-HIC-NO                PIC X(12).
+               10  MSPQ-DCN                    PIC X(23).
+           05  MSPQ-EMPLOYER-NAME              PIC X(32).
+           05  MSPQ-GROUP-HEALTH-PLAN-NAME     PIC X(32).
+           05  MSPQ-INSURERS-ADDR1             PIC X(32).
+           05  MSPQ-INSURERS-ADDR2             PIC X(32).
+           05  MSPQ-INSURERS-CITY              PIC X(15).
+           05  MSPQ-INSURERS-ST                PIC X(2).
+           05  MSPQ-INSURERS-ZIP-5             PIC 9(5).
+           05  MSPQ-INSURERS-ZIP-4             PIC 9(4).
+           05  MSPQ-ORIG-MSP-CD                PIC X(2).
+           05  MSPQ-EFF-DATE-CYMD              PIC 9(8).
+           05  MSPQ-TERM-DATE-CYMD             PIC 9(8).
+           05  MSPQ-MSP-APPORTION-SW           PIC X(1).
+           05  MSPQ-SUBMITTER-EIN              PIC X(10).
+           05  MSPQ-LAST-UPDATE-DT-CYMD        PIC 9(8).
+           05  MSPQ-LAST-UPDATE-OPER-ID        PIC X(9).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MSPQ-FILE-STATUS                 PIC X(2).
+           88  WS-MSPQ-OK                          VALUE '00'.
+           88  WS-MSPQ-NOT-FOUND                   VALUE '23'.
+           88  WS-MSPQ-DUPLICATE                   VALUE '22'.
+
+       01  WS-ACTION-CODE                      PIC X(1).
+           88  WS-ACTION-ADD                       VALUE 'A'.
+           88  WS-ACTION-CHANGE                    VALUE 'C'.
+           88  WS-ACTION-INQUIRE                   VALUE 'I'.
+           88  WS-ACTION-DELETE                    VALUE 'D'.
+           88  WS-ACTION-EXIT                      VALUE 'X'.
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SW                      PIC X(1) VALUE 'N'.
+               88  WS-DONE                             VALUE 'Y'.
+
+       01  WS-MESSAGE-LINE                     PIC X(60) VALUE SPACES.
+       01  WS-RUN-DATE-8                       PIC 9(8).
+
+      *** THE SCREEN'S USING CLAUSES WRITE DIRECTLY INTO MSPQ-RECORD.
+      *** A CHANGE ACTION'S KEYED READ (3000-CHANGE-QUESTIONNAIRE)
+      *** THEN REFILLS MSPQ-RECORD FROM DISK, WHICH WOULD OVERWRITE
+      *** WHATEVER THE OPERATOR JUST TYPED - SO THE EDITABLE FIELDS
+      *** ARE SAVED HERE BEFORE THE READ AND RESTORED INTO MSPQ-RECORD
+      *** AFTER IT, BEFORE THE REWRITE.
+       01  WS-MSPQ-EDIT-SAVE.
+           05  WS-SAVE-EMPLOYER-NAME           PIC X(32).
+           05  WS-SAVE-GROUP-HEALTH-PLAN-NAME  PIC X(32).
+           05  WS-SAVE-INSURERS-ADDR1          PIC X(32).
+           05  WS-SAVE-INSURERS-ADDR2          PIC X(32).
+           05  WS-SAVE-INSURERS-CITY           PIC X(15).
+           05  WS-SAVE-INSURERS-ST             PIC X(2).
+           05  WS-SAVE-INSURERS-ZIP-5          PIC 9(5).
+           05  WS-SAVE-INSURERS-ZIP-4          PIC 9(4).
+           05  WS-SAVE-ORIG-MSP-CD             PIC X(2).
+           05  WS-SAVE-EFF-DATE-CYMD           PIC 9(8).
+           05  WS-SAVE-TERM-DATE-CYMD          PIC 9(8).
+           05  WS-SAVE-MSP-APPORTION-SW        PIC X(1).
+           05  WS-SAVE-SUBMITTER-EIN           PIC X(10).
+
+       SCREEN SECTION.
+
+       01  MSPQ-MAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1
+               VALUE "FSR024 - EMPLOYER/MSP QUESTIONNAIRE MAINTENANCE".
+           05  LINE 3  COL 1
+               VALUE "ACTION (A/C/I/D/X): ".
+           05  LINE 3  COL 21 PIC X(1)
+               USING WS-ACTION-CODE.
+           05  LINE 5  COL 1  VALUE "HIC-NO. . . . . . .".
+           05  LINE 5  COL 21 PIC X(12)
+               USING MSPQ-HIC-NO.
+           05  LINE 6  COL 1  VALUE "DCN . . . . . . . .".
+           05  LINE 6  COL 21 PIC X(23)
+               USING MSPQ-DCN.
+           05  LINE 8  COL 1  VALUE "EMPLOYER NAME . . .".
+           05  LINE 8  COL 21 PIC X(32)
+               USING MSPQ-EMPLOYER-NAME.
+           05  LINE 9  COL 1  VALUE "GROUP HEALTH PLAN .".
+           05  LINE 9  COL 21 PIC X(32)
+               USING MSPQ-GROUP-HEALTH-PLAN-NAME.
+           05  LINE 11 COL 1  VALUE "INSURER ADDR 1. . .".
+           05  LINE 11 COL 21 PIC X(32)
+               USING MSPQ-INSURERS-ADDR1.
+           05  LINE 12 COL 1  VALUE "INSURER ADDR 2. . .".
+           05  LINE 12 COL 21 PIC X(32)
+               USING MSPQ-INSURERS-ADDR2.
+           05  LINE 13 COL 1  VALUE "INSURER CITY/ST/ZIP".
+           05  LINE 13 COL 21 PIC X(15)
+               USING MSPQ-INSURERS-CITY.
+           05  LINE 13 COL 37 PIC X(2)
+               USING MSPQ-INSURERS-ST.
+           05  LINE 13 COL 40 PIC 9(5)
+               USING MSPQ-INSURERS-ZIP-5.
+           05  LINE 13 COL 46 PIC 9(4)
+               USING MSPQ-INSURERS-ZIP-4.
+           05  LINE 15 COL 1  VALUE "MSP TYPE CODE . . .".
+           05  LINE 15 COL 21 PIC X(2)
+               USING MSPQ-ORIG-MSP-CD.
+           05  LINE 15 COL 30  VALUE "EFF DATE. . .".
+           05  LINE 15 COL 43 PIC 9(8)
+               USING MSPQ-EFF-DATE-CYMD.
+           05  LINE 16 COL 1  VALUE "TERM DATE . . . . .".
+           05  LINE 16 COL 21 PIC 9(8)
+               USING MSPQ-TERM-DATE-CYMD.
+           05  LINE 17 COL 1  VALUE "APPORTIONMENT SW. .".
+           05  LINE 17 COL 21 PIC X(1)
+               USING MSPQ-MSP-APPORTION-SW.
+           05  LINE 18 COL 1  VALUE "SUBMITTER EIN . . .".
+           05  LINE 18 COL 21 PIC X(10)
+               USING MSPQ-SUBMITTER-EIN.
+           05  LINE 22 COL 1  PIC X(60)
+               FROM WS-MESSAGE-LINE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN I-O MSP-QUEST-FILE.
+           IF NOT WS-MSPQ-OK
+               OPEN OUTPUT MSP-QUEST-FILE
+               CLOSE MSP-QUEST-FILE
+               OPEN I-O MSP-QUEST-FILE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-8.
+
+           PERFORM UNTIL WS-DONE
+               PERFORM 1000-DISPLAY-AND-ACCEPT
+               EVALUATE TRUE
+                   WHEN WS-ACTION-EXIT
+                       SET WS-DONE TO TRUE
+                   WHEN WS-ACTION-ADD
+                       PERFORM 2000-ADD-QUESTIONNAIRE
+                   WHEN WS-ACTION-CHANGE
+                       PERFORM 3000-CHANGE-QUESTIONNAIRE
+                   WHEN WS-ACTION-INQUIRE
+                       PERFORM 4000-INQUIRE-QUESTIONNAIRE
+                   WHEN WS-ACTION-DELETE
+                       PERFORM 5000-DELETE-QUESTIONNAIRE
+                   WHEN OTHER
+                       MOVE "INVALID ACTION - ENTER A/C/I/D/X"
+                           TO WS-MESSAGE-LINE
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE MSP-QUEST-FILE.
+           GOBACK.
+
+       1000-DISPLAY-AND-ACCEPT.
+           DISPLAY MSPQ-MAINT-SCREEN.
+           ACCEPT MSPQ-MAINT-SCREEN.
+
+       2000-ADD-QUESTIONNAIRE.
+           MOVE WS-RUN-DATE-8   TO MSPQ-LAST-UPDATE-DT-CYMD.
+           MOVE SPACES          TO MSPQ-LAST-UPDATE-OPER-ID.
+           WRITE MSPQ-RECORD
+               INVALID KEY
+                   MOVE "UNABLE TO ADD - KEY ALREADY EXISTS"
+                       TO WS-MESSAGE-LINE
+               NOT INVALID KEY
+                   MOVE "QUESTIONNAIRE ADDED" TO WS-MESSAGE-LINE
+           END-WRITE.
+
+       3000-CHANGE-QUESTIONNAIRE.
+           MOVE MSPQ-EMPLOYER-NAME          TO WS-SAVE-EMPLOYER-NAME.
+           MOVE MSPQ-GROUP-HEALTH-PLAN-NAME
+                                   TO WS-SAVE-GROUP-HEALTH-PLAN-NAME.
+           MOVE MSPQ-INSURERS-ADDR1         TO WS-SAVE-INSURERS-ADDR1.
+           MOVE MSPQ-INSURERS-ADDR2         TO WS-SAVE-INSURERS-ADDR2.
+           MOVE MSPQ-INSURERS-CITY          TO WS-SAVE-INSURERS-CITY.
+           MOVE MSPQ-INSURERS-ST            TO WS-SAVE-INSURERS-ST.
+           MOVE MSPQ-INSURERS-ZIP-5         TO WS-SAVE-INSURERS-ZIP-5.
+           MOVE MSPQ-INSURERS-ZIP-4         TO WS-SAVE-INSURERS-ZIP-4.
+           MOVE MSPQ-ORIG-MSP-CD            TO WS-SAVE-ORIG-MSP-CD.
+           MOVE MSPQ-EFF-DATE-CYMD          TO WS-SAVE-EFF-DATE-CYMD.
+           MOVE MSPQ-TERM-DATE-CYMD         TO WS-SAVE-TERM-DATE-CYMD.
+           MOVE MSPQ-MSP-APPORTION-SW       TO WS-SAVE-MSP-APPORTION-SW.
+           MOVE MSPQ-SUBMITTER-EIN          TO WS-SAVE-SUBMITTER-EIN.
+
+           READ MSP-QUEST-FILE
+               INVALID KEY
+                   MOVE "UNABLE TO CHANGE - RECORD NOT ON FILE"
+                       TO WS-MESSAGE-LINE
+               NOT INVALID KEY
+                   MOVE WS-SAVE-EMPLOYER-NAME TO MSPQ-EMPLOYER-NAME
+                   MOVE WS-SAVE-GROUP-HEALTH-PLAN-NAME
+                                   TO MSPQ-GROUP-HEALTH-PLAN-NAME
+                   MOVE WS-SAVE-INSURERS-ADDR1 TO MSPQ-INSURERS-ADDR1
+                   MOVE WS-SAVE-INSURERS-ADDR2 TO MSPQ-INSURERS-ADDR2
+                   MOVE WS-SAVE-INSURERS-CITY  TO MSPQ-INSURERS-CITY
+                   MOVE WS-SAVE-INSURERS-ST    TO MSPQ-INSURERS-ST
+                   MOVE WS-SAVE-INSURERS-ZIP-5 TO MSPQ-INSURERS-ZIP-5
+                   MOVE WS-SAVE-INSURERS-ZIP-4 TO MSPQ-INSURERS-ZIP-4
+                   MOVE WS-SAVE-ORIG-MSP-CD    TO MSPQ-ORIG-MSP-CD
+                   MOVE WS-SAVE-EFF-DATE-CYMD  TO MSPQ-EFF-DATE-CYMD
+                   MOVE WS-SAVE-TERM-DATE-CYMD TO MSPQ-TERM-DATE-CYMD
+                   MOVE WS-SAVE-MSP-APPORTION-SW
+                                   TO MSPQ-MSP-APPORTION-SW
+                   MOVE WS-SAVE-SUBMITTER-EIN  TO MSPQ-SUBMITTER-EIN
+                   MOVE WS-RUN-DATE-8 TO MSPQ-LAST-UPDATE-DT-CYMD
+                   REWRITE MSPQ-RECORD
+                       INVALID KEY
+                           MOVE "UNABLE TO REWRITE RECORD"
+                               TO WS-MESSAGE-LINE
+                       NOT INVALID KEY
+                           MOVE "QUESTIONNAIRE CHANGED"
+                               TO WS-MESSAGE-LINE
+                   END-REWRITE
+           END-READ.
+
+       4000-INQUIRE-QUESTIONNAIRE.
+           READ MSP-QUEST-FILE
+               INVALID KEY
+                   MOVE "RECORD NOT ON FILE" TO WS-MESSAGE-LINE
+               NOT INVALID KEY
+                   MOVE "QUESTIONNAIRE DISPLAYED" TO WS-MESSAGE-LINE
+           END-READ.
+
+       5000-DELETE-QUESTIONNAIRE.
+           DELETE MSP-QUEST-FILE RECORD
+               INVALID KEY
+                   MOVE "UNABLE TO DELETE - RECORD NOT ON FILE"
+                       TO WS-MESSAGE-LINE
+               NOT INVALID KEY
+                   MOVE "QUESTIONNAIRE DELETED" TO WS-MESSAGE-LINE
+           END-DELETE.
