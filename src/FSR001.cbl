@@ -0,0 +1,160 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR001                                             *
+      ***                                                             *
+      *** DESCRIPTION: LINE-COUNT RECONCILIATION REPORT.  READS THE   *
+      ***   FULL LOGICAL CLAIM EXTRACT (FSRCCLMS SHAPE) AND REPORTS   *
+      ***   TWO KINDS OF MISMATCH ON EACH RECORD:                     *
+      ***     1) STAMPED FSSC-LINES DOES NOT MATCH THE NUMBER OF      *
+      ***        FSSC-CLM-LINES OCCURRENCES THAT ACTUALLY CARRY A     *
+      ***        POPULATED REVENUE CODE.                              *
+      ***     2) STAMPED FSSC-LINES-TOTAL (MEANT TO TRACK LINES       *
+      ***        ACROSS THE FULL LOGICAL CLAIM) DISAGREES WITH THE    *
+      ***        STAMPED FSSC-LINES FOR THIS RECORD.  CLAIM-EXTRACT-  *
+      ***        FILE IS ALWAYS ONE COMPLETE FSRCCLMS RECORD PER      *
+      ***        CLAIM (SEE FSR020, WHICH ASSEMBLES EVERY PHYSICAL    *
+      ***        SEGMENT INTO THAT ONE RECORD BEFORE ANY OTHER        *
+      ***        PROGRAM IN THIS SYSTEM READS IT) SO THE TWO FIELDS   *
+      ***        ARE COMPARED DIRECTLY OFF THE SAME RECORD RATHER     *
+      ***        THAN ACCUMULATED ACROSS SEPARATE PHYSICAL SEGMENTS   *
+      ***        - THERE ARE NONE LEFT TO ACCUMULATE BY THE TIME A    *
+      ***        CLAIM REACHES THIS EXTRACT.  A MISMATCH HERE STILL   *
+      ***        CATCHES A DDE SAVE THAT UPDATED ONE COUNTER AND NOT  *
+      ***        THE OTHER.                                           *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: RECON-RPT-FILE      - LINE-COUNT MISMATCH REPORT    *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  RECON-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACTUAL-LINE-CNT             COMP-3 PIC S9(3) VALUE 0.
+           05  WS-LINE-MISMATCH-CNT           PIC 9(7) VALUE 0.
+           05  WS-TOTAL-MISMATCH-CNT          PIC 9(7) VALUE 0.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-SEQ                     PIC 9(2).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-TYPE                    PIC X(20).
+           05  WS-RPT-STAMPED                 PIC ZZZ9.
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-ACTUAL                  PIC ZZZ9.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR001 - CLAIM LINE-COUNT RECONCILIATION REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            SEQ  MISMATCH TYPE
+      -    "        STAMPED  ACTUAL".
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF.
+           PERFORM 9000-FINALIZE.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT RECON-RPT-FILE.
+           WRITE RECON-RPT-LINE FROM WS-HEADING-1.
+           WRITE RECON-RPT-LINE FROM WS-HEADING-2.
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-CLAIMS-READ-CNT.
+
+           PERFORM 2100-COUNT-ACTUAL-LINES.
+
+           IF WS-ACTUAL-LINE-CNT NOT = FSSCCLMS-LINES
+               ADD 1 TO WS-LINE-MISMATCH-CNT
+               MOVE FSSCCLMS-HIC-NO      TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN         TO WS-RPT-DCN
+               MOVE FSSCCLMS-TRAILER-SEQ TO WS-RPT-SEQ
+               MOVE "LINE-COUNT MISMATCH" TO WS-RPT-TYPE
+               MOVE FSSCCLMS-LINES       TO WS-RPT-STAMPED
+               MOVE WS-ACTUAL-LINE-CNT   TO WS-RPT-ACTUAL
+               WRITE RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+           PERFORM 3000-CHECK-LINES-TOTAL.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2100-COUNT-ACTUAL-LINES.
+           MOVE 0 TO WS-ACTUAL-LINE-CNT.
+           IF FSSCCLMS-LINES > 0
+               PERFORM VARYING FSSCCLMS-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-NDX > FSSCCLMS-LINES
+                   IF FSSCCLMS-REV-CD (FSSCCLMS-NDX) NOT = 0
+                       ADD 1 TO WS-ACTUAL-LINE-CNT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       3000-CHECK-LINES-TOTAL.
+           IF FSSCCLMS-LINES NOT = FSSCCLMS-LINES-TOTAL
+               ADD 1 TO WS-TOTAL-MISMATCH-CNT
+               MOVE FSSCCLMS-HIC-NO        TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN           TO WS-RPT-DCN
+               MOVE FSSCCLMS-TRAILER-SEQ   TO WS-RPT-SEQ
+               MOVE "LINES-TOTAL MISMATCH" TO WS-RPT-TYPE
+               MOVE FSSCCLMS-LINES-TOTAL   TO WS-RPT-STAMPED
+               MOVE FSSCCLMS-LINES         TO WS-RPT-ACTUAL
+               WRITE RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       9000-FINALIZE.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  LINE MISMATCHES: " WS-LINE-MISMATCH-CNT
+               "  TOTAL MISMATCHES: " WS-TOTAL-MISMATCH-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE RECON-RPT-LINE FROM WS-SUMMARY-LINE.
+           CLOSE CLAIM-EXTRACT-FILE RECON-RPT-FILE.
