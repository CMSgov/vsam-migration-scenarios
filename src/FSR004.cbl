@@ -0,0 +1,203 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR004                                             *
+      ***                                                             *
+      *** DESCRIPTION: RTP (RETURN TO PROVIDER) AGING REPORT.  READS  *
+      ***   THE BASE (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM AND, FOR  *
+      ***   EVERY CLAIM CURRENTLY SITTING IN FSSC-CURR-STAT-T-RTP,    *
+      ***   COMPUTES HOW MANY DAYS IT HAS BEEN SINCE FSSC-CURR-TRAN-DT*
+      ***   (THE DATE IT LAST MOVED STATUS/LOCATION) AND BUCKETS THE  *
+      ***   CLAIM INTO STANDARD 0-30 / 31-60 / 61-90 / 91+ DAY AGING  *
+      ***   RANGES SO PROVIDERS' UNCORRECTED RTPs CAN BE FOLLOWED UP. *
+      ***   QUALIFYING CLAIMS ARE RELEASED TO A SORT KEYED ASCENDING  *
+      ***   BY FSSC-CURR-LOC-2 THEN PROVIDER, AND DESCENDING BY DAYS- *
+      ***   IN-STATUS, SO THE REPORT COMES OUT GROUPED BY LOCATION/   *
+      ***   PROVIDER WITH THE OLDEST RTPs FIRST WITHIN EACH GROUP.    *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: RTP-AGING-RPT-FILE  - RTP AGING REPORT              *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR004.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RTP-AGING-RPT-FILE ASSIGN TO "RTPAGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  RTP-AGING-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RTP-AGING-RPT-LINE                 PIC X(132).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-CURR-LOC                    PIC X(5).
+           05  SW-PROVIDER                    PIC X(13).
+           05  SW-AGE-DAYS                    COMP PIC S9(9).
+           05  SW-HIC-NO                      PIC X(12).
+           05  SW-DCN                         PIC X(14).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-DATE-WORK.
+           05  WS-RUN-DATE-8                  PIC 9(8).
+           05  WS-CURR-TRAN-DATE-8            PIC 9(8).
+           05  WS-RUN-DATE-INT                COMP PIC S9(9).
+           05  WS-TRAN-DATE-INT               COMP PIC S9(9).
+           05  WS-AGE-DAYS                    COMP PIC S9(9).
+
+       01  WS-COUNTERS.
+           05  WS-RTP-CLAIM-CNT               PIC 9(7) VALUE 0.
+           05  WS-BKT-0-30-CNT                PIC 9(7) VALUE 0.
+           05  WS-BKT-31-60-CNT               PIC 9(7) VALUE 0.
+           05  WS-BKT-61-90-CNT               PIC 9(7) VALUE 0.
+           05  WS-BKT-91-UP-CNT               PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR004 - RTP AGING REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            PROVIDER       CURR-LOC
+      -    "  DAYS-IN-RTP  AGE-BUCKET".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-PROVIDER                PIC X(13).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CURR-LOC                PIC X(5).
+           05  FILLER                         PIC X(3)  VALUE SPACES.
+           05  WS-RPT-AGE-DAYS                PIC ZZZ9.
+           05  FILLER                         PIC X(3)  VALUE SPACES.
+           05  WS-RPT-BUCKET                  PIC X(10).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-8.
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-8).
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CURR-LOC
+               ON ASCENDING KEY SW-PROVIDER
+               ON DESCENDING KEY SW-AGE-DAYS
+               INPUT PROCEDURE 1000-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 3000-WRITE-REPORT.
+
+           GOBACK.
+
+       1000-BUILD-SORT-FILE.
+           OPEN INPUT CLAIM-EXTRACT-FILE.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLAIM-EXTRACT-FILE.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+              AND FSSCCLMS-CURR-STAT-T-RTP
+               ADD 1 TO WS-RTP-CLAIM-CNT
+               MOVE FSSCCLMS-CURR-TRAN-DT-CYMD TO WS-CURR-TRAN-DATE-8
+               COMPUTE WS-TRAN-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-CURR-TRAN-DATE-8)
+               COMPUTE WS-AGE-DAYS =
+                   WS-RUN-DATE-INT - WS-TRAN-DATE-INT
+               MOVE FSSCCLMS-CURR-LOC-2     TO SW-CURR-LOC
+               MOVE FSSCCLMS-MEDA-PROV-ID   TO SW-PROVIDER
+               MOVE WS-AGE-DAYS             TO SW-AGE-DAYS
+               MOVE FSSCCLMS-HIC-NO         TO SW-HIC-NO
+               MOVE FSSCCLMS-DCN            TO SW-DCN
+               RELEASE SORT-WORK-RECORD
+           END-IF.
+
+       3000-WRITE-REPORT.
+           OPEN OUTPUT RTP-AGING-RPT-FILE.
+           WRITE RTP-AGING-RPT-LINE FROM WS-HEADING-1.
+           WRITE RTP-AGING-RPT-LINE FROM WS-HEADING-2.
+
+           MOVE 'N' TO WS-EOF-SW.
+           RETURN SORT-WORK-FILE
+               AT END SET WS-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 3100-BUCKET-AND-WRITE
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           PERFORM 9000-WRITE-SUMMARY.
+           CLOSE RTP-AGING-RPT-FILE.
+
+       3100-BUCKET-AND-WRITE.
+           MOVE SW-HIC-NO                TO WS-RPT-HIC-NO.
+           MOVE SW-DCN                   TO WS-RPT-DCN.
+           MOVE SW-PROVIDER              TO WS-RPT-PROVIDER.
+           MOVE SW-CURR-LOC              TO WS-RPT-CURR-LOC.
+           MOVE SW-AGE-DAYS              TO WS-RPT-AGE-DAYS.
+
+           EVALUATE TRUE
+               WHEN SW-AGE-DAYS <= 30
+                   MOVE "0-30"     TO WS-RPT-BUCKET
+                   ADD 1 TO WS-BKT-0-30-CNT
+               WHEN SW-AGE-DAYS <= 60
+                   MOVE "31-60"    TO WS-RPT-BUCKET
+                   ADD 1 TO WS-BKT-31-60-CNT
+               WHEN SW-AGE-DAYS <= 90
+                   MOVE "61-90"    TO WS-RPT-BUCKET
+                   ADD 1 TO WS-BKT-61-90-CNT
+               WHEN OTHER
+                   MOVE "91+"      TO WS-RPT-BUCKET
+                   ADD 1 TO WS-BKT-91-UP-CNT
+           END-EVALUATE.
+
+           WRITE RTP-AGING-RPT-LINE FROM WS-REPORT-LINE.
+
+       9000-WRITE-SUMMARY.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "RTP CLAIMS: " WS-RTP-CLAIM-CNT
+               "  0-30: "  WS-BKT-0-30-CNT
+               "  31-60: " WS-BKT-31-60-CNT
+               "  61-90: " WS-BKT-61-90-CNT
+               "  91+: "   WS-BKT-91-UP-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE RTP-AGING-RPT-LINE FROM WS-SUMMARY-LINE.
