@@ -0,0 +1,193 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR014                                             *
+      ***                                                             *
+      *** DESCRIPTION: NPI (NATIONAL PROVIDER IDENTIFIER) VALIDATION  *
+      ***   BATCH JOB.  READS THE BASE (TRAILER-SEQ 00) SEGMENT OF    *
+      ***   EACH CLAIM AND CHECKS THE FOUR PHYSICIAN NPI FIELDS -     *
+      ***   ATTENDING, OPERATING, OTHER, AND OTHER-2 - AGAINST THE    *
+      ***   STANDARD NPI LUHN CHECK-DIGIT ALGORITHM (10-DIGIT NPI,    *
+      ***   PREFIXED WITH THE FIXED "80840" HEALTH-PLAN ID PREFIX     *
+      ***   BEFORE THE CHECKSUM IS COMPUTED).  ANY POPULATED NPI      *
+      ***   WHOSE CHECK DIGIT DOES NOT VERIFY IS LISTED.              *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: NPI-VALID-RPT-FILE  - NPI VALIDATION EXCEPTION RPT  *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR014.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NPI-VALID-RPT-FILE ASSIGN TO "NPIVLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  NPI-VALID-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  NPI-VALID-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+           05  WS-NPI-VALID-SW                PIC X(1) VALUE 'Y'.
+               88  WS-NPI-VALID                      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-NPI-CHECKED-CNT             PIC 9(7) VALUE 0.
+           05  WS-NPI-INVALID-CNT             PIC 9(7) VALUE 0.
+
+       01  WS-NPI-WORK.
+           05  WS-CANDIDATE-NPI               PIC 9(10).
+           05  WS-CANDIDATE-NPI-R REDEFINES
+               WS-CANDIDATE-NPI.
+               10  WS-CAND-BASE-9              PIC 9(9).
+               10  WS-CAND-CHECK-DGT           PIC 9(1).
+           05  WS-BASE-9-TABLE REDEFINES WS-CANDIDATE-NPI-R.
+               10  WS-BASE-DGT                 PIC 9(1) OCCURS 9 TIMES.
+               10  FILLER                      PIC 9(1).
+           05  WS-DGT-NDX                     COMP PIC S9(4).
+           05  WS-THIS-DGT                    COMP PIC S9(4).
+           05  WS-LUHN-TOTAL                  COMP PIC S9(9).
+           05  WS-COMPUTED-CHECK-DGT          COMP PIC S9(4).
+           05  WS-NPI-ROLE                    PIC X(12).
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR014 - NPI VALIDATION EXCEPTION REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            ROLE          NPI         REASO
+      -    "N".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-ROLE                    PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-NPI                     PIC 9(10).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-REASON                  PIC X(30).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT NPI-VALID-RPT-FILE.
+           WRITE NPI-VALID-RPT-LINE FROM WS-HEADING-1.
+           WRITE NPI-VALID-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  NPIs CHECKED: " WS-NPI-CHECKED-CNT
+               "  NPIs INVALID: " WS-NPI-INVALID-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE NPI-VALID-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE NPI-VALID-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+
+               IF FSSCCLMS-ATTEND-PHYS-NPI-NUM NOT = 0
+                   MOVE FSSCCLMS-ATTEND-PHYS-NPI-NUM TO WS-CANDIDATE-NPI
+                   MOVE "ATTENDING"  TO WS-NPI-ROLE
+                   PERFORM 3000-CHECK-NPI
+               END-IF
+
+               IF FSSCCLMS-OPER-PHYS-NPI-NUM NOT = 0
+                   MOVE FSSCCLMS-OPER-PHYS-NPI-NUM TO WS-CANDIDATE-NPI
+                   MOVE "OPERATING"  TO WS-NPI-ROLE
+                   PERFORM 3000-CHECK-NPI
+               END-IF
+
+               IF FSSCCLMS-OTH-PHYS-NPI-NUM NOT = 0
+                   MOVE FSSCCLMS-OTH-PHYS-NPI-NUM TO WS-CANDIDATE-NPI
+                   MOVE "OTHER"      TO WS-NPI-ROLE
+                   PERFORM 3000-CHECK-NPI
+               END-IF
+
+               IF FSSCCLMS-OT2-NPI-NUM NOT = 0
+                   MOVE FSSCCLMS-OT2-NPI-NUM TO WS-CANDIDATE-NPI
+                   MOVE "OTHER-2"    TO WS-NPI-ROLE
+                   PERFORM 3000-CHECK-NPI
+               END-IF
+           END-IF.
+
+      * COMPUTES THE NPI LUHN CHECK DIGIT ON WS-CAND-BASE-9 (WITH THE
+      * FIXED "80840" PREFIX FOLDED IN AS THE CONSTANT 24) AND COMPARES
+      * IT TO WS-CAND-CHECK-DGT.  PRINTS AN EXCEPTION LINE IF THEY
+      * DON'T MATCH.
+       3000-CHECK-NPI.
+           ADD 1 TO WS-NPI-CHECKED-CNT.
+           MOVE 24 TO WS-LUHN-TOTAL.
+
+           PERFORM VARYING WS-DGT-NDX FROM 1 BY 1
+               UNTIL WS-DGT-NDX > 9
+
+               MOVE WS-BASE-DGT (WS-DGT-NDX) TO WS-THIS-DGT
+
+               IF FUNCTION MOD (WS-DGT-NDX, 2) = 1
+                   MULTIPLY WS-THIS-DGT BY 2 GIVING WS-THIS-DGT
+                   IF WS-THIS-DGT > 9
+                       SUBTRACT 9 FROM WS-THIS-DGT
+                   END-IF
+                   ADD WS-THIS-DGT TO WS-LUHN-TOTAL
+               ELSE
+                   ADD WS-THIS-DGT TO WS-LUHN-TOTAL
+               END-IF
+           END-PERFORM.
+
+           COMPUTE WS-COMPUTED-CHECK-DGT =
+               FUNCTION MOD (10 -
+                   FUNCTION MOD (WS-LUHN-TOTAL, 10), 10).
+
+           IF WS-COMPUTED-CHECK-DGT = WS-CAND-CHECK-DGT
+               SET WS-NPI-VALID TO TRUE
+           ELSE
+               MOVE 'N' TO WS-NPI-VALID-SW
+               ADD 1 TO WS-NPI-INVALID-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE WS-NPI-ROLE       TO WS-RPT-ROLE
+               MOVE WS-CANDIDATE-NPI  TO WS-RPT-NPI
+               MOVE "CHECK DIGIT FAILED"
+                                      TO WS-RPT-REASON
+               WRITE NPI-VALID-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
