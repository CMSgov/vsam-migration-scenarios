@@ -0,0 +1,335 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR010                                             *
+      ***                                                             *
+      *** DESCRIPTION: CLAIM-PATH ROUTING AND DWELL-TIME DASHBOARD.   *
+      ***   READS THE BASE (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM AND *
+      ***   PRINTS TWO THINGS PER CLAIM:                              *
+      ***     1) THE ROUTING PATH - EACH POPULATED FSSC-CLAIM-PATH-   *
+      ***        ENTRY (BATCH/ONLINE MODE, LOCATION, REP, SUSPEND/    *
+      ***        COMPLETE FLAG), IN ENTRY ORDER.                      *
+      ***     2) THE DWELL TIME AT EACH STATUS/LOCATION VISITED, *
+      ***        COMPUTED FROM THE DATE STAMPS IN FSSC-AUDIT-TRAIL -  *
+      ***        THE DWELL AT ENTRY N IS THE NUMBER OF DAYS BETWEEN   *
+      ***        ITS DATE STAMP AND THE NEXT ENTRY'S DATE STAMP (OR   *
+      ***        TODAY'S DATE FOR THE MOST RECENT ENTRY, SINCE THE    *
+      ***        CLAIM IS STILL SITTING THERE).                       *
+      ***   IN ADDITION TO THE PER-CLAIM DETAIL, TWO IN-MEMORY        *
+      ***   ROLLUP TABLES ARE BUILT AS CLAIMS ARE READ (SAME           *
+      ***   SEARCH/BUILD-AS-ENCOUNTERED TECHNIQUE AS FSR022'S APC     *
+      ***   TABLE) - ONE KEYED BY ROUTING LOCATION/REP (FSSC-CLAIM-   *
+      ***   PATH-LOC/-REPS) ACCUMULATING A VISIT COUNT, AND ONE KEYED *
+      ***   BY STATUS/LOCATION (FSSC-BADT-LOC) ACCUMULATING A VISIT   *
+      ***   COUNT AND TOTAL DWELL DAYS - PRINTED AS DASHBOARD ROLLUP  *
+      ***   TOTALS AFTER THE PER-CLAIM DETAIL.                        *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: PATH-DWELL-RPT-FILE - CLAIM-PATH/DWELL-TIME RPT     *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR010.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PATH-DWELL-RPT-FILE ASSIGN TO "PTHDWRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  PATH-DWELL-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PATH-DWELL-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+           05  WS-PATH-FOUND-SW               PIC X(1).
+               88  WS-PATH-FOUND                     VALUE 'Y'.
+           05  WS-DWELL-LOC-FOUND-SW          PIC X(1).
+               88  WS-DWELL-LOC-FOUND                VALUE 'Y'.
+
+       01  WS-ROLLUP-COUNTERS.
+           05  WS-PATH-TABLE-CNT              COMP PIC S9(4) VALUE 0.
+           05  WS-DWELL-TABLE-CNT             COMP PIC S9(4) VALUE 0.
+
+       01  WS-PATH-TABLE.
+           05  WS-PATH-ENTRY OCCURS 0 TO 100 TIMES
+                             DEPENDING ON WS-PATH-TABLE-CNT
+                             INDEXED BY WS-PATH-TBL-NDX.
+               10  WS-PATH-LOC                PIC X(2).
+               10  WS-PATH-REP                PIC X(1).
+               10  WS-PATH-VISIT-CNT          PIC 9(7).
+
+       01  WS-DWELL-LOC-TABLE.
+           05  WS-DWELL-LOC-ENTRY OCCURS 0 TO 100 TIMES
+                             DEPENDING ON WS-DWELL-TABLE-CNT
+                             INDEXED BY WS-DWELL-TBL-NDX.
+               10  WS-DWELL-LOC               PIC X(5).
+               10  WS-DWELL-VISIT-CNT         PIC 9(7).
+               10  WS-DWELL-DAYS-SUM          COMP-3 PIC S9(9).
+
+       01  WS-WORK-FIELDS.
+           05  WS-NDX                         COMP PIC S9(4).
+           05  WS-NEXT-NDX                    COMP PIC S9(4).
+           05  WS-THIS-DATE-8                 PIC 9(8).
+           05  WS-NEXT-DATE-8                 PIC 9(8).
+           05  WS-THIS-DATE-INT               COMP PIC S9(9).
+           05  WS-NEXT-DATE-INT               COMP PIC S9(9).
+           05  WS-DWELL-DAYS                  COMP PIC S9(9).
+           05  WS-DWELL-DAYS-ED               PIC ---,---,--9.
+           05  WS-RUN-DATE-8                  PIC 9(8).
+           05  WS-RUN-DATE-INT                COMP PIC S9(9).
+           05  WS-FOUND-NEXT-SW               PIC X(1).
+               88  WS-FOUND-NEXT                     VALUE 'Y'.
+           05  WS-PATH-VISIT-CNT-ED           PIC ZZZ,ZZ9.
+           05  WS-DWELL-VISIT-CNT-ED          PIC ZZZ,ZZ9.
+           05  WS-DWELL-DAYS-SUM-ED           PIC ---,---,--9.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR010 - CLAIM-PATH ROUTING AND DWELL-TIME DASHBOARD".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            SECTION       DETAIL".
+
+       01  WS-CLAIM-LINE.
+           05  WS-CL-HIC-NO                   PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-CL-DCN                      PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-CL-TAG                      PIC X(13) VALUE
+               "*** CLAIM ***".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-SECTION                 PIC X(13).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DETAIL                  PIC X(88).
+
+       01  WS-ROLLUP-HEADING-1                PIC X(132) VALUE
+           "ROUTING LOCATION/REP ROLLUP".
+       01  WS-ROLLUP-HEADING-2                PIC X(132) VALUE
+           "STATUS/LOCATION DWELL-TIME ROLLUP".
+
+       01  WS-PATH-ROLLUP-LINE.
+           05  FILLER                         PIC X(4)  VALUE SPACES.
+           05  WS-PRL-LOC                     PIC X(2).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-PRL-REP                     PIC X(1).
+           05  FILLER                         PIC X(10) VALUE
+               "  VISITS: ".
+           05  WS-PRL-VISIT-CNT               PIC ZZZ,ZZ9.
+
+       01  WS-DWELL-ROLLUP-LINE.
+           05  FILLER                         PIC X(4)  VALUE SPACES.
+           05  WS-DRL-LOC                     PIC X(5).
+           05  FILLER                         PIC X(10) VALUE
+               "  VISITS: ".
+           05  WS-DRL-VISIT-CNT               PIC ZZZ,ZZ9.
+           05  FILLER                         PIC X(14) VALUE
+               "  TOTAL DAYS: ".
+           05  WS-DRL-DAYS-SUM                PIC ---,---,--9.
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT PATH-DWELL-RPT-FILE.
+           WRITE PATH-DWELL-RPT-LINE FROM WS-HEADING-1.
+           WRITE PATH-DWELL-RPT-LINE FROM WS-HEADING-2.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-8.
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-8).
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE PATH-DWELL-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           WRITE PATH-DWELL-RPT-LINE FROM WS-ROLLUP-HEADING-1.
+           PERFORM 3100-PRINT-PATH-ROLLUP
+               VARYING WS-PATH-TBL-NDX FROM 1 BY 1
+               UNTIL WS-PATH-TBL-NDX > WS-PATH-TABLE-CNT.
+
+           WRITE PATH-DWELL-RPT-LINE FROM WS-ROLLUP-HEADING-2.
+           PERFORM 3200-PRINT-DWELL-LOC-ROLLUP
+               VARYING WS-DWELL-TBL-NDX FROM 1 BY 1
+               UNTIL WS-DWELL-TBL-NDX > WS-DWELL-TABLE-CNT.
+
+           CLOSE CLAIM-EXTRACT-FILE PATH-DWELL-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               MOVE FSSCCLMS-HIC-NO TO WS-CL-HIC-NO
+               MOVE FSSCCLMS-DCN    TO WS-CL-DCN
+               WRITE PATH-DWELL-RPT-LINE FROM WS-CLAIM-LINE
+
+               PERFORM 2100-PRINT-PATH-ENTRY
+                   VARYING WS-NDX FROM 1 BY 1
+                   UNTIL WS-NDX > 20
+
+               PERFORM 2200-PRINT-DWELL-TIME
+                   VARYING WS-NDX FROM 1 BY 1
+                   UNTIL WS-NDX > 25
+           END-IF.
+
+       2100-PRINT-PATH-ENTRY.
+           IF FSSCCLMS-CLAIM-PATH-LOC (WS-NDX) NOT = SPACES
+               MOVE FSSCCLMS-HIC-NO TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN    TO WS-RPT-DCN
+               MOVE "ROUTE-PATH"    TO WS-RPT-SECTION
+               MOVE SPACES          TO WS-RPT-DETAIL
+               STRING "MODE=" FSSCCLMS-CLAIM-PATH-MODE (WS-NDX)
+                   " LOC=" FSSCCLMS-CLAIM-PATH-LOC (WS-NDX)
+                   " REP=" FSSCCLMS-CLAIM-PATH-REPS (WS-NDX)
+                   " FLAG=" FSSCCLMS-CLAIM-PATH-FLAG (WS-NDX)
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE PATH-DWELL-RPT-LINE FROM WS-REPORT-LINE
+
+               PERFORM 2150-FIND-OR-ADD-PATH-ENTRY
+               ADD 1 TO WS-PATH-VISIT-CNT (WS-PATH-TBL-NDX)
+           END-IF.
+
+       2150-FIND-OR-ADD-PATH-ENTRY.
+           SET WS-PATH-FOUND-SW TO 'N'.
+           SET WS-PATH-TBL-NDX TO 1.
+
+           SEARCH WS-PATH-ENTRY
+               AT END CONTINUE
+               WHEN WS-PATH-LOC (WS-PATH-TBL-NDX) =
+                        FSSCCLMS-CLAIM-PATH-LOC (WS-NDX)
+                    AND WS-PATH-REP (WS-PATH-TBL-NDX) =
+                        FSSCCLMS-CLAIM-PATH-REPS (WS-NDX)
+                   SET WS-PATH-FOUND TO TRUE
+           END-SEARCH.
+
+           IF NOT WS-PATH-FOUND
+               ADD 1 TO WS-PATH-TABLE-CNT
+               SET WS-PATH-TBL-NDX TO WS-PATH-TABLE-CNT
+               MOVE FSSCCLMS-CLAIM-PATH-LOC (WS-NDX)
+                   TO WS-PATH-LOC (WS-PATH-TBL-NDX)
+               MOVE FSSCCLMS-CLAIM-PATH-REPS (WS-NDX)
+                   TO WS-PATH-REP (WS-PATH-TBL-NDX)
+               MOVE 0 TO WS-PATH-VISIT-CNT (WS-PATH-TBL-NDX)
+           END-IF.
+
+       2200-PRINT-DWELL-TIME.
+           IF FSSCCLMS-BADT-STAT-LOC (WS-NDX) NOT = SPACES
+               MOVE FSSCCLMS-BADT-CURR-DATE-CYMD (WS-NDX)
+                   TO WS-THIS-DATE-8
+               COMPUTE WS-THIS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-THIS-DATE-8)
+
+               SET WS-FOUND-NEXT-SW TO 'N'
+               IF WS-NDX < 25
+                   MOVE WS-NDX TO WS-NEXT-NDX
+                   ADD 1 TO WS-NEXT-NDX
+                   IF FSSCCLMS-BADT-STAT-LOC (WS-NEXT-NDX) NOT = SPACES
+                       SET WS-FOUND-NEXT TO TRUE
+                       MOVE FSSCCLMS-BADT-CURR-DATE-CYMD (WS-NEXT-NDX)
+                           TO WS-NEXT-DATE-8
+                       COMPUTE WS-NEXT-DATE-INT =
+                           FUNCTION INTEGER-OF-DATE (WS-NEXT-DATE-8)
+                   END-IF
+               END-IF
+
+               IF WS-FOUND-NEXT
+                   COMPUTE WS-DWELL-DAYS =
+                       WS-NEXT-DATE-INT - WS-THIS-DATE-INT
+               ELSE
+                   COMPUTE WS-DWELL-DAYS =
+                       WS-RUN-DATE-INT - WS-THIS-DATE-INT
+               END-IF
+
+               MOVE FSSCCLMS-HIC-NO TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN    TO WS-RPT-DCN
+               MOVE "DWELL-TIME"    TO WS-RPT-SECTION
+               MOVE WS-DWELL-DAYS   TO WS-DWELL-DAYS-ED
+               MOVE SPACES          TO WS-RPT-DETAIL
+               STRING "STAT=" FSSCCLMS-BADT-STATUS (WS-NDX)
+                   " LOC=" FSSCCLMS-BADT-LOC (WS-NDX)
+                   " DAYS-HERE=" WS-DWELL-DAYS-ED
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE PATH-DWELL-RPT-LINE FROM WS-REPORT-LINE
+
+               PERFORM 2250-FIND-OR-ADD-DWELL-LOC-ENTRY
+               ADD 1 TO WS-DWELL-VISIT-CNT (WS-DWELL-TBL-NDX)
+               ADD WS-DWELL-DAYS
+                   TO WS-DWELL-DAYS-SUM (WS-DWELL-TBL-NDX)
+           END-IF.
+
+       2250-FIND-OR-ADD-DWELL-LOC-ENTRY.
+           SET WS-DWELL-LOC-FOUND-SW TO 'N'.
+           SET WS-DWELL-TBL-NDX TO 1.
+
+           SEARCH WS-DWELL-LOC-ENTRY
+               AT END CONTINUE
+               WHEN WS-DWELL-LOC (WS-DWELL-TBL-NDX) =
+                    FSSCCLMS-BADT-LOC (WS-NDX)
+                   SET WS-DWELL-LOC-FOUND TO TRUE
+           END-SEARCH.
+
+           IF NOT WS-DWELL-LOC-FOUND
+               ADD 1 TO WS-DWELL-TABLE-CNT
+               SET WS-DWELL-TBL-NDX TO WS-DWELL-TABLE-CNT
+               MOVE FSSCCLMS-BADT-LOC (WS-NDX)
+                   TO WS-DWELL-LOC (WS-DWELL-TBL-NDX)
+               MOVE 0 TO WS-DWELL-VISIT-CNT (WS-DWELL-TBL-NDX)
+               MOVE 0 TO WS-DWELL-DAYS-SUM (WS-DWELL-TBL-NDX)
+           END-IF.
+
+       3100-PRINT-PATH-ROLLUP.
+           MOVE WS-PATH-LOC (WS-PATH-TBL-NDX)       TO WS-PRL-LOC.
+           MOVE WS-PATH-REP (WS-PATH-TBL-NDX)       TO WS-PRL-REP.
+           MOVE WS-PATH-VISIT-CNT (WS-PATH-TBL-NDX) TO WS-PRL-VISIT-CNT.
+           WRITE PATH-DWELL-RPT-LINE FROM WS-PATH-ROLLUP-LINE.
+
+       3200-PRINT-DWELL-LOC-ROLLUP.
+           MOVE WS-DWELL-LOC (WS-DWELL-TBL-NDX)
+               TO WS-DRL-LOC.
+           MOVE WS-DWELL-VISIT-CNT (WS-DWELL-TBL-NDX)
+               TO WS-DRL-VISIT-CNT.
+           MOVE WS-DWELL-DAYS-SUM (WS-DWELL-TBL-NDX)
+               TO WS-DRL-DAYS-SUM.
+           WRITE PATH-DWELL-RPT-LINE FROM WS-DWELL-ROLLUP-LINE.
