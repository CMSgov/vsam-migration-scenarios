@@ -0,0 +1,100 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR000                                             *
+      ***                                                             *
+      *** DESCRIPTION: RECALCULATES THE TRUE ASSEMBLED LENGTH OF A    *
+      ***   CLAIM RECORD (BASE PLUS EACH ATTACHED FSSC-CLM-LINES      *
+      ***   OCCURRENCE) AND COMPARES IT AGAINST THE STAMPED           *
+      ***   FSSC-PHYS-LENGTH.  CALLED BY WHATEVER WRITES A PHYSICAL   *
+      ***   CLAIM SEGMENT (FSSCCLMP/FSSCCLMR/FSSCCLMS SHAPE) SO A BAD *
+      ***   STAMPED LENGTH IS CAUGHT BEFORE THE RECORD GOES OUT THE   *
+      ***   DOOR.  THE CALLER TELLS THIS PROGRAM WHICH SHAPE IT WROTE *
+      ***   VIA LK-PHYS-SHAPE-CD SO THE RIGHT BASE-BYTE COUNT IS      *
+      ***   USED - FSRCCLMP/FSRCCLMS CARRY THE FULL 12,250-BYTE BASE  *
+      ***   (FSRCCLXS + FSRCCLXB), BUT FSRCCLMR'S BASE IS ONLY THE    *
+      ***   250-BYTE FSRCCLXS SUMMARY PORTION (SEE FSRCCLMR.CPY).     *
+      ***   ONLY THE SUMMARY FIELDS THIS PROGRAM ACTUALLY TOUCHES     *
+      ***   (FSSC-LINES, FSSC-PHYS-LENGTH) ARE WITHIN THAT SHARED     *
+      ***   250-BYTE PORTION, SO THE LINKAGE RECORD AREA BELOW IS     *
+      ***   SAFE TO MAP WITH THE FULL FSRCCLMS SHAPE REGARDLESS OF    *
+      ***   WHICH PHYSICAL SHAPE THE CALLER ACTUALLY WROTE.           *
+      ***                                                             *
+      *** LINKAGE:                                                    *
+      ***   LK-CLAIM-RECORD  - CLAIM RECORD, FULL FSRCCLMS SHAPE      *
+      ***   LK-PHYS-SHAPE-CD - 'P' FSRCCLMP, 'R' FSRCCLMR,            *
+      ***                      'S' FSRCCLMS (DEFAULT IF NOT 'R')      *
+      ***   LK-RETURN-CODE   - '0' LENGTH OK, '1' LENGTH MISMATCH     *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR000.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-CONSTANTS.
+           05  WS-BASE-BYTES-PS           COMP PIC S9(8) VALUE 12250.
+           05  WS-BASE-BYTES-R            COMP PIC S9(8) VALUE 250.
+           05  WS-LINE-BYTES              COMP PIC S9(8) VALUE 1500.
+
+       01  WS-BASE-BYTES                  COMP PIC S9(8) VALUE 0.
+
+       01  WS-CALC-LENGTH                 COMP PIC S9(8) VALUE 0.
+
+      *** FSSCCLMS-PHYS-LENGTH (FSRCCLXS) IS ONLY PIC S9(4) COMP, SO
+      *** IT CAN NEVER HOLD THE TRUE ASSEMBLED LENGTH OF ANY REAL
+      *** CLAIM (MINIMUM 12,250 BYTES FOR THE BASE ALONE) -- THAT IS
+      *** A BASE-DATA SIZING LIMIT, NOT SOMETHING THIS PROGRAM CAN
+      *** FIX WITHOUT RESHAPING A COPYBOOK SHARED BY EVERY PROGRAM IN
+      *** THE SYSTEM.  WHATEVER STAMPS FSSCCLMS-PHYS-LENGTH TODAY CAN
+      *** ONLY BE STORING THE LOW-ORDER 4 DIGITS OF THE TRUE LENGTH
+      *** (THE SAME TRUNCATION A MOVE INTO THAT FIELD WOULD APPLY), SO
+      *** WE TRUNCATE OUR RECALCULATED LENGTH THE SAME WAY BEFORE
+      *** COMPARING, INSTEAD OF COMPARING INCOMPATIBLE MAGNITUDES.
+       01  WS-CALC-LENGTH-TRUNC           COMP PIC S9(4) VALUE 0.
+
+       LINKAGE SECTION.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       01  LK-PHYS-SHAPE-CD                    PIC X(1).
+           88  LK-SHAPE-P-PHYSICAL              VALUE 'P'.
+           88  LK-SHAPE-R-REVENUE               VALUE 'R'.
+           88  LK-SHAPE-S-FULL-LOGICAL          VALUE 'S'.
+
+       01  LK-RETURN-CODE                      PIC X(1).
+           88  LK-LENGTH-OK                     VALUE '0'.
+           88  LK-LENGTH-MISMATCH               VALUE '1'.
+
+       PROCEDURE DIVISION USING FSSCCLMS-CLAIM-RECORD
+                                 LK-PHYS-SHAPE-CD
+                                 LK-RETURN-CODE.
+
+       0000-MAIN.
+
+           IF LK-SHAPE-R-REVENUE
+               MOVE WS-BASE-BYTES-R  TO WS-BASE-BYTES
+           ELSE
+               MOVE WS-BASE-BYTES-PS TO WS-BASE-BYTES
+           END-IF.
+
+           COMPUTE WS-CALC-LENGTH =
+               WS-BASE-BYTES + (FSSCCLMS-LINES * WS-LINE-BYTES).
+
+           MOVE WS-CALC-LENGTH TO WS-CALC-LENGTH-TRUNC.
+
+           IF WS-CALC-LENGTH-TRUNC = FSSCCLMS-PHYS-LENGTH
+               SET LK-LENGTH-OK TO TRUE
+           ELSE
+               SET LK-LENGTH-MISMATCH TO TRUE
+           END-IF.
+
+           GOBACK.
