@@ -0,0 +1,190 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR022                                             *
+      ***                                                             *
+      *** DESCRIPTION: APC/OPPS LINE-LEVEL PAYMENT SUMMARY REPORT.    *
+      ***   READS EVERY PHYSICAL SEGMENT OF THE EXTRACT (REVENUE      *
+      ***   LINES CAN APPEAR ON ANY SEGMENT - SEE FSR001) AND, FOR    *
+      ***   EVERY LINE PRICED AND PAID UNDER OPPS (FSSC-APC-PAY-1-    *
+      ***   PAID-OPPS), ACCUMULATES CHARGES (FSSC-APC-CHARGES) AND    *
+      ***   ACTUAL MEDICARE REIMBURSEMENT (FSSC-ACT-MEDA-REIMB-LINE)  *
+      ***   INTO AN IN-MEMORY TABLE KEYED BY THE PAYING APC (FSSC-    *
+      ***   APC-PAYMENT-APC) - THE EXTRACT IS NOT GUARANTEED TO BE    *
+      ***   IN APC SEQUENCE, SO THE TABLE IS SEARCHED/BUILT AS LINES  *
+      ***   ARE ENCOUNTERED RATHER THAN RELYING ON A CONTROL BREAK.   *
+      ***   ONE SUMMARY LINE PER DISTINCT APC IS PRINTED AT EOF.      *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: APC-PAY-RPT-FILE    - APC/OPPS PAYMENT SUMMARY RPT  *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR022.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT APC-PAY-RPT-FILE ASSIGN TO "APCPAYRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  APC-PAY-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  APC-PAY-RPT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+           05  WS-APC-FOUND-SW                PIC X(1).
+               88  WS-APC-FOUND                      VALUE 'Y'.
+           05  WS-APC-ADDED-SW                PIC X(1).
+               88  WS-APC-ADDED                      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-SEGMENTS-READ-CNT           PIC 9(7) VALUE 0.
+           05  WS-OPPS-LINE-CNT               PIC 9(7) VALUE 0.
+           05  WS-APC-TABLE-CNT               COMP PIC S9(4) VALUE 0.
+           05  WS-APC-OVERFLOW-CNT            PIC 9(7) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-APC-NDX                     COMP PIC S9(4).
+           05  WS-APC-TABLE-CNT-ED            PIC ZZZ9.
+
+       01  WS-APC-TABLE.
+           05  WS-APC-ENTRY OCCURS 0 TO 500 TIMES
+                            DEPENDING ON WS-APC-TABLE-CNT
+                            INDEXED BY WS-APC-TBL-NDX.
+               10  WS-APC-CODE                PIC 9(5).
+               10  WS-APC-LINE-CNT            PIC 9(7).
+               10  WS-APC-CHARGES-SUM     COMP-3 PIC S9(11)V99.
+               10  WS-APC-REIMB-SUM       COMP-3 PIC S9(11)V99.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR022 - APC/OPPS LINE-LEVEL PAYMENT SUMMARY REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "APC-CODE   LINE-COUNT   TOTAL-CHARGES     TOTAL-REIMB
+      -    "URSEMENT".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-APC-CODE                PIC 9(5).
+           05  FILLER                         PIC X(6)  VALUE SPACES.
+           05  WS-RPT-LINE-CNT                PIC ZZZ,ZZ9.
+           05  FILLER                         PIC X(4)  VALUE SPACES.
+           05  WS-RPT-CHARGES                 PIC $$$,$$$,$$9.99.
+           05  FILLER                         PIC X(4)  VALUE SPACES.
+           05  WS-RPT-REIMB                   PIC $$$,$$$,$$9.99.
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT APC-PAY-RPT-FILE.
+           WRITE APC-PAY-RPT-LINE FROM WS-HEADING-1.
+           WRITE APC-PAY-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-SEGMENTS-READ-CNT
+               PERFORM 2000-PROCESS-SEGMENT-LINES
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM 3000-PRINT-APC-SUMMARY
+               VARYING WS-APC-NDX FROM 1 BY 1
+               UNTIL WS-APC-NDX > WS-APC-TABLE-CNT.
+
+           MOVE WS-APC-TABLE-CNT TO WS-APC-TABLE-CNT-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "SEGMENTS READ: " WS-SEGMENTS-READ-CNT
+               "  OPPS LINES: " WS-OPPS-LINE-CNT
+               "  DISTINCT APCS: " WS-APC-TABLE-CNT-ED
+               "  APC TABLE OVERFLOW (LINES DROPPED): "
+               WS-APC-OVERFLOW-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE APC-PAY-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE APC-PAY-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-SEGMENT-LINES.
+           IF FSSCCLMS-LINES > 0
+               PERFORM 2100-CHECK-LINE-FOR-OPPS
+                   VARYING FSSCCLMS-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-NDX > FSSCCLMS-LINES
+           END-IF.
+
+       2100-CHECK-LINE-FOR-OPPS.
+           IF FSSCCLMS-APC-PAY-1-PAID-OPPS (FSSCCLMS-NDX)
+               ADD 1 TO WS-OPPS-LINE-CNT
+               PERFORM 2200-FIND-OR-ADD-APC-ENTRY
+               IF WS-APC-FOUND OR WS-APC-ADDED
+                   ADD 1 TO WS-APC-LINE-CNT (WS-APC-TBL-NDX)
+                   ADD FSSCCLMS-APC-CHARGES (FSSCCLMS-NDX)
+                       TO WS-APC-CHARGES-SUM (WS-APC-TBL-NDX)
+                   ADD FSSCCLMS-ACT-MEDA-REIMB-LINE (FSSCCLMS-NDX)
+                       TO WS-APC-REIMB-SUM (WS-APC-TBL-NDX)
+               ELSE
+                   ADD 1 TO WS-APC-OVERFLOW-CNT
+               END-IF
+           END-IF.
+
+       2200-FIND-OR-ADD-APC-ENTRY.
+           SET WS-APC-FOUND-SW TO 'N'.
+           SET WS-APC-ADDED-SW TO 'N'.
+           SET WS-APC-TBL-NDX TO 1.
+
+           SEARCH WS-APC-ENTRY
+               AT END CONTINUE
+               WHEN WS-APC-CODE (WS-APC-TBL-NDX) =
+                    FSSCCLMS-APC-PAYMENT-APC (FSSCCLMS-NDX)
+                   SET WS-APC-FOUND TO TRUE
+           END-SEARCH.
+
+      *** THE TABLE HOLDS AT MOST 500 DISTINCT APC CODES.  A REAL
+      *** OPPS CODE SET CAN EXCEED THAT, SO A NEW CODE ENCOUNTERED
+      *** ONCE THE TABLE IS FULL IS COUNTED AS OVERFLOW RATHER THAN
+      *** ADDED, TO AVOID SUBSCRIPTING PAST THE DECLARED MAXIMUM.
+           IF NOT WS-APC-FOUND
+               IF WS-APC-TABLE-CNT < 500
+                   ADD 1 TO WS-APC-TABLE-CNT
+                   SET WS-APC-TBL-NDX TO WS-APC-TABLE-CNT
+                   MOVE FSSCCLMS-APC-PAYMENT-APC (FSSCCLMS-NDX)
+                       TO WS-APC-CODE (WS-APC-TBL-NDX)
+                   MOVE 0 TO WS-APC-LINE-CNT (WS-APC-TBL-NDX)
+                   MOVE 0 TO WS-APC-CHARGES-SUM (WS-APC-TBL-NDX)
+                   MOVE 0 TO WS-APC-REIMB-SUM (WS-APC-TBL-NDX)
+                   SET WS-APC-ADDED TO TRUE
+               END-IF
+           END-IF.
+
+       3000-PRINT-APC-SUMMARY.
+           MOVE WS-APC-CODE (WS-APC-NDX)        TO WS-RPT-APC-CODE.
+           MOVE WS-APC-LINE-CNT (WS-APC-NDX)    TO WS-RPT-LINE-CNT.
+           MOVE WS-APC-CHARGES-SUM (WS-APC-NDX) TO WS-RPT-CHARGES.
+           MOVE WS-APC-REIMB-SUM (WS-APC-NDX)   TO WS-RPT-REIMB.
+           WRITE APC-PAY-RPT-LINE FROM WS-REPORT-LINE.
