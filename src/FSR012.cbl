@@ -0,0 +1,130 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR012                                             *
+      ***                                                             *
+      *** DESCRIPTION: SUSPECTED-DUPLICATE CLAIM SUMMARY REPORT.      *
+      ***   READS THE BASE (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM AND *
+      ***   LISTS EVERY CLAIM THAT IS EITHER:                         *
+      ***     1) STILL FLAGGED AS A SUSPECTED DUPLICATE (FSSC-DCN-    *
+      ***        DUPED-AGAINST IS POPULATED), OR                      *
+      ***     2) ALREADY CANCELLED/ADJUSTED AS A CONFIRMED DUPLICATE  *
+      ***        (FSSC-CANC-ADJ-D-DUPLICATE).                         *
+      ***   THE TWO GROUPS ARE COUNTED SEPARATELY SO THE DUPLICATE-   *
+      ***   RESOLUTION WORKLOAD (STILL SUSPECTED) CAN BE DISTINGUISHED*
+      ***   FROM CLAIMS ALREADY RESOLVED AS CONFIRMED DUPLICATES.     *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: DUP-CLAIM-RPT-FILE  - SUSPECTED-DUPLICATE CLAIM RPT *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR012.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DUP-CLAIM-RPT-FILE ASSIGN TO "DUPCLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  DUP-CLAIM-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  DUP-CLAIM-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-STILL-SUSPECT-CNT           PIC 9(7) VALUE 0.
+           05  WS-CONFIRMED-DUP-CNT           PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR012 - SUSPECTED-DUPLICATE CLAIM SUMMARY REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            STATUS          DUPED-AGAINST-D
+      -    "CN".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-STATUS                  PIC X(16).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DUPED-AGAINST           PIC X(23).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT DUP-CLAIM-RPT-FILE.
+           WRITE DUP-CLAIM-RPT-LINE FROM WS-HEADING-1.
+           WRITE DUP-CLAIM-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  STILL SUSPECTED: " WS-STILL-SUSPECT-CNT
+               "  CONFIRMED DUPLICATES: " WS-CONFIRMED-DUP-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE DUP-CLAIM-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE DUP-CLAIM-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               IF FSSCCLMS-DCN-DUPED-AGAINST NOT = SPACES
+                  OR FSSCCLMS-CANC-ADJ-D-DUPLICATE
+                   PERFORM 2100-PRINT-DUP-DETAIL
+               END-IF
+           END-IF.
+
+       2100-PRINT-DUP-DETAIL.
+           MOVE FSSCCLMS-HIC-NO           TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN              TO WS-RPT-DCN.
+           MOVE FSSCCLMS-DCN-DUPED-AGAINST
+                                          TO WS-RPT-DUPED-AGAINST.
+
+           IF FSSCCLMS-CANC-ADJ-D-DUPLICATE
+               MOVE "CONFIRMED-DUP" TO WS-RPT-STATUS
+               ADD 1 TO WS-CONFIRMED-DUP-CNT
+           ELSE
+               MOVE "STILL-SUSPECT" TO WS-RPT-STATUS
+               ADD 1 TO WS-STILL-SUSPECT-CNT
+           END-IF.
+
+           WRITE DUP-CLAIM-RPT-LINE FROM WS-REPORT-LINE.
