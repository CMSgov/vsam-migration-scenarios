@@ -0,0 +1,193 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR027                                             *
+      ***                                                             *
+      *** DESCRIPTION: HIGLAS ACCOUNTING EXTRACT FOR NON-BYPASS       *
+      ***   CLAIMS.  FSSC-TAPE-TO-TAPE-IND OF 'A' MARKS A CLAIM AS    *
+      ***   BYPASSING HIGLAS (FSSC-TTT-BYPASS-HIGLAS-A) - THOSE       *
+      ***   CLAIMS NEVER FLOW TO THE HIGLAS ACCOUNTING SYSTEM AND ARE *
+      ***   SKIPPED HERE.  EVERY OTHER CLAIM THAT HAS REACHED A       *
+      ***   FINAL STATUS (FSSC-CURR-STAT-FINAL, THE SAME TEST FSR026  *
+      ***   USES FOR ARCHIVE ELIGIBILITY) HAS ITS ACCOUNTING FIGURES  *
+      ***   (CHARGES, ACTUAL MEDICARE REIMBURSEMENT, PROVIDER         *
+      ***   REIMBURSEMENT, PATIENT RESPONSIBILITY) WRITTEN TO THE     *
+      ***   HIGLAS-EXTRACT-FILE, ALONG WITH A CONTROL/BALANCING       *
+      ***   REPORT THAT ACCUMULATES SEPARATE DEBIT AND CREDIT         *
+      ***   CONTROL TOTALS OFF FSSC-TRANSACT-TYPE FOR HIGLAS TO       *
+      ***   BALANCE THE FEED AGAINST.                                 *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: HIGLAS-EXTRACT-FILE - HIGLAS ACCOUNTING EXTRACT     *
+      ***         HIGLAS-CTL-RPT-FILE - CONTROL/BALANCING REPORT      *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR027.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HIGLAS-EXTRACT-FILE ASSIGN TO "HIGLASEX"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HIGLAS-CTL-RPT-FILE ASSIGN TO "HIGLASRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  HIGLAS-EXTRACT-FILE.
+       01  HIGLAS-EXTRACT-RECORD.
+           05  HIGLAS-DCN                     PIC X(23).
+           05  HIGLAS-HIC-NO                  PIC X(12).
+           05  HIGLAS-PROV-ID                 PIC X(6).
+           05  HIGLAS-TRANSACT-TYPE           PIC X(1).
+           05  HIGLAS-PAID-DT-CYMD            PIC 9(8).
+           05  HIGLAS-TOTAL-CHARGE-AMT   COMP-3 PIC S9(9)V99.
+           05  HIGLAS-ACTUAL-MEDA-REIMB  COMP-3 PIC S9(9)V99.
+           05  HIGLAS-REIMB-PROV-AMT     COMP-3 PIC S9(9)V99.
+           05  HIGLAS-PATIENT-RESP       COMP-3 PIC S9(9)V99.
+
+       FD  HIGLAS-CTL-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HIGLAS-CTL-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-CLAIMS-EXTRACTED-CNT        PIC 9(7) VALUE 0.
+           05  WS-CLAIMS-BYPASSED-CNT         PIC 9(7) VALUE 0.
+           05  WS-DEBIT-TOTAL             COMP-3 PIC S9(11)V99 VALUE 0.
+           05  WS-CREDIT-TOTAL            COMP-3 PIC S9(11)V99 VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR027 - HIGLAS ACCOUNTING EXTRACT CONTROL REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN                     PROV-ID T PAID-DT
+      -    "  ACTUAL-REIMB     PROV-REIMB     PAT-RESP".
+
+       01  WS-DETAIL-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(23).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-PROV-ID                 PIC X(6).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-TRANSACT-TYPE           PIC X(1).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-PAID-DT                 PIC 9(8).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-ACTUAL-REIMB            PIC $$$,$$$,$$9.99.
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-PROV-REIMB              PIC $$$,$$$,$$9.99.
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-PAT-RESP                PIC $$$,$$$,$$9.99.
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+       01  WS-DEBIT-TOTAL-ED                  PIC $$$,$$$,$$$,$$9.99.
+       01  WS-CREDIT-TOTAL-ED                 PIC $$$,$$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT HIGLAS-EXTRACT-FILE.
+           OPEN OUTPUT HIGLAS-CTL-RPT-FILE.
+           WRITE HIGLAS-CTL-RPT-LINE FROM WS-HEADING-1.
+           WRITE HIGLAS-CTL-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               IF FSSCCLMS-TRAILER-SEQ-00-BASE
+                   PERFORM 2000-PROCESS-BASE-CLAIM
+               END-IF
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-DEBIT-TOTAL  TO WS-DEBIT-TOTAL-ED.
+           MOVE WS-CREDIT-TOTAL TO WS-CREDIT-TOTAL-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  EXTRACTED: " WS-CLAIMS-EXTRACTED-CNT
+               "  BYPASSED: " WS-CLAIMS-BYPASSED-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE HIGLAS-CTL-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CONTROL TOTALS - DEBITS: " WS-DEBIT-TOTAL-ED
+               "  CREDITS: " WS-CREDIT-TOTAL-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE HIGLAS-CTL-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE HIGLAS-EXTRACT-FILE
+                 HIGLAS-CTL-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-CLAIM.
+           ADD 1 TO WS-CLAIMS-READ-CNT.
+
+           IF FSSCCLMS-TTT-BYPASS-HIGLAS-A
+              OR NOT FSSCCLMS-CURR-STAT-FINAL
+               ADD 1 TO WS-CLAIMS-BYPASSED-CNT
+           ELSE
+               ADD 1 TO WS-CLAIMS-EXTRACTED-CNT
+               PERFORM 2100-BUILD-HIGLAS-RECORD
+               PERFORM 2200-ACCUM-CONTROL-TOTAL
+               PERFORM 2300-PRINT-DETAIL-LINE
+           END-IF.
+
+       2100-BUILD-HIGLAS-RECORD.
+           MOVE FSSCCLMS-DCN               TO HIGLAS-DCN.
+           MOVE FSSCCLMS-HIC-NO            TO HIGLAS-HIC-NO.
+           MOVE FSSCCLMS-MEDA-PROV-6        TO HIGLAS-PROV-ID.
+           MOVE FSSCCLMS-TRANSACT-TYPE     TO HIGLAS-TRANSACT-TYPE.
+           MOVE FSSCCLMS-PAID-DT-CYMD      TO HIGLAS-PAID-DT-CYMD.
+           MOVE FSSCCLMS-TOTAL-CHARGE-AMOUNT
+                                            TO HIGLAS-TOTAL-CHARGE-AMT.
+           MOVE FSSCCLMS-ACTUAL-MEDA-REIMB TO HIGLAS-ACTUAL-MEDA-REIMB.
+           MOVE FSSCCLMS-REIMB-PROV-AMT    TO HIGLAS-REIMB-PROV-AMT.
+           MOVE FSSCCLMS-PATIENT-RESP      TO HIGLAS-PATIENT-RESP.
+           WRITE HIGLAS-EXTRACT-RECORD.
+
+       2200-ACCUM-CONTROL-TOTAL.
+           IF FSSCCLMS-TRANSACT-D-DEBIT
+               ADD FSSCCLMS-ACTUAL-MEDA-REIMB TO WS-DEBIT-TOTAL
+           ELSE
+               ADD FSSCCLMS-ACTUAL-MEDA-REIMB TO WS-CREDIT-TOTAL
+           END-IF.
+
+       2300-PRINT-DETAIL-LINE.
+           MOVE FSSCCLMS-HIC-NO            TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN               TO WS-RPT-DCN.
+           MOVE FSSCCLMS-MEDA-PROV-6        TO WS-RPT-PROV-ID.
+           MOVE FSSCCLMS-TRANSACT-TYPE     TO WS-RPT-TRANSACT-TYPE.
+           MOVE FSSCCLMS-PAID-DT-CYMD      TO WS-RPT-PAID-DT.
+           MOVE FSSCCLMS-ACTUAL-MEDA-REIMB TO WS-RPT-ACTUAL-REIMB.
+           MOVE FSSCCLMS-REIMB-PROV-AMT    TO WS-RPT-PROV-REIMB.
+           MOVE FSSCCLMS-PATIENT-RESP      TO WS-RPT-PAT-RESP.
+           WRITE HIGLAS-CTL-RPT-LINE FROM WS-DETAIL-LINE.
