@@ -0,0 +1,307 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR007                                             *
+      ***                                                             *
+      *** DESCRIPTION: FULL EMC (ELECTRONIC MEDIA CLAIMS) RECORD      *
+      ***   RECONSTRUCTION / PRINT UTILITY.  READS THE BASE           *
+      ***   (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM AND RECONSTRUCTS,  *
+      ***   FOR PRINTING, EVERY NSF-STYLE EMC RECORD FRAGMENT         *
+      ***   RETAINED ON THE EXTRACT: EMPLOYER INFO (REC21), STATE     *
+      ***   CODE/FORM LOCATORS 2,11,56,78 (REC22), INSURED ADDRESS    *
+      ***   (REC31), PAYER INFO (REC32), FORM LOCATOR 31 (REC41),     *
+      ***   FORM LOCATOR 57 (REC70), AND REMARKS/ACCOM-ANCILLARY      *
+      ***   TOTALS (REC90/REC91).  ONLY POPULATED OCCURRENCES AND     *
+      ***   NON-BLANK FIELDS ARE PRINTED.                             *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: EMC-RECON-RPT-FILE  - EMC RECORD RECONSTRUCTION RPT *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR007.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EMC-RECON-RPT-FILE ASSIGN TO "EMCRCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  EMC-RECON-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EMC-RECON-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-CLAIMS-WITH-EMC-CNT         PIC 9(7) VALUE 0.
+           05  WS-EMC-SEGMENT-CNT             PIC 9(7) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-EMC-IDX                     COMP PIC S9(4).
+           05  WS-CL-SAVE-CNT                 PIC 9(1) VALUE 0.
+
+       01  WS-EDIT-FIELDS.
+           05  WS-RPT-ACCOM-TOT-ED            PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-RPT-ACCOM-NCOV-ED           PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-RPT-ANCIL-TOT-ED            PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-RPT-ANCIL-NCOV-ED           PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR007 - EMC RECORD RECONSTRUCTION REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            RECORD-TYPE  DETAIL".
+
+       01  WS-CLAIM-LINE.
+           05  WS-CL-HIC-NO                   PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-CL-DCN                      PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-CL-TAG                      PIC X(13) VALUE
+               "*** CLAIM ***".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-RECTYPE                 PIC X(11).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DETAIL                  PIC X(85).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT EMC-RECON-RPT-FILE.
+           WRITE EMC-RECON-RPT-LINE FROM WS-HEADING-1.
+           WRITE EMC-RECON-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  CLAIMS WITH EMC DATA: " WS-CLAIMS-WITH-EMC-CNT
+               "  EMC SEGMENTS PRINTED: " WS-EMC-SEGMENT-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE EMC-RECON-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE EMC-RECON-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               MOVE 0 TO WS-CL-SAVE-CNT
+               MOVE FSSCCLMS-HIC-NO TO WS-CL-HIC-NO
+               MOVE FSSCCLMS-DCN    TO WS-CL-DCN
+
+               PERFORM 2100-PRINT-EMPLOYER-INFO
+                   VARYING WS-EMC-IDX FROM 1 BY 1
+                   UNTIL WS-EMC-IDX > 4
+
+               PERFORM 2150-PRINT-STATE-FORMLOCS
+                   VARYING WS-EMC-IDX FROM 1 BY 1
+                   UNTIL WS-EMC-IDX > 3
+
+               PERFORM 2200-PRINT-PAYER-INFO
+                   VARYING WS-EMC-IDX FROM 1 BY 1
+                   UNTIL WS-EMC-IDX > 3
+
+               PERFORM 2250-PRINT-INSURED-INFO
+                   VARYING WS-EMC-IDX FROM 1 BY 1
+                   UNTIL WS-EMC-IDX > 3
+
+               PERFORM 2350-PRINT-FORM-LOC31
+                   VARYING WS-EMC-IDX FROM 1 BY 1
+                   UNTIL WS-EMC-IDX > 3
+
+               PERFORM 2300-PRINT-FORM-LOC57
+
+               PERFORM 2400-PRINT-REMARKS
+
+               PERFORM 2500-PRINT-ACCOM-ANCIL-TOTALS
+
+               IF WS-CL-SAVE-CNT > 0
+                   ADD 1 TO WS-CLAIMS-WITH-EMC-CNT
+               END-IF
+           END-IF.
+
+       2100-PRINT-EMPLOYER-INFO.
+           IF FSSCCLMS-EMC-R21-EMPLYR-NAME (WS-EMC-IDX) NOT = SPACES
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC21-EMPL" TO WS-RPT-RECTYPE
+               MOVE SPACES TO WS-RPT-DETAIL
+               STRING FSSCCLMS-EMC-R21-EMPLYR-NAME (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R21-EMPLYR-CITY (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R21-EMPLYR-STATE (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R21-EMPLYR-ZIP (WS-EMC-IDX)
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       2150-PRINT-STATE-FORMLOCS.
+           IF FSSCCLMS-EMC-R22-STATE-CODE (WS-EMC-IDX) NOT = SPACES
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC22-STFL" TO WS-RPT-RECTYPE
+               MOVE SPACES TO WS-RPT-DETAIL
+               STRING "ST=" FSSCCLMS-EMC-R22-STATE-CODE (WS-EMC-IDX)
+                   " LOC2=" FSSCCLMS-EMC-R22-FORM-LOC2U (WS-EMC-IDX)
+                   " LOC11=" FSSCCLMS-EMC-R22-FORM-LOC11U (WS-EMC-IDX)
+                   " LOC56=" FSSCCLMS-EMC-R22-FORM-LOC56U (WS-EMC-IDX)
+                   " LOC78=" FSSCCLMS-EMC-R22-FORM-LOC78U (WS-EMC-IDX)
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       2200-PRINT-PAYER-INFO.
+           IF FSSCCLMS-EMC-R32-PAYER-NAME (WS-EMC-IDX) NOT = SPACES
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC32-PAYER" TO WS-RPT-RECTYPE
+               MOVE SPACES TO WS-RPT-DETAIL
+               STRING FSSCCLMS-EMC-R32-PAYER-NAME (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R32-PAYER-CITY (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R32-PAYER-STATE (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R32-PAYER-ZIP (WS-EMC-IDX)
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       2250-PRINT-INSURED-INFO.
+           IF FSSCCLMS-EMC-R31-INSURED-ADDR1 (WS-EMC-IDX) NOT = SPACES
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC31-INSAD" TO WS-RPT-RECTYPE
+               MOVE SPACES TO WS-RPT-DETAIL
+               STRING FSSCCLMS-EMC-R31-INSURED-ADDR1 (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R31-INSURED-CITY (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R31-INSURED-STATE (WS-EMC-IDX)
+                   " " FSSCCLMS-EMC-R31-INSURED-ZIP (WS-EMC-IDX)
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       2350-PRINT-FORM-LOC31.
+           IF FSSCCLMS-EMC-REC41-FORM-LOC31U (WS-EMC-IDX) NOT = SPACES
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC41-LOC31" TO WS-RPT-RECTYPE
+               MOVE SPACES TO WS-RPT-DETAIL
+               STRING FSSCCLMS-EMC-REC41-FORM-LOC31U (WS-EMC-IDX)
+                   FSSCCLMS-EMC-REC41-FORM-LOC31L (WS-EMC-IDX)
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       2300-PRINT-FORM-LOC57.
+           IF FSSCCLMS-EMC-REC70-FORM-LOC57 NOT = SPACES
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC70-LOC57" TO WS-RPT-RECTYPE
+               MOVE FSSCCLMS-EMC-REC70-FORM-LOC57 TO WS-RPT-DETAIL
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       2400-PRINT-REMARKS.
+           IF FSSCCLMS-EMC-R90-REMARKS NOT = SPACES
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC90-REM"  TO WS-RPT-RECTYPE
+               MOVE FSSCCLMS-EMC-R90-REMARKS (1:85) TO WS-RPT-DETAIL
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+           IF FSSCCLMS-EMC-R91-REMARKS NOT = SPACES
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC91-REM"  TO WS-RPT-RECTYPE
+               MOVE FSSCCLMS-EMC-R91-REMARKS (1:82) TO WS-RPT-DETAIL
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       2500-PRINT-ACCOM-ANCIL-TOTALS.
+           IF FSSCCLMS-EMC-REC90-ACCOM-TOT  NOT = 0 OR
+              FSSCCLMS-EMC-REC90-ACCOM-NCOV NOT = 0 OR
+              FSSCCLMS-EMC-REC90-ANCIL-TOT  NOT = 0 OR
+              FSSCCLMS-EMC-REC90-ANCIL-NCOV NOT = 0
+               PERFORM 2900-WRITE-CLAIM-HEADER-IF-NEEDED
+               ADD 1 TO WS-EMC-SEGMENT-CNT
+               MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+               MOVE "REC90-TOTS" TO WS-RPT-RECTYPE
+               MOVE FSSCCLMS-EMC-REC90-ACCOM-TOT  TO WS-RPT-ACCOM-TOT-ED
+               MOVE FSSCCLMS-EMC-REC90-ACCOM-NCOV
+                                          TO WS-RPT-ACCOM-NCOV-ED
+               MOVE FSSCCLMS-EMC-REC90-ANCIL-TOT  TO WS-RPT-ANCIL-TOT-ED
+               MOVE FSSCCLMS-EMC-REC90-ANCIL-NCOV
+                                          TO WS-RPT-ANCIL-NCOV-ED
+               MOVE SPACES TO WS-RPT-DETAIL
+               STRING "ACC-TOT=" WS-RPT-ACCOM-TOT-ED
+                   " ACC-NCOV=" WS-RPT-ACCOM-NCOV-ED
+                   " ANC-TOT=" WS-RPT-ANCIL-TOT-ED
+                   " ANC-NCOV=" WS-RPT-ANCIL-NCOV-ED
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE EMC-RECON-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       2900-WRITE-CLAIM-HEADER-IF-NEEDED.
+           IF WS-CL-SAVE-CNT = 0
+               WRITE EMC-RECON-RPT-LINE FROM WS-CLAIM-LINE
+               MOVE 1 TO WS-CL-SAVE-CNT
+           END-IF.
