@@ -0,0 +1,147 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR013                                             *
+      ***                                                             *
+      *** DESCRIPTION: HOSPICE ELECTION-PERIOD TRACKING REPORT.       *
+      ***   READS THE BASE (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM     *
+      ***   AND, FOR EVERY CLAIM WHOSE FSSC-FREQ-CD IS A HOSPICE      *
+      ***   NOTICE CODE (A-E), PRINTS THE NOTICE TYPE (ELECTION,      *
+      ***   REVOCATION, CHANGE OF PROVIDER, CANCELLATION, CHANGE OF   *
+      ***   OWNERSHIP), THE ADMISSION (ELECTION EFFECTIVE) DATE, AND  *
+      ***   FSSC-ORIGINAL-XREF-DCN SO A REVOCATION/CANCEL/CHANGE      *
+      ***   NOTICE CAN BE TRACED BACK TO THE ELECTION IT AFFECTS.     *
+      ***   COUNTS ARE ACCUMULATED PER NOTICE TYPE.                   *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: HOSP-ELECT-RPT-FILE - HOSPICE ELECTION-PERIOD RPT   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR013.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HOSP-ELECT-RPT-FILE ASSIGN TO "HSPELRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  HOSP-ELECT-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HOSP-ELECT-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-ELECTION-CNT                PIC 9(7) VALUE 0.
+           05  WS-REVOCATION-CNT              PIC 9(7) VALUE 0.
+           05  WS-CHG-PROVIDER-CNT            PIC 9(7) VALUE 0.
+           05  WS-CANCEL-CNT                  PIC 9(7) VALUE 0.
+           05  WS-CHG-OWNER-CNT               PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR013 - HOSPICE ELECTION-PERIOD TRACKING REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            NOTICE-TYPE       ELECT-DT
+      -    "  ORIGINAL-ELECTION-DCN".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-NOTICE-TYPE             PIC X(17).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-ELECT-DT                PIC X(8).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-ORIG-DCN                PIC X(23).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT HOSP-ELECT-RPT-FILE.
+           WRITE HOSP-ELECT-RPT-LINE FROM WS-HEADING-1.
+           WRITE HOSP-ELECT-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  ELECTIONS: " WS-ELECTION-CNT
+               "  REVOCATIONS: " WS-REVOCATION-CNT
+               "  CHG-PROVIDER: " WS-CHG-PROVIDER-CNT
+               "  CANCELS: " WS-CANCEL-CNT
+               "  CHG-OWNER: " WS-CHG-OWNER-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE HOSP-ELECT-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE HOSP-ELECT-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               IF FSSCCLMS-FREQ-HOSPICE-NOTICE
+                   PERFORM 2100-PRINT-NOTICE-DETAIL
+               END-IF
+           END-IF.
+
+       2100-PRINT-NOTICE-DETAIL.
+           MOVE FSSCCLMS-HIC-NO           TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN              TO WS-RPT-DCN.
+           MOVE FSSCCLMS-ADM-DATE-CYMD    TO WS-RPT-ELECT-DT.
+           MOVE FSSCCLMS-ORIGINAL-XREF-DCN
+                                          TO WS-RPT-ORIG-DCN.
+
+           EVALUATE TRUE
+               WHEN FSSCCLMS-FREQ-A-NOTICE-ELECT
+                   MOVE "ELECTION"        TO WS-RPT-NOTICE-TYPE
+                   ADD 1 TO WS-ELECTION-CNT
+               WHEN FSSCCLMS-FREQ-B-NOTICE-REVOKE
+                   MOVE "REVOCATION"      TO WS-RPT-NOTICE-TYPE
+                   ADD 1 TO WS-REVOCATION-CNT
+               WHEN FSSCCLMS-FREQ-C-HSPC-CHNG-PVDR
+                   MOVE "CHG-PROVIDER"    TO WS-RPT-NOTICE-TYPE
+                   ADD 1 TO WS-CHG-PROVIDER-CNT
+               WHEN FSSCCLMS-FREQ-D-NOTICE-CANCEL
+                   MOVE "CANCEL"          TO WS-RPT-NOTICE-TYPE
+                   ADD 1 TO WS-CANCEL-CNT
+               WHEN FSSCCLMS-FREQ-E-HSPC-CHNG-OWNR
+                   MOVE "CHG-OWNERSHIP"   TO WS-RPT-NOTICE-TYPE
+                   ADD 1 TO WS-CHG-OWNER-CNT
+           END-EVALUATE.
+
+           WRITE HOSP-ELECT-RPT-LINE FROM WS-REPORT-LINE.
