@@ -0,0 +1,93 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR017                                             *
+      ***                                                             *
+      *** DESCRIPTION: NDC-TO-HCPCS VALIDATION EDIT FOR DRUG LINES.   *
+      ***   CALLED AT DDE ENTRY (OR BY ANY BATCH EDIT) AGAINST EVERY  *
+      ***   POPULATED REVENUE LINE.  CHECKS:                          *
+      ***     1) A LINE FLAGGED AS A DRUG HCPCS (FSSC-HCPC-DRUG-CD =  *
+      ***        'E') MUST CARRY A POPULATED, NUMERIC 11-DIGIT NDC.   *
+      ***     2) A LINE FLAGGED AS A DRUG HCPCS MUST CARRY AN NDC     *
+      ***        QUANTITY GREATER THAN ZERO.                          *
+      ***     3) AN NDC MUST NOT BE PRESENT ON A LINE THAT IS NOT     *
+      ***        FLAGGED AS A DRUG HCPCS - THE NDC AND HCPCS WOULD BE *
+      ***        OUT OF SYNC WITH EACH OTHER ON THAT LINE.            *
+      ***                                                             *
+      *** LINKAGE:                                                    *
+      ***   LK-CLAIM-RECORD - CLAIM RECORD, FULL FSRCCLMS SHAPE       *
+      ***   LK-RETURN-CODE  - '0' VALID                               *
+      ***                     '1' DRUG LINE MISSING/INVALID NDC       *
+      ***                     '2' DRUG LINE MISSING NDC QUANTITY      *
+      ***                     '3' NDC PRESENT ON NON-DRUG LINE        *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR017.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-FIELDS.
+           05  WS-NDC-NUMERIC-SW              PIC X(1) VALUE 'Y'.
+               88  WS-NDC-IS-NUMERIC                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       01  LK-RETURN-CODE                      PIC X(1).
+           88  LK-EDIT-VALID                        VALUE '0'.
+           88  LK-EDIT-DRUG-NDC-INVALID             VALUE '1'.
+           88  LK-EDIT-DRUG-NDC-QTY-MISSING         VALUE '2'.
+           88  LK-EDIT-NDC-NOT-DRUG-LINE            VALUE '3'.
+
+       PROCEDURE DIVISION USING FSSCCLMS-CLAIM-RECORD
+                                 LK-RETURN-CODE.
+
+       0000-MAIN.
+
+           SET LK-EDIT-VALID TO TRUE.
+
+           IF FSSCCLMS-LINES > 0
+               PERFORM 1000-CHECK-NDC-LINE
+                   VARYING FSSCCLMS-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-NDX > FSSCCLMS-LINES
+                      OR NOT LK-EDIT-VALID
+           END-IF.
+
+           GOBACK.
+
+       1000-CHECK-NDC-LINE.
+
+           IF FSSCCLMS-HCPC-DRUG-E-YES (FSSCCLMS-NDX)
+               IF FSSCCLMS-NDC (FSSCCLMS-NDX) = SPACES
+                   SET LK-EDIT-DRUG-NDC-INVALID TO TRUE
+               ELSE
+                   PERFORM 2000-CHECK-NDC-NUMERIC
+                   IF NOT WS-NDC-IS-NUMERIC
+                       SET LK-EDIT-DRUG-NDC-INVALID TO TRUE
+                   END-IF
+               END-IF
+               IF LK-EDIT-VALID
+                  AND FSSCCLMS-NDC-QTY (FSSCCLMS-NDX) = 0
+                   SET LK-EDIT-DRUG-NDC-QTY-MISSING TO TRUE
+               END-IF
+           ELSE
+               IF FSSCCLMS-NDC (FSSCCLMS-NDX) NOT = SPACES
+                   SET LK-EDIT-NDC-NOT-DRUG-LINE TO TRUE
+               END-IF
+           END-IF.
+
+       2000-CHECK-NDC-NUMERIC.
+           SET WS-NDC-IS-NUMERIC TO TRUE.
+           IF FSSCCLMS-NDC (FSSCCLMS-NDX) NOT NUMERIC
+               MOVE 'N' TO WS-NDC-NUMERIC-SW
+           END-IF.
