@@ -0,0 +1,218 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR018                                             *
+      ***                                                             *
+      *** DESCRIPTION: PROVIDER-LEVEL CLAIM TOTAL BALANCING REPORT.   *
+      ***   RUN BEFORE CWF TRANSMISSION.  FOR EACH LOGICAL CLAIM      *
+      ***   (HIC-NO/DCN, ACROSS ALL ITS PHYSICAL SEGMENTS - SEE       *
+      ***   FSR001) SUMS FSSC-REV-TOT-CHRG-AMT OVER EVERY REVENUE     *
+      ***   LINE AND COMPARES IT TO THE STAMPED FSSC-TOTAL-CHARGE-    *
+      ***   AMOUNT ON THE BASE (TRAILER-SEQ 00) SEGMENT.  A CLAIM     *
+      ***   THAT DOESN'T BALANCE IS LISTED SO IT CAN BE CORRECTED     *
+      ***   BEFORE IT IS SENT TO CWF.  CLAIM TOTALS ARE ALSO ROLLED   *
+      ***   UP BY PROVIDER (FSSC-MEDA-PROV-6) FOR A PROVIDER-LEVEL    *
+      ***   CONTROL TOTAL, PRINTED WHEN THE PROVIDER CHANGES - THIS   *
+      ***   ASSUMES THE EXTRACT IS GROUPED BY PROVIDER (THE NORMAL    *
+      ***   CASE FOR A PRE-CWF-TRANSMISSION BATCH RUN).               *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: PROV-BAL-RPT-FILE   - PROVIDER CLAIM BALANCING RPT  *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR018.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PROV-BAL-RPT-FILE ASSIGN TO "PRVBALRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  PROV-BAL-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PROV-BAL-RPT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+           05  WS-FIRST-REC-SW                PIC X(1) VALUE 'Y'.
+               88  WS-FIRST-REC                      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-CLAIM-CNT                   PIC 9(7) VALUE 0.
+           05  WS-OUT-OF-BAL-CNT              PIC 9(7) VALUE 0.
+           05  WS-PROVIDER-CNT                PIC 9(7) VALUE 0.
+
+       01  WS-PRIOR-KEY.
+           05  WS-PRIOR-HIC-NO                PIC X(12).
+           05  WS-PRIOR-DCN                   PIC X(14).
+           05  WS-PRIOR-PROV-ID               PIC X(6).
+
+       01  WS-CLAIM-ACCUM.
+           05  WS-CLAIM-LINE-CHRG-SUM     COMP-3 PIC S9(9)V99.
+           05  WS-SAVED-CLAIM-TOTAL       COMP-3 PIC S9(9)V99.
+
+       01  WS-PROVIDER-ACCUM.
+           05  WS-PROV-CHRG-TOTAL         COMP-3 PIC S9(11)V99
+                                                  VALUE 0.
+           05  WS-PROV-CLAIM-CNT              PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR018 - PROVIDER-LEVEL CLAIM TOTAL BALANCING REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            PROVIDER  LINE-CHRG-SUM  STAMP
+      -    "ED-TOTAL   STATUS".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-PROV-ID                 PIC X(6).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-LINE-SUM                PIC $$$,$$$,$$9.99.
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-STAMPED-TOTAL           PIC $$$,$$$,$$9.99.
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-STATUS                  PIC X(14).
+
+       01  WS-PROV-SUMMARY-LINE.
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-PSL-LIT                     PIC X(20) VALUE
+               "PROVIDER TOTAL FOR ".
+           05  WS-PSL-PROV-ID                 PIC X(6).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-PSL-CLAIM-CNT-LIT           PIC X(8)  VALUE
+               "CLAIMS: ".
+           05  WS-PSL-CLAIM-CNT               PIC ZZZ,ZZ9.
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-PSL-TOTAL-LIT               PIC X(7)  VALUE
+               "TOTAL: ".
+           05  WS-PSL-TOTAL                   PIC $$,$$$,$$$,$$9.99.
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT PROV-BAL-RPT-FILE.
+           WRITE PROV-BAL-RPT-LINE FROM WS-HEADING-1.
+           WRITE PROV-BAL-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-RECORD
+               READ CLAIM-EXTRACT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                       PERFORM 3000-CHECK-CLAIM-BALANCE
+                       PERFORM 4000-PRINT-PROVIDER-TOTAL
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "SEGMENTS READ: " WS-CLAIMS-READ-CNT
+               "  CLAIMS: " WS-CLAIM-CNT
+               "  OUT-OF-BALANCE: " WS-OUT-OF-BAL-CNT
+               "  PROVIDERS: " WS-PROVIDER-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE PROV-BAL-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE PROV-BAL-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-CLAIMS-READ-CNT.
+
+           IF WS-FIRST-REC-SW = 'N'
+              AND FSSCCLMS-MEDA-PROV-6 NOT = WS-PRIOR-PROV-ID
+               PERFORM 3000-CHECK-CLAIM-BALANCE
+               PERFORM 4000-PRINT-PROVIDER-TOTAL
+           END-IF.
+
+           IF WS-FIRST-REC-SW = 'N'
+              AND FSSCCLMS-MEDA-PROV-6 = WS-PRIOR-PROV-ID
+              AND (FSSCCLMS-HIC-NO NOT = WS-PRIOR-HIC-NO
+                   OR FSSCCLMS-DCN NOT = WS-PRIOR-DCN)
+               PERFORM 3000-CHECK-CLAIM-BALANCE
+           END-IF.
+
+           IF WS-FIRST-REC-SW = 'Y'
+              OR FSSCCLMS-HIC-NO NOT = WS-PRIOR-HIC-NO
+              OR FSSCCLMS-DCN NOT = WS-PRIOR-DCN
+               MOVE 0 TO WS-CLAIM-LINE-CHRG-SUM
+               SET WS-FIRST-REC-SW TO 'N'
+           END-IF.
+
+           MOVE FSSCCLMS-HIC-NO    TO WS-PRIOR-HIC-NO.
+           MOVE FSSCCLMS-DCN       TO WS-PRIOR-DCN.
+           MOVE FSSCCLMS-MEDA-PROV-6
+                                   TO WS-PRIOR-PROV-ID.
+
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               MOVE FSSCCLMS-TOTAL-CHARGE-AMOUNT TO WS-SAVED-CLAIM-TOTAL
+           END-IF.
+
+           PERFORM 2100-SUM-LINE-CHARGES.
+
+       2100-SUM-LINE-CHARGES.
+           IF FSSCCLMS-LINES > 0
+               PERFORM VARYING FSSCCLMS-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-NDX > FSSCCLMS-LINES
+                   ADD FSSCCLMS-REV-TOT-CHRG-AMT (FSSCCLMS-NDX)
+                       TO WS-CLAIM-LINE-CHRG-SUM
+               END-PERFORM
+           END-IF.
+
+       3000-CHECK-CLAIM-BALANCE.
+           ADD 1 TO WS-CLAIM-CNT.
+           ADD 1 TO WS-PROV-CLAIM-CNT.
+           ADD WS-SAVED-CLAIM-TOTAL TO WS-PROV-CHRG-TOTAL.
+
+           MOVE WS-PRIOR-HIC-NO       TO WS-RPT-HIC-NO.
+           MOVE WS-PRIOR-DCN          TO WS-RPT-DCN.
+           MOVE WS-PRIOR-PROV-ID      TO WS-RPT-PROV-ID.
+           MOVE WS-CLAIM-LINE-CHRG-SUM
+                                      TO WS-RPT-LINE-SUM.
+           MOVE WS-SAVED-CLAIM-TOTAL  TO WS-RPT-STAMPED-TOTAL.
+
+           IF WS-CLAIM-LINE-CHRG-SUM NOT = WS-SAVED-CLAIM-TOTAL
+               ADD 1 TO WS-OUT-OF-BAL-CNT
+               MOVE "OUT-OF-BALANCE" TO WS-RPT-STATUS
+               WRITE PROV-BAL-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
+
+       4000-PRINT-PROVIDER-TOTAL.
+           IF WS-PROV-CLAIM-CNT > 0
+               ADD 1 TO WS-PROVIDER-CNT
+               MOVE WS-PRIOR-PROV-ID    TO WS-PSL-PROV-ID
+               MOVE WS-PROV-CLAIM-CNT   TO WS-PSL-CLAIM-CNT
+               MOVE WS-PROV-CHRG-TOTAL  TO WS-PSL-TOTAL
+               WRITE PROV-BAL-RPT-LINE FROM WS-PROV-SUMMARY-LINE
+           END-IF.
+           MOVE 0 TO WS-PROV-CHRG-TOTAL.
+           MOVE 0 TO WS-PROV-CLAIM-CNT.
