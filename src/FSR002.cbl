@@ -0,0 +1,173 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR002                                             *
+      ***                                                             *
+      *** DESCRIPTION: CLAIM GENEALOGY / LINEAGE REPORT.  READS THE   *
+      ***   BASE (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM AND PRINTS    *
+      ***   ITS DCN CROSS-REFERENCE CHAIN - THE ROOT ORIGINAL DCN,    *
+      ***   THE IMMEDIATE PRIOR DCN IT ADJUSTS, ANY CANCEL/CWF        *
+      ***   ADJUSTMENT XREF, AND THE DCN IT WAS FOUND DUPLICATE       *
+      ***   AGAINST - SO A CLAIM'S FULL ADJUSTMENT/CANCEL LINEAGE     *
+      ***   CAN BE READ OFF ONE REPORT LINE WITHOUT WALKING VSAM.     *
+      ***   ANY POPULATED PAYER-LEVEL FSSC-ADJ-DCN-ICN (OCCURS 3      *
+      ***   TIMES IN FSSC-PAYERS-ID-TABLE) IS PRINTED AS AN           *
+      ***   ADDITIONAL DETAIL LINE UNDER THE CLAIM'S MAIN LINEAGE     *
+      ***   LINE, SINCE IT CAN'T FIT IN THE SAME FIXED COLUMNS.       *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: GENEALOGY-RPT-FILE  - CLAIM LINEAGE REPORT          *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR002.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GENEALOGY-RPT-FILE ASSIGN TO "GENEARPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  GENEALOGY-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  GENEALOGY-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-BASE-CLAIM-CNT              PIC 9(7) VALUE 0.
+           05  WS-LINEAGE-CLAIM-CNT           PIC 9(7) VALUE 0.
+           05  WS-PAYER-ADJ-CNT               PIC 9(7) VALUE 0.
+
+       01  WS-PAYER-NDX                       PIC 9  VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR002 - CLAIM GENEALOGY / LINEAGE REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            ORIGINAL-XREF  XREF-PARENT
+      -    "     CANCEL-XREF    CWF-ADJ-DCN    DUPED-AGAINST".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-ORIGINAL-XREF           PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-XREF-PARENT             PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-CANCEL-XREF             PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-CWF-ADJ-DCN             PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DUPED-AGAINST           PIC X(14).
+
+      *    NOTE: FSSCCLMS-DCN AND THE XREF-STYLE DCN FIELDS ARE 23
+      *    BYTES ON THE EXTRACT; REPORT COLUMNS ARE TRUNCATED TO 14
+      *    (PLAN-CD THRU CLM-SEQ-NBR) TO KEEP THE REPORT LINE READABLE.
+
+       01  WS-PAYER-ADJ-LINE.
+           05  FILLER                         PIC X(3)  VALUE SPACES.
+           05  WS-PADJ-HIC-NO                 PIC X(12).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-PADJ-DCN                    PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-PADJ-LIT                    PIC X(16) VALUE
+               "PAYER-ADJ-DCN  ".
+           05  WS-PADJ-PAYER-NBR               PIC 9.
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-PADJ-ID                      PIC X(1).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-PADJ-DCN-ICN                 PIC X(23).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT GENEALOGY-RPT-FILE.
+           WRITE GENEALOGY-RPT-LINE FROM WS-HEADING-1.
+           WRITE GENEALOGY-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "BASE CLAIMS READ: " WS-BASE-CLAIM-CNT
+               "  WITH LINEAGE: " WS-LINEAGE-CLAIM-CNT
+               "  PAYER-ADJ-DCN ENTRIES: " WS-PAYER-ADJ-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE GENEALOGY-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE GENEALOGY-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-BASE-CLAIM-CNT
+               IF FSSCCLMS-ORIGINAL-XREF-DCN NOT = SPACES
+                  OR FSSCCLMS-XREF-DCN-NBR   NOT = SPACES
+                  OR FSSCCLMS-CANCEL-XREF-DCN NOT = SPACES
+                  OR FSSCCLMS-CWF-ADJ-DCN    NOT = SPACES
+                  OR FSSCCLMS-DCN-DUPED-AGAINST NOT = SPACES
+                   ADD 1 TO WS-LINEAGE-CLAIM-CNT
+                   MOVE FSSCCLMS-HIC-NO             TO WS-RPT-HIC-NO
+                   MOVE FSSCCLMS-DCN                TO WS-RPT-DCN
+                   MOVE FSSCCLMS-ORIGINAL-XREF-DCN
+                                          TO WS-RPT-ORIGINAL-XREF
+                   MOVE FSSCCLMS-XREF-DCN-NBR
+                                          TO WS-RPT-XREF-PARENT
+                   MOVE FSSCCLMS-CANCEL-XREF-DCN
+                                          TO WS-RPT-CANCEL-XREF
+                   MOVE FSSCCLMS-CWF-ADJ-DCN
+                                          TO WS-RPT-CWF-ADJ-DCN
+                   MOVE FSSCCLMS-DCN-DUPED-AGAINST
+                                          TO WS-RPT-DUPED-AGAINST
+                   WRITE GENEALOGY-RPT-LINE FROM WS-REPORT-LINE
+               END-IF
+               PERFORM 2100-CHECK-PAYER-ADJ-DCN
+                   VARYING WS-PAYER-NDX FROM 1 BY 1
+                   UNTIL WS-PAYER-NDX > 3
+           END-IF.
+
+       2100-CHECK-PAYER-ADJ-DCN.
+           IF FSSCCLMS-ADJ-DCN-ICN (WS-PAYER-NDX) NOT = SPACES
+               ADD 1 TO WS-PAYER-ADJ-CNT
+               MOVE FSSCCLMS-HIC-NO      TO WS-PADJ-HIC-NO
+               MOVE FSSCCLMS-DCN         TO WS-PADJ-DCN
+               MOVE WS-PAYER-NDX         TO WS-PADJ-PAYER-NBR
+               MOVE FSSCCLMS-PAYERS-ID (WS-PAYER-NDX)
+                                         TO WS-PADJ-ID
+               MOVE FSSCCLMS-ADJ-DCN-ICN (WS-PAYER-NDX)
+                                         TO WS-PADJ-DCN-ICN
+               WRITE GENEALOGY-RPT-LINE FROM WS-PAYER-ADJ-LINE
+           END-IF.
