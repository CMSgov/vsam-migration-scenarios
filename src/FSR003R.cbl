@@ -0,0 +1,205 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR003R                                            *
+      ***                                                             *
+      *** DESCRIPTION: AUDIT-TRAIL CEILING REPORT.  THE INLINE         *
+      ***   FSSC-AUDIT-TRAIL TABLE (FSRCCLXB) HOLDS ONLY 25 BADT-ENTRY *
+      ***   OCCURRENCES; FSR003 ROUTES ANYTHING PAST THAT TO THE       *
+      ***   AUDIT-TRAIL OVERFLOW CONTINUATION FILE (FSRCADTX SHAPE).   *
+      ***   THIS REPORT READS THE CLAIM EXTRACT AND LISTS EVERY CLAIM  *
+      ***   WHOSE FSSC-AUDIT-TRAIL-ENTRIES HAS REACHED OR PASSED 25 -  *
+      ***   I.E. THE INLINE TABLE IS FULL AND (IF THE CLAIM GOES ON    *
+      ***   TO CYCLE THROUGH ANY MORE STATUS CHANGES) FURTHER HISTORY  *
+      ***   LIVES ONLY IN THE OVERFLOW FILE - SO OPERATIONS KNOWS      *
+      ***   WHICH CLAIMS' INLINE AUDIT TRAIL IS INCOMPLETE.  THE       *
+      ***   OVERFLOW FILE IS ALSO READ TO COUNT HOW MANY CONTINUATION  *
+      ***   ENTRIES EACH SUCH CLAIM ACTUALLY HAS ON FILE.  THE CLAIM   *
+      ***   EXTRACT IS IN DCN SEQUENCE WHILE THE OVERFLOW FILE IS IN   *
+      ***   HIC-NO/DCN/SEQ-NBR SEQUENCE, SO THE EXTRACT IS RUN THROUGH *
+      ***   AN INTERNAL SORT INTO HIC-NO/DCN ORDER (SAME TECHNIQUE AS  *
+      ***   FSR004'S AGING SORT) BEFORE THE TWO FILES ARE MERGED -     *
+      ***   OTHERWISE THE FORWARD-ONLY OVERFLOW POINTER WOULD DRIFT    *
+      ***   OUT OF STEP WITH THE CLAIM BEING REPORTED.                 *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE,  *
+      ***                                INTERNALLY SORTED TO HIC-NO/  *
+      ***                                DCN BEFORE THE MERGE          *
+      ***         AUDIT-OVERFLOW-FILE - FSRCADTX SHAPE, HIC-NO/DCN/   *
+      ***                                SEQ-NBR SEQUENCE             *
+      *** OUTPUT: AUDIT-CEIL-RPT-FILE - AUDIT-TRAIL CEILING REPORT    *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR003R.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-OVERFLOW-FILE ASSIGN TO "AUDITOVF"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-CEIL-RPT-FILE ASSIGN TO "ADTCLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  AUDIT-OVERFLOW-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCADTX==.
+       COPY FSRCADTX.
+       REPLACE OFF.
+
+       FD  AUDIT-CEIL-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  AUDIT-CEIL-RPT-LINE                PIC X(132).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-HIC-NO                      PIC X(12).
+           05  SW-DCN                         PIC X(14).
+           05  SW-AUDIT-TRAIL-ENTRIES         PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CONSTANTS.
+           05  WS-MAX-INLINE-ENTRIES          PIC 9(2) VALUE 25.
+
+       01  WS-SWITCHES.
+           05  WS-EXT-EOF-SW                  PIC X(1) VALUE 'N'.
+               88  WS-EXT-EOF                        VALUE 'Y'.
+           05  WS-OVF-EOF-SW                  PIC X(1) VALUE 'N'.
+               88  WS-OVF-EOF                        VALUE 'Y'.
+           05  WS-SORT-EOF-SW                 PIC X(1) VALUE 'N'.
+               88  WS-SORT-EOF                        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-CEILING-CLAIM-CNT           PIC 9(7) VALUE 0.
+
+       01  WS-OVERFLOW-CNT                    PIC 9(4) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR003R - AUDIT-TRAIL CEILING REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            INLINE-ENTRIES  OVERFLOW-ENTRI
+      -    "ES".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-INLINE-ENTRIES          PIC Z9.
+           05  FILLER                         PIC X(14) VALUE SPACES.
+           05  WS-RPT-OVERFLOW-ENTRIES        PIC ZZZ9.
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-HIC-NO
+               ON ASCENDING KEY SW-DCN
+               INPUT PROCEDURE 1000-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 3000-MERGE-AND-REPORT.
+           GOBACK.
+
+       1000-BUILD-SORT-FILE.
+           OPEN INPUT CLAIM-EXTRACT-FILE.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EXT-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EXT-EOF
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               MOVE FSSCCLMS-HIC-NO             TO SW-HIC-NO
+               MOVE FSSCCLMS-DCN                TO SW-DCN
+               MOVE FSSCCLMS-AUDIT-TRAIL-ENTRIES
+                                          TO SW-AUDIT-TRAIL-ENTRIES
+               RELEASE SORT-WORK-RECORD
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EXT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CLAIM-EXTRACT-FILE.
+
+       3000-MERGE-AND-REPORT.
+           OPEN INPUT  AUDIT-OVERFLOW-FILE.
+           OPEN OUTPUT AUDIT-CEIL-RPT-FILE.
+           WRITE AUDIT-CEIL-RPT-LINE FROM WS-HEADING-1.
+           WRITE AUDIT-CEIL-RPT-LINE FROM WS-HEADING-2.
+
+           READ AUDIT-OVERFLOW-FILE
+               AT END SET WS-OVF-EOF TO TRUE
+           END-READ.
+
+           RETURN SORT-WORK-FILE
+               AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL WS-SORT-EOF
+               PERFORM 3100-PROCESS-SORTED-CLAIM
+               RETURN SORT-WORK-FILE
+                   AT END SET WS-SORT-EOF TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           PERFORM 9000-FINALIZE.
+           CLOSE AUDIT-OVERFLOW-FILE AUDIT-CEIL-RPT-FILE.
+
+       3100-PROCESS-SORTED-CLAIM.
+           IF SW-AUDIT-TRAIL-ENTRIES >= WS-MAX-INLINE-ENTRIES
+               ADD 1 TO WS-CEILING-CLAIM-CNT
+               PERFORM 2100-COUNT-OVERFLOW-ENTRIES
+               MOVE SW-HIC-NO                   TO WS-RPT-HIC-NO
+               MOVE SW-DCN                      TO WS-RPT-DCN
+               MOVE SW-AUDIT-TRAIL-ENTRIES
+                                          TO WS-RPT-INLINE-ENTRIES
+               MOVE WS-OVERFLOW-CNT             TO
+                                          WS-RPT-OVERFLOW-ENTRIES
+               WRITE AUDIT-CEIL-RPT-LINE FROM WS-REPORT-LINE
+           ELSE
+      *** NOT AT THE CEILING - BUT THE OVERFLOW FILE IS IN HIC-NO/DCN
+      *** SEQUENCE TOO, SO ANY OVERFLOW ENTRIES FOR THIS CLAIM (THERE
+      *** SHOULDN'T BE ANY IF IT NEVER HIT 25) STILL NEED TO BE
+      *** SKIPPED PAST BEFORE MOVING ON TO THE NEXT CLAIM.
+               PERFORM 2100-COUNT-OVERFLOW-ENTRIES
+           END-IF.
+
+       2100-COUNT-OVERFLOW-ENTRIES.
+           MOVE 0 TO WS-OVERFLOW-CNT.
+           PERFORM UNTIL WS-OVF-EOF
+                 OR FSSCADTX-AO-HIC-NO NOT = SW-HIC-NO
+                 OR FSSCADTX-AO-DCN    NOT = SW-DCN
+               ADD 1 TO WS-OVERFLOW-CNT
+               READ AUDIT-OVERFLOW-FILE
+                   AT END SET WS-OVF-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       9000-FINALIZE.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  AT OR PAST 25-ENTRY CEILING: " WS-CEILING-CLAIM-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE AUDIT-CEIL-RPT-LINE FROM WS-SUMMARY-LINE.
