@@ -0,0 +1,154 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR015                                             *
+      ***                                                             *
+      *** DESCRIPTION: DME CAPPED-RENTAL CYCLE TRACKER.  READS EVERY  *
+      ***   PHYSICAL SEGMENT OF THE CLAIM EXTRACT (LINES ARE CARRIED  *
+      ***   ACROSS ALL SEGMENTS, NOT JUST THE BASE - SEE FSR001) AND, *
+      ***   FOR EVERY REVENUE LINE FLAGGED FSSC-DME-CAT-5-CAPPED-RENT, *
+      ***   PRINTS THE BILLING PERIOD (STMT-COV-FROM/TO) AND THE      *
+      ***   RENTAL-CYCLE STAGE DERIVED FROM FSSC-EOMB-IND SO THE      *
+      ***   CAPPED-RENTAL MONTH COUNT CAN BE TRACKED CLAIM BY CLAIM   *
+      ***   AND THE 13-MONTH CAP/MAINTENANCE TRANSITION CAUGHT EARLY. *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: DME-RENTAL-RPT-FILE - DME CAPPED-RENTAL CYCLE RPT   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR015.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DME-RENTAL-RPT-FILE ASSIGN TO "DMERNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  DME-RENTAL-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  DME-RENTAL-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-RENTAL-LINE-CNT             PIC 9(7) VALUE 0.
+           05  WS-NEXT-TO-LAST-CNT            PIC 9(7) VALUE 0.
+           05  WS-LAST-RENTAL-CNT             PIC 9(7) VALUE 0.
+           05  WS-CAPPED-MAINT-CNT            PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR015 - DME CAPPED-RENTAL CYCLE TRACKER".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            SEQ  HCPCS  COV-FROM COV-TO
+      -    "  CYCLE-STAGE".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-SEQ                     PIC 9(2).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-HCPCS                   PIC X(5).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-COV-FROM                PIC X(8).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-COV-TO                  PIC X(8).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CYCLE-STAGE             PIC X(20).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT DME-RENTAL-RPT-FILE.
+           WRITE DME-RENTAL-RPT-LINE FROM WS-HEADING-1.
+           WRITE DME-RENTAL-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               PERFORM 2000-PROCESS-SEGMENT-LINES
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "SEGMENTS READ: " WS-CLAIMS-READ-CNT
+               "  RENTAL LINES: " WS-RENTAL-LINE-CNT
+               "  NEXT-TO-LAST: " WS-NEXT-TO-LAST-CNT
+               "  LAST-RENTAL: " WS-LAST-RENTAL-CNT
+               "  CAPPED-MAINT: " WS-CAPPED-MAINT-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE DME-RENTAL-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE DME-RENTAL-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-SEGMENT-LINES.
+           IF FSSCCLMS-LINES > 0
+               PERFORM VARYING FSSCCLMS-NDX FROM 1 BY 1
+                   UNTIL FSSCCLMS-NDX > FSSCCLMS-LINES
+                   IF FSSCCLMS-DME-CAT-5-CAPPED-RENT (FSSCCLMS-NDX)
+                       PERFORM 2100-PRINT-RENTAL-DETAIL
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2100-PRINT-RENTAL-DETAIL.
+           ADD 1 TO WS-RENTAL-LINE-CNT.
+           MOVE FSSCCLMS-HIC-NO           TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN              TO WS-RPT-DCN.
+           MOVE FSSCCLMS-TRAILER-SEQ      TO WS-RPT-SEQ.
+           MOVE FSSCCLMS-HCPC-CD (FSSCCLMS-NDX)
+                                          TO WS-RPT-HCPCS.
+           MOVE FSSCCLMS-STMT-COV-FROM-DT-CYMD
+                                          TO WS-RPT-COV-FROM.
+           MOVE FSSCCLMS-STMT-COV-TO-DT-CYMD
+                                          TO WS-RPT-COV-TO.
+
+           EVALUATE TRUE
+               WHEN FSSCCLMS-EOMB-I-NEXT-TO-LAST (FSSCCLMS-NDX)
+                   MOVE "NEXT-TO-LAST-MONTH" TO WS-RPT-CYCLE-STAGE
+                   ADD 1 TO WS-NEXT-TO-LAST-CNT
+               WHEN FSSCCLMS-EOMB-J-LAST-RENT-15MO (FSSCCLMS-NDX)
+                   MOVE "LAST-RENTAL-MONTH"  TO WS-RPT-CYCLE-STAGE
+                   ADD 1 TO WS-LAST-RENTAL-CNT
+               WHEN FSSCCLMS-EOMB-K-RENTED-TO-15MO (FSSCCLMS-NDX)
+                   MOVE "CAPPED-MAINTENANCE" TO WS-RPT-CYCLE-STAGE
+                   ADD 1 TO WS-CAPPED-MAINT-CNT
+               WHEN FSSCCLMS-EOMB-H-RENT-15MO (FSSCCLMS-NDX)
+                   MOVE "15TH-MONTH-RENT-MAX" TO WS-RPT-CYCLE-STAGE
+               WHEN OTHER
+                   MOVE "RENTAL-MONTH"       TO WS-RPT-CYCLE-STAGE
+           END-EVALUATE.
+
+           WRITE DME-RENTAL-RPT-LINE FROM WS-REPORT-LINE.
