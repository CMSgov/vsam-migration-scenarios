@@ -0,0 +1,127 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR003                                             *
+      ***                                                             *
+      *** DESCRIPTION: APPENDS ONE STATUS/LOCATION HISTORY ENTRY TO   *
+      ***   A CLAIM'S AUDIT TRAIL.  IF FSSC-AUDIT-TRAIL-ENTRIES IS     *
+      ***   BELOW 25 THE ENTRY IS STORED INLINE IN THE NEXT           *
+      ***   BADT-ENTRY OCCURRENCE.  ONCE THE INLINE TABLE IS FULL,    *
+      ***   THE ENTRY IS WRITTEN TO THE AUDIT-TRAIL OVERFLOW          *
+      ***   CONTINUATION FILE (FSRCADTX SHAPE) SO NO HISTORY IS LOST. *
+      ***   FSSC-AUDIT-TRAIL-ENTRIES IS ALWAYS UPDATED TO THE TRUE    *
+      ***   RUNNING COUNT, INLINE OR OVERFLOWED.                      *
+      ***                                                             *
+      *** LINKAGE:                                                    *
+      ***   LK-CLAIM-RECORD - CLAIM RECORD, FULL FSRCCLMS SHAPE       *
+      ***   LK-NEW-ENTRY    - THE STATUS/LOC HISTORY ENTRY TO ADD     *
+      ***   LK-RETURN-CODE  - '0' STORED INLINE, '1' SENT TO OVERFLOW *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR003.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-OVERFLOW-FILE ASSIGN TO "AUDITOVF"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-OVERFLOW-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCADTX==.
+       COPY FSRCADTX.
+       REPLACE OFF.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CONSTANTS.
+           05  WS-MAX-INLINE-ENTRIES      COMP PIC S9(4) VALUE 25.
+
+       LINKAGE SECTION.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       01  LK-NEW-ENTRY.
+           05  LK-NEW-STAT-LOC.
+               10  LK-NEW-STATUS                   PIC X(1).
+               10  LK-NEW-LOC                      PIC X(5).
+           05  LK-NEW-OPER-ID                      PIC X(9).
+           05  LK-NEW-REAS                         PIC X(5).
+           05  LK-NEW-CURR-DATE-CYMD.
+               10  LK-NEW-CURR-DATE-CC             PIC 9(2).
+               10  LK-NEW-CURR-DATE.
+                   15  LK-NEW-YY                   PIC 9(2).
+                   15  LK-NEW-MM                   PIC 9(2).
+                   15  LK-NEW-DD                   PIC 9(2).
+
+       01  LK-RETURN-CODE                      PIC X(1).
+           88  LK-STORED-INLINE                     VALUE '0'.
+           88  LK-STORED-OVERFLOW                   VALUE '1'.
+
+       PROCEDURE DIVISION USING FSSCCLMS-CLAIM-RECORD
+                                 LK-NEW-ENTRY
+                                 LK-RETURN-CODE.
+
+       0000-MAIN.
+
+      *** FSSCCLMS-AUDIT-TRAIL-ENTRIES IS UNSIGNED PIC 9(2) (MAX 99).
+      *** ONCE A CLAIM HAS ACCUMULATED 99 ENTRIES THE COUNT STAYS
+      *** PINNED THERE RATHER THAN BEING ALLOWED TO WRAP BACK TO 00 ON
+      *** THE NEXT ADD - A WRAPPED COUNT WOULD BOTH MISREPORT THE TRUE
+      *** HISTORY LENGTH AND, WORSE, GET SET INTO FSSCCLMS-BANDX BELOW
+      *** AS AN OUT-OF-RANGE SUBSCRIPT INTO THE 25-OCCURRENCE INLINE
+      *** TABLE.  EVERY ENTRY PAST 99 STILL GOES TO OVERFLOW.
+           IF FSSCCLMS-AUDIT-TRAIL-ENTRIES < 99
+               ADD 1 TO FSSCCLMS-AUDIT-TRAIL-ENTRIES
+           END-IF.
+
+           IF FSSCCLMS-AUDIT-TRAIL-ENTRIES <= WS-MAX-INLINE-ENTRIES
+               PERFORM 1000-STORE-INLINE
+           ELSE
+               PERFORM 2000-STORE-OVERFLOW
+           END-IF.
+
+           GOBACK.
+
+       1000-STORE-INLINE.
+
+           SET FSSCCLMS-BANDX TO FSSCCLMS-AUDIT-TRAIL-ENTRIES.
+
+           MOVE LK-NEW-STAT-LOC
+               TO FSSCCLMS-BADT-STAT-LOC (FSSCCLMS-BANDX).
+           MOVE LK-NEW-OPER-ID
+               TO FSSCCLMS-BADT-OPER-ID (FSSCCLMS-BANDX).
+           MOVE LK-NEW-REAS
+               TO FSSCCLMS-BADT-REAS (FSSCCLMS-BANDX).
+           MOVE LK-NEW-CURR-DATE-CYMD
+               TO FSSCCLMS-BADT-CURR-DATE-CYMD (FSSCCLMS-BANDX).
+
+           SET LK-STORED-INLINE TO TRUE.
+
+       2000-STORE-OVERFLOW.
+
+           OPEN EXTEND AUDIT-OVERFLOW-FILE.
+
+           MOVE FSSCCLMS-HIC-NO              TO FSSCADTX-AO-HIC-NO.
+           MOVE FSSCCLMS-DCN                 TO FSSCADTX-AO-DCN.
+           MOVE FSSCCLMS-AUDIT-TRAIL-ENTRIES TO FSSCADTX-AO-SEQ-NBR.
+           MOVE LK-NEW-STAT-LOC              TO FSSCADTX-AO-STAT-LOC.
+           MOVE LK-NEW-OPER-ID               TO FSSCADTX-AO-OPER-ID.
+           MOVE LK-NEW-REAS                  TO FSSCADTX-AO-REAS.
+           MOVE LK-NEW-CURR-DATE-CYMD
+               TO FSSCADTX-AO-CURR-DATE-CYMD.
+
+           WRITE FSSCADTX-AUDIT-OVERFLOW-RECORD.
+
+           CLOSE AUDIT-OVERFLOW-FILE.
+
+           SET LK-STORED-OVERFLOW TO TRUE.
