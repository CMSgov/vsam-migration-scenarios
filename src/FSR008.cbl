@@ -0,0 +1,383 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR008                                             *
+      ***                                                             *
+      *** DESCRIPTION: MSP (MEDICARE SECONDARY PAYER) COST-AVOIDANCE  *
+      ***   AND SAVINGS SUMMARY REPORT.  READS THE BASE (TRAILER-SEQ  *
+      ***   00) SEGMENT OF EACH CLAIM AND, FOR EVERY CLAIM WHERE      *
+      ***   FSSC-MSPPAY-IND SHOWS A SAVINGS CALCULATION WAS DONE OR   *
+      ***   FSSC-SEC-PAYOR-TYP-SVG IS POPULATED, PRINTS THE ORIGINAL  *
+      ***   MSP TYPE CODE, THE TYPE OF SAVINGS (FULL RECOVERY, COST   *
+      ***   AVOIDANCE, INITIAL DENIAL, PARTIAL) AND THE BENEFICIARY   *
+      ***   SAVINGS AMOUNT.  ACCUMULATES A CLAIM COUNT AND SAVINGS    *
+      ***   SUBTOTAL FOR EACH OF THE NINE FSSC-ORIG-MSP-CD CATEGORIES *
+      ***   (WORKING AGED, ESRD, AUTO, WORKERS' COMP, FEDERAL, BLACK  *
+      ***   LUNG, VA, DISABLED, LIABILITY) AND A CLAIM COUNT FOR EACH *
+      ***   OF THE FOUR FSSC-SEC-PAYOR-TYP-SVG SAVINGS TYPES (FULL    *
+      ***   RECOVERY, COST AVOIDANCE, INITIAL DENIAL, PARTIAL), PLUS  *
+      ***   A GRAND TOTAL SAVINGS AMOUNT.                             *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: MSP-SVGS-RPT-FILE   - MSP COST-AVOIDANCE/SAVINGS RPT*
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR008.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MSP-SVGS-RPT-FILE ASSIGN TO "MSPSVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  MSP-SVGS-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  MSP-SVGS-RPT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-MSP-CLAIM-CNT               PIC 9(7) VALUE 0.
+           05  WS-COST-AVOID-CNT              PIC 9(7) VALUE 0.
+           05  WS-RECOVERY-CNT                PIC 9(7) VALUE 0.
+           05  WS-TOTAL-SAVINGS               COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+
+       01  WS-MSP-CATEGORY-COUNTERS.
+           05  WS-MSP-12-WORKING-CNT          PIC 9(7) VALUE 0.
+           05  WS-MSP-12-WORKING-SVG          COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-13-ESRD-CNT             PIC 9(7) VALUE 0.
+           05  WS-MSP-13-ESRD-SVG             COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-14-AUTO-CNT             PIC 9(7) VALUE 0.
+           05  WS-MSP-14-AUTO-SVG             COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-15-WORKER-CNT           PIC 9(7) VALUE 0.
+           05  WS-MSP-15-WORKER-SVG           COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-16-FED-CNT              PIC 9(7) VALUE 0.
+           05  WS-MSP-16-FED-SVG              COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-41-BLACK-L-CNT          PIC 9(7) VALUE 0.
+           05  WS-MSP-41-BLACK-L-SVG          COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-42-VA-CNT               PIC 9(7) VALUE 0.
+           05  WS-MSP-42-VA-SVG               COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-43-DISABLED-CNT         PIC 9(7) VALUE 0.
+           05  WS-MSP-43-DISABLED-SVG         COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-47-LIABILITY-CNT        PIC 9(7) VALUE 0.
+           05  WS-MSP-47-LIABILITY-SVG        COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+           05  WS-MSP-OTHER-CNT               PIC 9(7) VALUE 0.
+           05  WS-MSP-OTHER-SVG               COMP-3 PIC S9(11)V99
+                                               VALUE 0.
+
+       01  WS-SVG-TYPE-COUNTERS.
+           05  WS-SVG-FR-FULL-REC-CNT         PIC 9(7) VALUE 0.
+           05  WS-SVG-IA-COST-AVOID-CNT       PIC 9(7) VALUE 0.
+           05  WS-SVG-ID-INIT-DEN-CNT         PIC 9(7) VALUE 0.
+           05  WS-SVG-PR-PARTIAL-CNT          PIC 9(7) VALUE 0.
+           05  WS-SVG-OTHER-CNT               PIC 9(7) VALUE 0.
+
+       01  WS-EDIT-FIELDS.
+           05  WS-RPT-SAVINGS-ED              PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-TOTAL-SAVINGS-ED            PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-MSP-CAT-SVG-ED              PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR008 - MSP COST-AVOIDANCE / SAVINGS SUMMARY REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            ORIG-MSP  SVG-TYPE  SAVINGS-AMT
+      -    "  SAVINGS-CALC".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-ORIG-MSP                PIC X(8).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-SVG-TYPE                PIC X(8).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-SAVINGS                 PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CALC-IND                PIC X(12).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+       01  WS-SUMMARY-LINE-2                  PIC X(132).
+       01  WS-SUMMARY-LINE-3                  PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT MSP-SVGS-RPT-FILE.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-HEADING-1.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM 9000-WRITE-SUMMARY.
+           CLOSE CLAIM-EXTRACT-FILE MSP-SVGS-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               IF FSSCCLMS-MSPPAY-Y-SAVINGS-CALC
+                  OR FSSCCLMS-SEC-PAYOR-TYP-SVG NOT = SPACES
+                   PERFORM 2100-PRINT-MSP-DETAIL
+               END-IF
+           END-IF.
+
+       2100-PRINT-MSP-DETAIL.
+           ADD 1 TO WS-MSP-CLAIM-CNT.
+           ADD FSSCCLMS-BENE-SAVINGS TO WS-TOTAL-SAVINGS.
+
+           MOVE FSSCCLMS-HIC-NO         TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN            TO WS-RPT-DCN.
+           MOVE FSSCCLMS-ORIG-MSP-CD    TO WS-RPT-ORIG-MSP.
+           MOVE FSSCCLMS-SEC-PAYOR-TYP-SVG TO WS-RPT-SVG-TYPE.
+           MOVE FSSCCLMS-BENE-SAVINGS   TO WS-RPT-SAVINGS.
+
+           IF FSSCCLMS-MSPPAY-Y-SAVINGS-CALC
+               MOVE "Y" TO WS-RPT-CALC-IND
+           ELSE
+               MOVE "N" TO WS-RPT-CALC-IND
+           END-IF.
+
+           IF FSSCCLMS-SEC-PAY-IA-COST-AVOID
+               ADD 1 TO WS-COST-AVOID-CNT
+           ELSE
+               ADD 1 TO WS-RECOVERY-CNT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FSSCCLMS-ORIG-MSP-12-WORKING
+                   ADD 1 TO WS-MSP-12-WORKING-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-12-WORKING-SVG
+               WHEN FSSCCLMS-ORIG-MSP-13-ESRD
+                   ADD 1 TO WS-MSP-13-ESRD-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-13-ESRD-SVG
+               WHEN FSSCCLMS-ORIG-MSP-14-AUTO
+                   ADD 1 TO WS-MSP-14-AUTO-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-14-AUTO-SVG
+               WHEN FSSCCLMS-ORIG-MSP-15-WORKER
+                   ADD 1 TO WS-MSP-15-WORKER-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-15-WORKER-SVG
+               WHEN FSSCCLMS-ORIG-MSP-16-FED
+                   ADD 1 TO WS-MSP-16-FED-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-16-FED-SVG
+               WHEN FSSCCLMS-ORIG-MSP-41-BLACK-L
+                   ADD 1 TO WS-MSP-41-BLACK-L-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-41-BLACK-L-SVG
+               WHEN FSSCCLMS-ORIG-MSP-42-VA
+                   ADD 1 TO WS-MSP-42-VA-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-42-VA-SVG
+               WHEN FSSCCLMS-ORIG-MSP-43-DISABLED
+                   ADD 1 TO WS-MSP-43-DISABLED-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-43-DISABLED-SVG
+               WHEN FSSCCLMS-ORIG-MSP-47-LIABILITY
+                   ADD 1 TO WS-MSP-47-LIABILITY-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-47-LIABILITY-SVG
+               WHEN OTHER
+                   ADD 1 TO WS-MSP-OTHER-CNT
+                   ADD FSSCCLMS-BENE-SAVINGS TO WS-MSP-OTHER-SVG
+           END-EVALUATE.
+
+           EVALUATE TRUE
+               WHEN FSSCCLMS-SEC-PAY-FR-FULL-REC
+                   ADD 1 TO WS-SVG-FR-FULL-REC-CNT
+               WHEN FSSCCLMS-SEC-PAY-IA-COST-AVOID
+                   ADD 1 TO WS-SVG-IA-COST-AVOID-CNT
+               WHEN FSSCCLMS-SEC-PAY-ID-INIT-DEN
+                   ADD 1 TO WS-SVG-ID-INIT-DEN-CNT
+               WHEN FSSCCLMS-SEC-PAY-PR-PARTIAL
+                   ADD 1 TO WS-SVG-PR-PARTIAL-CNT
+               WHEN OTHER
+                   ADD 1 TO WS-SVG-OTHER-CNT
+           END-EVALUATE.
+
+           WRITE MSP-SVGS-RPT-LINE FROM WS-REPORT-LINE.
+
+       9000-WRITE-SUMMARY.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  MSP CLAIMS: " WS-MSP-CLAIM-CNT
+               "  COST-AVOIDANCE: " WS-COST-AVOID-CNT
+               "  RECOVERY/OTHER: " WS-RECOVERY-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE WS-TOTAL-SAVINGS TO WS-TOTAL-SAVINGS-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-2.
+           STRING "TOTAL BENEFICIARY SAVINGS: " WS-TOTAL-SAVINGS-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-2
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-2.
+
+           PERFORM 9100-WRITE-MSP-CATEGORY-BREAKOUT.
+           PERFORM 9200-WRITE-SVG-TYPE-BREAKOUT.
+
+       9100-WRITE-MSP-CATEGORY-BREAKOUT.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "BY ORIG-MSP CATEGORY -- "
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-12-WORKING-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  12-WORKING AGED   CLAIMS: " WS-MSP-12-WORKING-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-13-ESRD-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  13-ESRD           CLAIMS: " WS-MSP-13-ESRD-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-14-AUTO-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  14-AUTO           CLAIMS: " WS-MSP-14-AUTO-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-15-WORKER-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  15-WORKERS COMP   CLAIMS: " WS-MSP-15-WORKER-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-16-FED-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  16-FEDERAL        CLAIMS: " WS-MSP-16-FED-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-41-BLACK-L-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  41-BLACK LUNG     CLAIMS: " WS-MSP-41-BLACK-L-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-42-VA-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  42-VA             CLAIMS: " WS-MSP-42-VA-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-43-DISABLED-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  43-DISABLED       CLAIMS: " WS-MSP-43-DISABLED-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-47-LIABILITY-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  47-LIABILITY      CLAIMS: "
+               WS-MSP-47-LIABILITY-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE WS-MSP-OTHER-SVG TO WS-MSP-CAT-SVG-ED.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  OTHER/BLANK       CLAIMS: " WS-MSP-OTHER-CNT
+               "  SAVINGS: " WS-MSP-CAT-SVG-ED
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+       9200-WRITE-SVG-TYPE-BREAKOUT.
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "BY SAVINGS TYPE -- "
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  FR-FULL RECOVERY  CLAIMS: "
+               WS-SVG-FR-FULL-REC-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  IA-COST AVOIDANCE CLAIMS: "
+               WS-SVG-IA-COST-AVOID-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  ID-INITIAL DENIAL CLAIMS: "
+               WS-SVG-ID-INIT-DEN-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  PR-PARTIAL        CLAIMS: "
+               WS-SVG-PR-PARTIAL-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
+
+           MOVE SPACES TO WS-SUMMARY-LINE-3.
+           STRING "  OTHER/BLANK       CLAIMS: " WS-SVG-OTHER-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE-3
+           END-STRING.
+           WRITE MSP-SVGS-RPT-LINE FROM WS-SUMMARY-LINE-3.
