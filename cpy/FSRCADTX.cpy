@@ -0,0 +1,42 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *|* MEMBER: FSRCADTX                                            *
+      ***                                                             *
+      *** DESCRIPTION: AUDIT-TRAIL OVERFLOW CONTINUATION RECORD.      *
+      ***   FSSC-AUDIT-TRAIL (FSRCCLXB) HOLDS ONLY 25 BADT-ENTRY       *
+      ***   OCCURRENCES.  ONCE FSSC-AUDIT-TRAIL-ENTRIES WOULD PASS     *
+      ***   25, FURTHER STATUS/LOCATION HISTORY ENTRIES ARE WRITTEN   *
+      ***   HERE INSTEAD, ONE RECORD PER OVERFLOW ENTRY, KEYED BY THE *
+      ***   OWNING CLAIM'S HIC-NO/DCN PLUS A RUNNING SEQUENCE NUMBER  *
+      ***   THAT PICKS UP WHERE THE INLINE TABLE LEFT OFF (26, 27...).*
+      ***                                                             *
+      *** FIXED LRECL: 55 BYTES                                       *
+      ***                                                             *
+      *** TO USE THIS COPYBOOK:                                       *
+      ***                                                             *
+      ***     REPLACE ==:FSSC:==      BY ==FSSCADTX==.                *
+      ***     COPY FSRCADTX.                                          *
+      ***     REPLACE OFF.                                            *
+      ***                                                             *
+      ***$************************************************************$
+
+       01  :FSSC:-AUDIT-OVERFLOW-RECORD.
+           05  :FSSC:-AO-KEY.
+             10  :FSSC:-AO-HIC-NO                     PIC X(12).
+             10  :FSSC:-AO-DCN                        PIC X(23).
+             10  :FSSC:-AO-SEQ-NBR             COMP-3 PIC S9(4).
+           05  :FSSC:-AO-ENTRY.
+             10  :FSSC:-AO-STAT-LOC.
+               15  :FSSC:-AO-STATUS                   PIC X(1).
+               15  :FSSC:-AO-LOC                      PIC X(5).
+             10  :FSSC:-AO-OPER-ID                    PIC X(9).
+             10  :FSSC:-AO-REAS                       PIC X(5).
+             10  :FSSC:-AO-CURR-DATE-CYMD.
+               15  :FSSC:-AO-CURR-DATE-CC             PIC 9(2).
+               15  :FSSC:-AO-CURR-DATE.
+                 20  :FSSC:-AO-YY                     PIC 9(2).
+                 20  :FSSC:-AO-MM                     PIC 9(2).
+                 20  :FSSC:-AO-DD                     PIC 9(2).
