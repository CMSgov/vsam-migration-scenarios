@@ -0,0 +1,133 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR006                                             *
+      ***                                                             *
+      *** DESCRIPTION: DIAGNOSIS POA (PRESENT ON ADMISSION)           *
+      ***   COMPLIANCE REPORT.  POA REPORTING ONLY APPLIES TO         *
+      ***   INPATIENT CLAIMS, SO THIS READS THE BASE (TRAILER-SEQ 00) *
+      ***   SEGMENT OF EACH CLAIM, SKIPS ANY CLAIM WHERE              *
+      ***   FSSC-SERV-TYP-1-INPAT-PRTA IS NOT SET, AND FOR EVERY      *
+      ***   POPULATED FSSC-DIAG-CD-2 IN FSSC-DIAG-CODE-DATA ON THE    *
+      ***   REMAINING INPATIENT CLAIMS, CONFIRMS THE PAIRED           *
+      ***   FSSC-DIAG-POA-IND IS ONE OF THE VALID CODES (Y/N/U/W/1).  *
+      ***   DIAGNOSES WITH A BLANK OR OTHERWISE INVALID POA           *
+      ***   INDICATOR ARE LISTED AS NON-COMPLIANT.                    *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: POA-COMPLY-RPT-FILE - DIAGNOSIS POA COMPLIANCE RPT  *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR006.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT POA-COMPLY-RPT-FILE ASSIGN TO "POACMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  POA-COMPLY-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  POA-COMPLY-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-DIAG-CHECKED-CNT            PIC 9(7) VALUE 0.
+           05  WS-DIAG-NONCOMPLY-CNT          PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR006 - DIAGNOSIS POA COMPLIANCE REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            DIAG-CD  POA-IND  REASON".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DIAG-CD                 PIC X(7).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-POA-IND                 PIC X(1).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-REASON                  PIC X(30).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT POA-COMPLY-RPT-FILE.
+           WRITE POA-COMPLY-RPT-LINE FROM WS-HEADING-1.
+           WRITE POA-COMPLY-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  DIAGNOSES CHECKED: " WS-DIAG-CHECKED-CNT
+               "  NON-COMPLIANT: " WS-DIAG-NONCOMPLY-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE POA-COMPLY-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE POA-COMPLY-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               IF FSSCCLMS-SERV-TYP-1-INPAT-PRTA
+                   PERFORM 2100-CHECK-DIAGNOSIS
+                       VARYING FSSCCLMS-DCNDX FROM 1 BY 1
+                       UNTIL FSSCCLMS-DCNDX > 25
+               END-IF
+           END-IF.
+
+       2100-CHECK-DIAGNOSIS.
+           IF FSSCCLMS-DIAG-CD-2 (FSSCCLMS-DCNDX) NOT = SPACES
+               ADD 1 TO WS-DIAG-CHECKED-CNT
+               IF NOT FSSCCLMS-DIAG-POA-VALID (FSSCCLMS-DCNDX)
+                   ADD 1 TO WS-DIAG-NONCOMPLY-CNT
+                   MOVE FSSCCLMS-HIC-NO   TO WS-RPT-HIC-NO
+                   MOVE FSSCCLMS-DCN      TO WS-RPT-DCN
+                   MOVE FSSCCLMS-DIAG-CD-2 (FSSCCLMS-DCNDX)
+                                          TO WS-RPT-DIAG-CD
+                   MOVE FSSCCLMS-DIAG-POA-IND (FSSCCLMS-DCNDX)
+                                          TO WS-RPT-POA-IND
+                   MOVE "MISSING/INVALID POA INDICATOR"
+                                          TO WS-RPT-REASON
+                   WRITE POA-COMPLY-RPT-LINE FROM WS-REPORT-LINE
+               END-IF
+           END-IF.
