@@ -0,0 +1,220 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR029                                             *
+      ***                                                             *
+      *** DESCRIPTION: RECON/APPEAL TIMELINESS TRACKING SUBSYSTEM.    *
+      ***   FSSC-RECON-IND CARRIES A CLAIM'S RECONSIDERATION/APPEAL   *
+      ***   STATE - 'U' WHILE UNDER RECONSIDERATION, AND 'A'/'B'/'R'  *
+      ***   ONCE DECIDED (FINAL AFFIRM/NO ADJUSTMENT/REVERSE).  THE   *
+      ***   COPYBOOK CARRIES NO DEDICATED RECON-RECEIVED/RECON-       *
+      ***   DECIDED DATE FIELDS, SO - FOLLOWING FSR004'S PRECEDENT OF *
+      ***   TREATING FSSC-CURR-TRAN-DT-CYMD AS THE DATE A CLAIM       *
+      ***   ENTERED ITS PRESENT STATUS - THIS REPORT USES FSSC-CURR-  *
+      ***   TRAN-DT-CYMD AS EITHER THE DATE RECONSIDERATION WAS       *
+      ***   OPENED (STILL PENDING, 'U') OR THE DATE IT WAS DECIDED    *
+      ***   ('A'/'B'/'R'), AND FSSC-RECD-DT-CYMD (ORIGINAL CLAIM       *
+      ***   RECEIPT) AS THE START OF THE CYCLE FOR A DECIDED RECON.   *
+      ***   A 60-CALENDAR-DAY TIMELINESS STANDARD (THE QIC REDETER-   *
+      ***   MINATION TIMEFRAME) IS USED TO FLAG LATE ITEMS - PENDING  *
+      ***   RECONS OPEN OVER 60 DAYS, OR DECIDED RECONS THAT TOOK     *
+      ***   OVER 60 DAYS FROM CLAIM RECEIPT TO DECISION.              *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: RECON-TIME-RPT-FILE - RECON/APPEAL TIMELINESS RPT   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR029.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECON-TIME-RPT-FILE ASSIGN TO "RECONTRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  RECON-TIME-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-TIME-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-BASE-CLAIM-CNT              PIC 9(7) VALUE 0.
+           05  WS-PENDING-TIMELY-CNT          PIC 9(7) VALUE 0.
+           05  WS-PENDING-LATE-CNT            PIC 9(7) VALUE 0.
+           05  WS-DECIDED-TIMELY-CNT          PIC 9(7) VALUE 0.
+           05  WS-DECIDED-LATE-CNT            PIC 9(7) VALUE 0.
+
+       01  WS-CONSTANTS.
+           05  WS-TIMELINESS-DAYS             PIC 9(5) VALUE 60.
+
+       01  WS-DATE-FIELDS.
+           05  WS-RUN-DATE-8                  PIC 9(8).
+           05  WS-RUN-DATE-INT                COMP PIC S9(9).
+           05  WS-START-DATE-8                PIC 9(8).
+           05  WS-START-DATE-INT              COMP PIC S9(9).
+           05  WS-END-DATE-8                  PIC 9(8).
+           05  WS-END-DATE-INT                COMP PIC S9(9).
+           05  WS-AGE-DAYS                    COMP PIC S9(9).
+           05  WS-AGE-DAYS-ED                 PIC ---,---,--9.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR029 - RECON/APPEAL TIMELINESS TRACKING REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN                     RECON-STAT  START-DT
+      -    "  END-DT    AGE-DAYS  TIMELINESS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(23).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-RECON-STAT              PIC X(10).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-START-DT                PIC 9(8).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-END-DT                  PIC 9(8).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-AGE-DAYS                PIC ---,---,--9.
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-TIMELINESS              PIC X(10).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT RECON-TIME-RPT-FILE.
+           WRITE RECON-TIME-RPT-LINE FROM WS-HEADING-1.
+           WRITE RECON-TIME-RPT-LINE FROM WS-HEADING-2.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-8.
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-8).
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               IF FSSCCLMS-TRAILER-SEQ-00-BASE
+                   PERFORM 2000-PROCESS-BASE-SEGMENT
+               END-IF
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS WITH RECON ACTIVITY: " WS-BASE-CLAIM-CNT
+               "  PENDING-TIMELY: " WS-PENDING-TIMELY-CNT
+               "  PENDING-LATE: " WS-PENDING-LATE-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE RECON-TIME-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "DECIDED-TIMELY: " WS-DECIDED-TIMELY-CNT
+               "  DECIDED-LATE: " WS-DECIDED-LATE-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE RECON-TIME-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE RECON-TIME-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-RECON-IND NOT = SPACES
+               ADD 1 TO WS-BASE-CLAIM-CNT
+
+               EVALUATE TRUE
+                   WHEN FSSCCLMS-RECON-U-RECONSIDER
+                       MOVE "PENDING"   TO WS-RPT-RECON-STAT
+                       MOVE FSSCCLMS-CURR-TRAN-DT-CYMD
+                                        TO WS-START-DATE-8
+                       MOVE WS-RUN-DATE-8 TO WS-END-DATE-8
+                       PERFORM 2100-COMPUTE-AGE
+                       PERFORM 2200-CLASSIFY-PENDING
+                   WHEN FSSCCLMS-RECON-A-FINAL-AFFIRM
+                     OR FSSCCLMS-RECON-B-FINAL-NO-ADJ
+                     OR FSSCCLMS-RECON-R-FINAL-REVERSE
+                       IF FSSCCLMS-RECON-A-FINAL-AFFIRM
+                           MOVE "AFFIRMED"  TO WS-RPT-RECON-STAT
+                       ELSE
+                           IF FSSCCLMS-RECON-B-FINAL-NO-ADJ
+                               MOVE "NO-ADJUST" TO WS-RPT-RECON-STAT
+                           ELSE
+                               MOVE "REVERSED"  TO WS-RPT-RECON-STAT
+                           END-IF
+                       END-IF
+                       MOVE FSSCCLMS-RECD-DT-CYMD TO WS-START-DATE-8
+                       MOVE FSSCCLMS-CURR-TRAN-DT-CYMD
+                                                  TO WS-END-DATE-8
+                       PERFORM 2100-COMPUTE-AGE
+                       PERFORM 2300-CLASSIFY-DECIDED
+                   WHEN OTHER
+                       MOVE "OTHER"     TO WS-RPT-RECON-STAT
+                       MOVE SPACES      TO WS-RPT-TIMELINESS
+                       MOVE ZEROS       TO WS-START-DATE-8
+                                           WS-END-DATE-8
+                       MOVE 0           TO WS-AGE-DAYS
+                       PERFORM 2400-PRINT-DETAIL-LINE
+               END-EVALUATE
+           END-IF.
+
+       2100-COMPUTE-AGE.
+           COMPUTE WS-START-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-START-DATE-8).
+           COMPUTE WS-END-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-END-DATE-8).
+           COMPUTE WS-AGE-DAYS = WS-END-DATE-INT - WS-START-DATE-INT.
+
+       2200-CLASSIFY-PENDING.
+           IF WS-AGE-DAYS > WS-TIMELINESS-DAYS
+               MOVE "LATE" TO WS-RPT-TIMELINESS
+               ADD 1 TO WS-PENDING-LATE-CNT
+           ELSE
+               MOVE "TIMELY" TO WS-RPT-TIMELINESS
+               ADD 1 TO WS-PENDING-TIMELY-CNT
+           END-IF.
+           PERFORM 2400-PRINT-DETAIL-LINE.
+
+       2300-CLASSIFY-DECIDED.
+           IF WS-AGE-DAYS > WS-TIMELINESS-DAYS
+               MOVE "LATE" TO WS-RPT-TIMELINESS
+               ADD 1 TO WS-DECIDED-LATE-CNT
+           ELSE
+               MOVE "TIMELY" TO WS-RPT-TIMELINESS
+               ADD 1 TO WS-DECIDED-TIMELY-CNT
+           END-IF.
+           PERFORM 2400-PRINT-DETAIL-LINE.
+
+       2400-PRINT-DETAIL-LINE.
+           MOVE WS-AGE-DAYS          TO WS-AGE-DAYS-ED.
+           MOVE FSSCCLMS-HIC-NO      TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN         TO WS-RPT-DCN.
+           MOVE WS-START-DATE-8      TO WS-RPT-START-DT.
+           MOVE WS-END-DATE-8        TO WS-RPT-END-DT.
+           MOVE WS-AGE-DAYS-ED       TO WS-RPT-AGE-DAYS.
+           WRITE RECON-TIME-RPT-LINE FROM WS-DETAIL-LINE.
