@@ -0,0 +1,267 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR021                                             *
+      ***                                                             *
+      *** DESCRIPTION: HOLD-LOCATION HISTORY TABLE AND AGING REPORT.  *
+      ***   READS THE BASE (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM.    *
+      ***   FSSC-HOLD-STATUS-LOC IS THE CLAIM'S CURRENT SUSPEND/HOLD  *
+      ***   STATUS AND LOCATION (SEPARATE FROM FSSC-CURR-STATUS-LOC,  *
+      ***   WHICH FSR004 AND FSR010 ALREADY REPORT ON) - IT HAS NO    *
+      ***   DATE STAMP OF ITS OWN, SO THE DATE THE CLAIM ENTERED ITS  *
+      ***   CURRENT HOLD IS TAKEN FROM THE LATEST FSSC-AUDIT-TRAIL    *
+      ***   ENTRY THAT MATCHES THE CURRENT HOLD STATUS/LOCATION, THE  *
+      ***   SAME AUDIT-TRAIL DATE STAMPS FSR010 USES FOR DWELL TIME.  *
+      ***   FOR EACH CLAIM THIS PRINTS:                                *
+      ***     1) IF FSSC-HOLD-LOCATION IS POPULATED, THE CLAIM IS     *
+      ***        CURRENTLY ON HOLD - ITS AGE IN THE CURRENT HOLD IS   *
+      ***        BUCKETED INTO THE SAME 0-30/31-60/61-90/91+ AGING    *
+      ***        RANGES FSR004 USES FOR RTP AGING.                    *
+      ***     2) THE HOLD-LOCATION HISTORY - EVERY FSSC-AUDIT-TRAIL   *
+      ***        ENTRY WHOSE STATUS IS 'S' (SUSPEND, THE SAME CODE    *
+      ***        VALUE AS FSSC-CURR-STAT-S-SUSPEND), WITH THE NUMBER  *
+      ***        OF DAYS THE CLAIM DWELLED THERE (NEXT ENTRY'S DATE,  *
+      ***        OR TODAY IF IT IS STILL THE LATEST ENTRY).           *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: HOLD-AGE-RPT-FILE   - HOLD-LOCATION HISTORY/AGING   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR021.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HOLD-AGE-RPT-FILE ASSIGN TO "HOLDAGRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  HOLD-AGE-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HOLD-AGE-RPT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+           05  WS-FOUND-NEXT-SW               PIC X(1).
+               88  WS-FOUND-NEXT                     VALUE 'Y'.
+           05  WS-FOUND-CURR-HOLD-DATE-SW     PIC X(1).
+               88  WS-FOUND-CURR-HOLD-DATE           VALUE 'Y'.
+
+       01  WS-WORK-FIELDS.
+           05  WS-NDX                         COMP PIC S9(4).
+           05  WS-NEXT-NDX                    COMP PIC S9(4).
+           05  WS-THIS-DATE-8                 PIC 9(8).
+           05  WS-NEXT-DATE-8                 PIC 9(8).
+           05  WS-THIS-DATE-INT               COMP PIC S9(9).
+           05  WS-NEXT-DATE-INT               COMP PIC S9(9).
+           05  WS-DWELL-DAYS                  COMP PIC S9(9).
+           05  WS-DWELL-DAYS-ED               PIC ---,---,--9.
+           05  WS-AGE-DAYS                    COMP PIC S9(9).
+           05  WS-AGE-DAYS-ED                 PIC ---,---,--9.
+           05  WS-RPT-BUCKET-WORK             PIC X(5).
+           05  WS-RUN-DATE-8                  PIC 9(8).
+           05  WS-RUN-DATE-INT                COMP PIC S9(9).
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-CURR-HOLD-CNT               PIC 9(7) VALUE 0.
+           05  WS-BKT-0-30-CNT                PIC 9(7) VALUE 0.
+           05  WS-BKT-31-60-CNT               PIC 9(7) VALUE 0.
+           05  WS-BKT-61-90-CNT               PIC 9(7) VALUE 0.
+           05  WS-BKT-91-UP-CNT               PIC 9(7) VALUE 0.
+           05  WS-HIST-ENTRY-CNT              PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR021 - HOLD-LOCATION HISTORY TABLE AND AGING REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            SECTION       DETAIL".
+
+       01  WS-CLAIM-LINE.
+           05  WS-CL-HIC-NO                   PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-CL-DCN                      PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-CL-TAG                      PIC X(13) VALUE
+               "*** CLAIM ***".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-SECTION                 PIC X(13).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DETAIL                  PIC X(88).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT HOLD-AGE-RPT-FILE.
+           WRITE HOLD-AGE-RPT-LINE FROM WS-HEADING-1.
+           WRITE HOLD-AGE-RPT-LINE FROM WS-HEADING-2.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-8.
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-8).
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  CURRENTLY ON HOLD: " WS-CURR-HOLD-CNT
+               "  0-30: "  WS-BKT-0-30-CNT
+               "  31-60: " WS-BKT-31-60-CNT
+               "  61-90: " WS-BKT-61-90-CNT
+               "  91+: "   WS-BKT-91-UP-CNT
+               "  HISTORY ENTRIES: " WS-HIST-ENTRY-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE HOLD-AGE-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE HOLD-AGE-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               MOVE FSSCCLMS-HIC-NO TO WS-CL-HIC-NO
+               MOVE FSSCCLMS-DCN    TO WS-CL-DCN
+               WRITE HOLD-AGE-RPT-LINE FROM WS-CLAIM-LINE
+
+               IF FSSCCLMS-HOLD-LOCATION NOT = SPACES
+                   PERFORM 2100-PRINT-CURRENT-HOLD-AGING
+               END-IF
+
+               PERFORM 2200-PRINT-HOLD-HISTORY-ENTRY
+                   VARYING WS-NDX FROM 1 BY 1
+                   UNTIL WS-NDX > 25
+           END-IF.
+
+       2100-PRINT-CURRENT-HOLD-AGING.
+           ADD 1 TO WS-CURR-HOLD-CNT.
+           SET WS-FOUND-CURR-HOLD-DATE-SW TO 'N'.
+
+           PERFORM VARYING WS-NDX FROM 25 BY -1
+               UNTIL WS-NDX < 1
+                  OR WS-FOUND-CURR-HOLD-DATE
+               IF FSSCCLMS-BADT-STATUS (WS-NDX) = FSSCCLMS-HOLD-STATUS
+                  AND FSSCCLMS-BADT-LOC (WS-NDX) =
+                      FSSCCLMS-HOLD-LOCATION
+                   SET WS-FOUND-CURR-HOLD-DATE TO TRUE
+                   MOVE FSSCCLMS-BADT-CURR-DATE-CYMD (WS-NDX)
+                       TO WS-THIS-DATE-8
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-CURR-HOLD-DATE
+               COMPUTE WS-THIS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-THIS-DATE-8)
+               COMPUTE WS-AGE-DAYS =
+                   WS-RUN-DATE-INT - WS-THIS-DATE-INT
+
+               PERFORM 2110-BUCKET-CURRENT-HOLD-AGE
+           END-IF.
+
+       2110-BUCKET-CURRENT-HOLD-AGE.
+           MOVE FSSCCLMS-HIC-NO TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN    TO WS-RPT-DCN.
+           MOVE "CURR-HOLD"     TO WS-RPT-SECTION.
+           MOVE WS-AGE-DAYS     TO WS-AGE-DAYS-ED.
+
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS <= 30
+                   ADD 1 TO WS-BKT-0-30-CNT
+                   MOVE "0-30"  TO WS-RPT-BUCKET-WORK
+               WHEN WS-AGE-DAYS <= 60
+                   ADD 1 TO WS-BKT-31-60-CNT
+                   MOVE "31-60" TO WS-RPT-BUCKET-WORK
+               WHEN WS-AGE-DAYS <= 90
+                   ADD 1 TO WS-BKT-61-90-CNT
+                   MOVE "61-90" TO WS-RPT-BUCKET-WORK
+               WHEN OTHER
+                   ADD 1 TO WS-BKT-91-UP-CNT
+                   MOVE "91+"   TO WS-RPT-BUCKET-WORK
+           END-EVALUATE.
+
+           MOVE SPACES TO WS-RPT-DETAIL.
+           STRING "STAT=" FSSCCLMS-HOLD-STATUS
+               " LOC=" FSSCCLMS-HOLD-LOCATION
+               " AGE-DAYS=" WS-AGE-DAYS-ED
+               " BUCKET=" WS-RPT-BUCKET-WORK
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           END-STRING.
+
+           WRITE HOLD-AGE-RPT-LINE FROM WS-REPORT-LINE.
+
+       2200-PRINT-HOLD-HISTORY-ENTRY.
+           IF FSSCCLMS-BADT-STAT-LOC (WS-NDX) NOT = SPACES
+              AND FSSCCLMS-BADT-STATUS (WS-NDX) = 'S'
+               ADD 1 TO WS-HIST-ENTRY-CNT
+               MOVE FSSCCLMS-BADT-CURR-DATE-CYMD (WS-NDX)
+                   TO WS-THIS-DATE-8
+               COMPUTE WS-THIS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-THIS-DATE-8)
+
+               SET WS-FOUND-NEXT-SW TO 'N'
+               IF WS-NDX < 25
+                   MOVE WS-NDX TO WS-NEXT-NDX
+                   ADD 1 TO WS-NEXT-NDX
+                   IF FSSCCLMS-BADT-STAT-LOC (WS-NEXT-NDX) NOT = SPACES
+                       SET WS-FOUND-NEXT TO TRUE
+                       MOVE FSSCCLMS-BADT-CURR-DATE-CYMD (WS-NEXT-NDX)
+                           TO WS-NEXT-DATE-8
+                       COMPUTE WS-NEXT-DATE-INT =
+                           FUNCTION INTEGER-OF-DATE (WS-NEXT-DATE-8)
+                   END-IF
+               END-IF
+
+               IF WS-FOUND-NEXT
+                   COMPUTE WS-DWELL-DAYS =
+                       WS-NEXT-DATE-INT - WS-THIS-DATE-INT
+               ELSE
+                   COMPUTE WS-DWELL-DAYS =
+                       WS-RUN-DATE-INT - WS-THIS-DATE-INT
+               END-IF
+
+               MOVE FSSCCLMS-HIC-NO TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN    TO WS-RPT-DCN
+               MOVE "HOLD-HIST"     TO WS-RPT-SECTION
+               MOVE WS-DWELL-DAYS   TO WS-DWELL-DAYS-ED
+               MOVE SPACES          TO WS-RPT-DETAIL
+               STRING "STAT=" FSSCCLMS-BADT-STATUS (WS-NDX)
+                   " LOC=" FSSCCLMS-BADT-LOC (WS-NDX)
+                   " DAYS-HERE=" WS-DWELL-DAYS-ED
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               END-STRING
+               WRITE HOLD-AGE-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
