@@ -0,0 +1,193 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR025                                             *
+      ***                                                             *
+      *** DESCRIPTION: CHECKPOINT/RESTART FOR THE FULL LOGICAL CLAIM  *
+      ***   EXTRACT.  COPIES CLAIM-EXTRACT-FILE (FSRCCLMS SHAPE) TO   *
+      ***   CLAIM-EXTRACT-OUT-FILE RECORD FOR RECORD.  EVERY WS-      *
+      ***   CKPT-INTERVAL RECORDS, THE HIC-NO/DCN OF THE LAST RECORD  *
+      ***   SUCCESSFULLY COPIED IS SAVED TO CHECKPOINT-FILE.  IF THE  *
+      ***   JOB ABENDS AND IS RE-SUBMITTED, IT READS CHECKPOINT-FILE  *
+      ***   AT STARTUP, SKIPS INPUT RECORDS ALREADY COPIED THROUGH    *
+      ***   THAT KEY, AND EXTENDS THE OUTPUT FILE RATHER THAN         *
+      ***   RECREATING IT - SO A RERUN PICKS UP WHERE IT LEFT OFF     *
+      ***   INSTEAD OF REPROCESSING THE WHOLE EXTRACT.  ON A CLEAN    *
+      ***   FINISH, CHECKPOINT-FILE IS RESET TO SPACES SO THE NEXT    *
+      ***   FRESH RUN STARTS FROM THE BEGINNING OF THE EXTRACT.       *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE     - FSRCCLMS SHAPE, DCN SEQ    *
+      ***         CHECKPOINT-FILE        - LAST-KEY-COPIED CONTROL    *
+      *** OUTPUT: CLAIM-EXTRACT-OUT-FILE - COPY OF THE EXTRACT        *
+      ***         CHECKPOINT-FILE        - REWRITTEN EVERY INTERVAL   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR025.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLAIM-EXTRACT-OUT-FILE ASSIGN TO "CLAIMEXO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CLMCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  CLAIM-EXTRACT-OUT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMO==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-HIC-NO                     PIC X(12).
+           05  CKPT-DCN                        PIC X(23).
+           05  CKPT-RECS-COPIED                PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUSES.
+           05  WS-OUT-FILE-STATUS              PIC X(2).
+               88  WS-OUT-FILE-OK                    VALUE '00'.
+           05  WS-CKPT-FILE-STATUS             PIC X(2).
+               88  WS-CKPT-OK                        VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                       PIC X(1) VALUE 'N'.
+               88  WS-EOF                             VALUE 'Y'.
+           05  WS-RESTART-SW                   PIC X(1) VALUE 'N'.
+               88  WS-RESTARTING                     VALUE 'Y'.
+           05  WS-SKIPPING-SW                  PIC X(1) VALUE 'N'.
+               88  WS-STILL-SKIPPING                 VALUE 'Y'.
+
+       01  WS-RESTART-KEY.
+           05  WS-RESTART-HIC-NO               PIC X(12).
+           05  WS-RESTART-DCN                  PIC X(23).
+
+       01  WS-COUNTERS.
+           05  WS-RECS-COPIED                  PIC 9(9) VALUE 0.
+           05  WS-RECS-SKIPPED                 PIC 9(9) VALUE 0.
+           05  WS-RECS-SINCE-CKPT              PIC 9(9) VALUE 0.
+
+       01  WS-CONSTANTS.
+           05  WS-CKPT-INTERVAL                PIC 9(9) VALUE 1000.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-READ-CHECKPOINT.
+
+           OPEN INPUT CLAIM-EXTRACT-FILE.
+
+           IF WS-RESTARTING
+               OPEN EXTEND CLAIM-EXTRACT-OUT-FILE
+               IF NOT WS-OUT-FILE-OK
+                   DISPLAY "FSR025 - UNABLE TO OPEN OUTPUT EXTRACT "
+                       "FOR RESTART, FILE STATUS: " WS-OUT-FILE-STATUS
+                   CLOSE CLAIM-EXTRACT-FILE
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           ELSE
+               OPEN OUTPUT CLAIM-EXTRACT-OUT-FILE
+           END-IF.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           IF WS-RESTARTING
+               SET WS-STILL-SKIPPING TO TRUE
+               PERFORM 2000-SKIP-ALREADY-COPIED
+                   UNTIL WS-EOF OR NOT WS-STILL-SKIPPING
+           END-IF.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 3000-COPY-RECORD
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM 4000-CLEAR-CHECKPOINT.
+
+           CLOSE CLAIM-EXTRACT-FILE CLAIM-EXTRACT-OUT-FILE.
+
+           DISPLAY "FSR025 - RECORDS SKIPPED (ALREADY COPIED): "
+               WS-RECS-SKIPPED
+               "  RECORDS COPIED THIS RUN: " WS-RECS-COPIED.
+
+           GOBACK.
+
+       1000-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-HIC-NO NOT = SPACES
+                           SET WS-RESTARTING TO TRUE
+                           MOVE CKPT-HIC-NO TO WS-RESTART-HIC-NO
+                           MOVE CKPT-DCN    TO WS-RESTART-DCN
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-SKIP-ALREADY-COPIED.
+      *** THE EXTRACT IS IN DCN SEQUENCE, NOT HIC-NO/DCN - THE SKIP
+      *** TEST MUST KEY OFF DCN ALONE OR IT WILL MISALIGN AGAINST
+      *** THE LAST KEY ACTUALLY COPIED.
+           IF FSSCCLMS-DCN > WS-RESTART-DCN
+               SET WS-SKIPPING-SW TO 'N'
+           ELSE
+               ADD 1 TO WS-RECS-SKIPPED
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       3000-COPY-RECORD.
+           MOVE FSSCCLMS-CLAIM-RECORD TO FSSCCLMO-CLAIM-RECORD.
+           WRITE FSSCCLMO-CLAIM-RECORD.
+           ADD 1 TO WS-RECS-COPIED.
+           ADD 1 TO WS-RECS-SINCE-CKPT.
+
+           IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 3100-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECS-SINCE-CKPT
+           END-IF.
+
+       3100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE FSSCCLMS-HIC-NO   TO CKPT-HIC-NO.
+           MOVE FSSCCLMS-DCN      TO CKPT-DCN.
+           MOVE WS-RECS-COPIED    TO CKPT-RECS-COPIED.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       4000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES  TO CKPT-HIC-NO CKPT-DCN.
+           MOVE 0       TO CKPT-RECS-COPIED.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
