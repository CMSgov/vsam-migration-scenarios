@@ -0,0 +1,146 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR019                                             *
+      ***                                                             *
+      *** DESCRIPTION: HIC-TO-MBI TRANSITION EXCEPTION REPORT.        *
+      ***   READS THE BASE (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM AND *
+      ***   LISTS ANY OF THE FOLLOWING MBI-TRANSITION EXCEPTIONS:     *
+      ***     1) FSSC-CWF-DISP-56-HICMBI-NF - CWF COULD NOT MATCH THE *
+      ***        SUBMITTED HIC-NO/MBI TO A BENEFICIARY.               *
+      ***     2) FSSC-MBI-SUBM-BENE-HIC - CLAIM WAS SUBMITTED USING   *
+      ***        THE LEGACY HIC NUMBER EVEN THOUGH AN MBI IS ALREADY  *
+      ***        CROSSWALKED FOR THIS BENEFICIARY (FSSC-MBI POPULATED)*
+      ***     3) FSSC-ADJ-MBI-IND-HIC - AN ADJUSTMENT WAS SUBMITTED   *
+      ***        USING THE LEGACY HIC NUMBER.                         *
+      ***     4) FSSC-MBI IS STILL BLANK FOR THIS BENEFICIARY - NO    *
+      ***        MBI HAS BEEN CROSSWALKED YET (INFORMATIONAL ONLY).   *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: HIC-MBI-RPT-FILE    - HIC-TO-MBI EXCEPTION REPORT   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR019.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HIC-MBI-RPT-FILE ASSIGN TO "HICMBRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  HIC-MBI-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  HIC-MBI-RPT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-HICMBI-NF-CNT               PIC 9(7) VALUE 0.
+           05  WS-SUBM-BY-HIC-CNT             PIC 9(7) VALUE 0.
+           05  WS-ADJ-BY-HIC-CNT              PIC 9(7) VALUE 0.
+           05  WS-NO-MBI-CNT                  PIC 9(7) VALUE 0.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR019 - HIC-TO-MBI TRANSITION EXCEPTION REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            MBI          EXCEPTION".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-MBI                     PIC X(11).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-EXCEPTION               PIC X(24).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT HIC-MBI-RPT-FILE.
+           WRITE HIC-MBI-RPT-LINE FROM WS-HEADING-1.
+           WRITE HIC-MBI-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  HICMBI-NF: " WS-HICMBI-NF-CNT
+               "  SUBM-BY-HIC: " WS-SUBM-BY-HIC-CNT
+               "  ADJ-BY-HIC: " WS-ADJ-BY-HIC-CNT
+               "  NO-MBI: " WS-NO-MBI-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE HIC-MBI-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE HIC-MBI-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+
+               IF FSSCCLMS-CWF-DISP-56-HICMBI-NF
+                   ADD 1 TO WS-HICMBI-NF-CNT
+                   MOVE "CWF-HICMBI-NOT-FOUND" TO WS-RPT-EXCEPTION
+                   PERFORM 2100-WRITE-EXCEPTION-DETAIL
+               END-IF
+
+               IF FSSCCLMS-MBI-SUBM-BENE-HIC
+                  AND FSSCCLMS-MBI NOT = SPACES
+                   ADD 1 TO WS-SUBM-BY-HIC-CNT
+                   MOVE "SUBMITTED-BY-HIC" TO WS-RPT-EXCEPTION
+                   PERFORM 2100-WRITE-EXCEPTION-DETAIL
+               END-IF
+
+               IF FSSCCLMS-ADJ-MBI-IND-HIC
+                   ADD 1 TO WS-ADJ-BY-HIC-CNT
+                   MOVE "ADJUSTMENT-BY-HIC" TO WS-RPT-EXCEPTION
+                   PERFORM 2100-WRITE-EXCEPTION-DETAIL
+               END-IF
+
+               IF FSSCCLMS-MBI = SPACES
+                   ADD 1 TO WS-NO-MBI-CNT
+                   MOVE "MBI-NOT-CROSSWALKED" TO WS-RPT-EXCEPTION
+                   PERFORM 2100-WRITE-EXCEPTION-DETAIL
+               END-IF
+           END-IF.
+
+       2100-WRITE-EXCEPTION-DETAIL.
+           MOVE FSSCCLMS-HIC-NO           TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN              TO WS-RPT-DCN.
+           MOVE FSSCCLMS-MBI              TO WS-RPT-MBI.
+           WRITE HIC-MBI-RPT-LINE FROM WS-REPORT-LINE.
