@@ -0,0 +1,252 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR009                                             *
+      ***                                                             *
+      *** DESCRIPTION: BENEFICIARY SAVINGS SUMMARY NOTICE GENERATION. *
+      ***   READS THE BASE (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM     *
+      ***   AND, FOR EVERY CLAIM WHERE FSSC-BENE-SAVINGS IS GREATER   *
+      ***   THAN ZERO, PRINTS A MAILABLE NOTICE STANZA ADDRESSED TO   *
+      ***   THE BENEFICIARY (NAME FROM THE FIRST INSURED-INFORMATION  *
+      ***   OCCURRENCE) SHOWING THE CLAIM DCN AND THE AMOUNT THE      *
+      ***   MEDICARE SECONDARY PAYER PROCESS SAVED THEM, FOLLOWED BY  *
+      ***   A LINE-DETAIL EXPLANATION OF THE SAVINGS FOR EACH         *
+      ***   POPULATED FSSC-BSVS-LINES OCCURRENCE - THE DENIAL/        *
+      ***   REJECT OVERRIDE CODE, THE REASON CODE, THE NON-COVERED    *
+      ***   CHARGE AND DAY/VISIT COUNT, AND ANY ANSI REMARK CODES -   *
+      ***   SO THE NOTICE EXPLAINS *WHY* THE BENEFICIARY WAS SAVED    *
+      ***   MONEY, NOT JUST THE BARE DOLLAR TOTAL.  THE BENEFICIARY'S *
+      ***   MAILING ADDRESS IS NOT CARRIED ON THE CLAIM EXTRACT, SO   *
+      ***   THE NOTICE IS KEYED BY HIC-NO FOR THE DOWNSTREAM PRINT/   *
+      ***   MAIL-MERGE PROCESS TO ADDRESS.                            *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: BENE-SVGS-NTC-FILE  - BENEFICIARY SAVINGS NOTICES   *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR009.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BENE-SVGS-NTC-FILE ASSIGN TO "BSVGNTCE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  BENE-SVGS-NTC-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BENE-SVGS-NTC-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-CLAIMS-READ-CNT             PIC 9(7) VALUE 0.
+           05  WS-NOTICE-CNT                  PIC 9(7) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-BSVS-NDX                    COMP PIC S9(4).
+           05  WS-ANSI-NDX                    COMP PIC S9(4).
+           05  WS-LINE-NDX-ED                 PIC Z9.
+           05  WS-BSVS-NDX-ED                 PIC 9.
+           05  WS-DETAIL-HDR-SW               PIC X(1) VALUE 'N'.
+               88  WS-DETAIL-HDR-NOT-WRITTEN        VALUE 'N'.
+               88  WS-DETAIL-HDR-WRITTEN            VALUE 'Y'.
+
+       01  WS-DATE-WORK.
+           05  WS-RUN-DATE-CYMD.
+               10  WS-RUN-DATE-CC             PIC 9(2).
+               10  WS-RUN-DATE-YY             PIC 9(2).
+               10  WS-RUN-DATE-MM             PIC 9(2).
+               10  WS-RUN-DATE-DD             PIC 9(2).
+           05  WS-RUN-DATE-ED                 PIC X(10).
+
+       01  WS-EDIT-FIELDS.
+           05  WS-RPT-SAVINGS-ED              PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-NCOV-CHRGS-ED               PIC ZZZ,ZZZ,ZZ9.99.
+           05  WS-NCOV-DYS-VSTS-ED            PIC Z(8)9.
+
+       01  WS-BENE-NAME-LINE.
+           05  FILLER                         PIC X(9) VALUE
+               "NOTICE TO".
+           05  FILLER                         PIC X(1) VALUE SPACE.
+           05  WS-NL-FIRST-NAME               PIC X(10).
+           05  FILLER                         PIC X(1) VALUE SPACE.
+           05  WS-NL-LAST-NAME                PIC X(15).
+           05  FILLER                         PIC X(9) VALUE
+               "  HIC-NO:".
+           05  FILLER                         PIC X(1) VALUE SPACE.
+           05  WS-NL-HIC-NO                   PIC X(12).
+
+       01  WS-DATE-LINE.
+           05  FILLER                         PIC X(6) VALUE
+               "DATE: ".
+           05  WS-DL-RUN-DATE                 PIC X(10).
+
+       01  WS-BODY-LINE-1                     PIC X(80) VALUE
+           "THIS NOTICE CONFIRMS AN MSP SAVINGS AMOUNT ON THE CLAIM
+      -    "BELOW.".
+
+       01  WS-BODY-LINE-2.
+           05  FILLER                         PIC X(6) VALUE
+               "DCN: ".
+           05  WS-BL2-DCN                     PIC X(23).
+           05  FILLER                         PIC X(15) VALUE
+               "  SAVINGS AMT: ".
+           05  WS-BL2-SAVINGS                 PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-SAVINGS-DETAIL-HDR              PIC X(80) VALUE
+           "  LINE SAVINGS DETAIL:".
+
+       01  WS-SAVINGS-DETAIL-LINE              PIC X(80).
+
+       01  WS-ANSI-LINE                       PIC X(80).
+
+       01  WS-BLANK-LINE                      PIC X(80) VALUE SPACES.
+       01  WS-SEPARATOR-LINE                  PIC X(80) VALUE ALL "-".
+
+       01  WS-SUMMARY-LINE                    PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT BENE-SVGS-NTC-FILE.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-CYMD.
+           STRING WS-RUN-DATE-MM "/" WS-RUN-DATE-DD "/"
+               WS-RUN-DATE-CC WS-RUN-DATE-YY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-ED
+           END-STRING.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-CLAIMS-READ-CNT
+               "  NOTICES GENERATED: " WS-NOTICE-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE BENE-SVGS-NTC-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE BENE-SVGS-NTC-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-CLAIMS-READ-CNT
+               IF FSSCCLMS-BENE-SAVINGS > 0
+                   PERFORM 2100-WRITE-NOTICE
+               END-IF
+           END-IF.
+
+       2100-WRITE-NOTICE.
+           ADD 1 TO WS-NOTICE-CNT.
+
+           MOVE WS-RUN-DATE-ED TO WS-DL-RUN-DATE.
+           MOVE FSSCCLMS-BENE-FIRST-NAME (1) TO WS-NL-FIRST-NAME.
+           MOVE FSSCCLMS-BENE-LAST-NAME (1)  TO WS-NL-LAST-NAME.
+           MOVE FSSCCLMS-HIC-NO              TO WS-NL-HIC-NO.
+           MOVE FSSCCLMS-DCN                 TO WS-BL2-DCN.
+           MOVE FSSCCLMS-BENE-SAVINGS        TO WS-BL2-SAVINGS.
+
+           WRITE BENE-SVGS-NTC-LINE FROM WS-SEPARATOR-LINE.
+           WRITE BENE-SVGS-NTC-LINE FROM WS-BENE-NAME-LINE.
+           WRITE BENE-SVGS-NTC-LINE FROM WS-DATE-LINE.
+           WRITE BENE-SVGS-NTC-LINE FROM WS-BLANK-LINE.
+           WRITE BENE-SVGS-NTC-LINE FROM WS-BODY-LINE-1.
+           WRITE BENE-SVGS-NTC-LINE FROM WS-BODY-LINE-2.
+
+           SET WS-DETAIL-HDR-NOT-WRITTEN TO TRUE.
+           PERFORM 2150-WRITE-LINE-SAVINGS-DETAIL
+               VARYING FSSCCLMS-NDX FROM 1 BY 1
+               UNTIL FSSCCLMS-NDX > FSSCCLMS-LINES
+
+           WRITE BENE-SVGS-NTC-LINE FROM WS-BLANK-LINE.
+
+       2150-WRITE-LINE-SAVINGS-DETAIL.
+           PERFORM 2160-WRITE-SAVINGS-DETAIL
+               VARYING WS-BSVS-NDX FROM 1 BY 1
+               UNTIL WS-BSVS-NDX > 4.
+
+       2160-WRITE-SAVINGS-DETAIL.
+           IF FSSCCLMS-BSVS-DEN-OVERRIDE (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   NOT = SPACE
+              OR FSSCCLMS-BSVS-REASON (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   NOT = SPACES
+              OR FSSCCLMS-BSVS-NCOV-CHRGS (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   NOT = 0
+               IF WS-DETAIL-HDR-NOT-WRITTEN
+                   WRITE BENE-SVGS-NTC-LINE FROM WS-SAVINGS-DETAIL-HDR
+                   SET WS-DETAIL-HDR-WRITTEN TO TRUE
+               END-IF
+
+               MOVE FSSCCLMS-NDX     TO WS-LINE-NDX-ED
+               MOVE WS-BSVS-NDX      TO WS-BSVS-NDX-ED
+               MOVE FSSCCLMS-BSVS-NCOV-CHRGS (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   TO WS-NCOV-CHRGS-ED
+               MOVE FSSCCLMS-BSVS-NCOV-DYS-VSTS
+                       (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   TO WS-NCOV-DYS-VSTS-ED
+
+               MOVE SPACES TO WS-SAVINGS-DETAIL-LINE
+               STRING "    LINE " WS-LINE-NDX-ED
+                   " BSVS " WS-BSVS-NDX-ED
+                   " DEN="
+                   FSSCCLMS-BSVS-DEN-OVERRIDE
+                       (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   " RSN="
+                   FSSCCLMS-BSVS-REASON (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   " CHRGS=" WS-NCOV-CHRGS-ED
+                   " DAYS=" WS-NCOV-DYS-VSTS-ED
+                   DELIMITED BY SIZE INTO WS-SAVINGS-DETAIL-LINE
+               END-STRING
+               WRITE BENE-SVGS-NTC-LINE FROM WS-SAVINGS-DETAIL-LINE
+
+               PERFORM 2170-WRITE-ANSI-REMARKS
+                   VARYING WS-ANSI-NDX FROM 1 BY 1
+                   UNTIL WS-ANSI-NDX > 4
+           END-IF.
+
+       2170-WRITE-ANSI-REMARKS.
+           IF FSSCCLMS-BSVS-ANSI-RMKS
+                   (FSSCCLMS-NDX, WS-BSVS-NDX, WS-ANSI-NDX)
+                   NOT = SPACES
+               MOVE SPACES TO WS-ANSI-LINE
+               STRING "      ANSI REMARK: "
+                   FSSCCLMS-BSVS-ANSI-GRP (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   "/"
+                   FSSCCLMS-BSVS-ANSI-RSN (FSSCCLMS-NDX, WS-BSVS-NDX)
+                   " "
+                   FSSCCLMS-BSVS-ANSI-RMKS
+                       (FSSCCLMS-NDX, WS-BSVS-NDX, WS-ANSI-NDX)
+                   DELIMITED BY SIZE INTO WS-ANSI-LINE
+               END-STRING
+               WRITE BENE-SVGS-NTC-LINE FROM WS-ANSI-LINE
+           END-IF.
