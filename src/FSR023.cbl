@@ -0,0 +1,174 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR023                                             *
+      ***                                                             *
+      *** DESCRIPTION: SITE-MIGRATION DCN CROSSWALK REPORT.  A DCN'S  *
+      ***   LAST TWO BYTES (FSSC-DCN-SITE-ID) IDENTIFY THE SHARED-    *
+      ***   SYSTEM SITE THAT ASSIGNED IT.  THE XREF-STYLE DCN FIELDS  *
+      ***   WALKED BY FSR002 (ORIGINAL-XREF, XREF-PARENT, CANCEL-     *
+      ***   XREF, CWF-ADJ, DUPED-AGAINST) ARE THE SAME 23-BYTE DCN    *
+      ***   LAYOUT AND CARRY A SITE ID IN THE SAME LAST-TWO-BYTES     *
+      ***   POSITION.  THIS REPORT READS THE BASE (TRAILER-SEQ 00)    *
+      ***   SEGMENT OF EACH CLAIM AND, FOR EVERY POPULATED XREF DCN   *
+      ***   WHOSE EMBEDDED SITE ID DIFFERS FROM THE CURRENT CLAIM'S   *
+      ***   OWN FSSC-DCN-SITE-ID, PRINTS A CROSSWALK LINE - THE       *
+      ***   CLAIM'S LINEAGE CROSSED SHARED-SYSTEM SITES, MEANING THE  *
+      ***   CLAIM (OR THE PRIOR/RELATED CLAIM IT REFERENCES) WAS      *
+      ***   MIGRATED BETWEEN SITES SOMEWHERE ALONG THAT LINEAGE.      *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: SITE-XWALK-RPT-FILE - SITE-MIGRATION CROSSWALK RPT  *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR023.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SITE-XWALK-RPT-FILE ASSIGN TO "SITEXWRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  SITE-XWALK-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SITE-XWALK-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-BASE-CLAIM-CNT              PIC 9(7) VALUE 0.
+           05  WS-CROSS-SITE-CNT              PIC 9(7) VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-XREF-SITE-ID                PIC X(2).
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR023 - SITE-MIGRATION DCN CROSSWALK REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN            CURR-SITE  XREF-TYPE     XREF-
+      -    "DCN         XREF-SITE".
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-CURR-SITE               PIC X(2).
+           05  FILLER                         PIC X(7)  VALUE SPACES.
+           05  WS-RPT-XREF-TYPE               PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-XREF-DCN                PIC X(14).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-XREF-SITE               PIC X(2).
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT SITE-XWALK-RPT-FILE.
+           WRITE SITE-XWALK-RPT-LINE FROM WS-HEADING-1.
+           WRITE SITE-XWALK-RPT-LINE FROM WS-HEADING-2.
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-PROCESS-BASE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "BASE CLAIMS READ: " WS-BASE-CLAIM-CNT
+               "  CROSS-SITE XREFS: " WS-CROSS-SITE-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE SITE-XWALK-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE SITE-XWALK-RPT-FILE.
+           GOBACK.
+
+       2000-PROCESS-BASE-SEGMENT.
+           IF FSSCCLMS-TRAILER-SEQ-00-BASE
+               ADD 1 TO WS-BASE-CLAIM-CNT
+
+               IF FSSCCLMS-ORIGINAL-XREF-DCN NOT = SPACES
+                   MOVE "ORIGINAL-XREF" TO WS-RPT-XREF-TYPE
+                   MOVE FSSCCLMS-ORIGINAL-XREF-DCN
+                                        TO WS-RPT-XREF-DCN
+                   MOVE FSSCCLMS-ORIGINAL-XREF-DCN (22:2)
+                                        TO WS-XREF-SITE-ID
+                   PERFORM 2100-COMPARE-AND-WRITE
+               END-IF
+
+               IF FSSCCLMS-XREF-DCN-NBR NOT = SPACES
+                   MOVE "XREF-PARENT"   TO WS-RPT-XREF-TYPE
+                   MOVE FSSCCLMS-XREF-DCN-NBR
+                                        TO WS-RPT-XREF-DCN
+                   MOVE FSSCCLMS-XREF-DCN-NBR (22:2)
+                                        TO WS-XREF-SITE-ID
+                   PERFORM 2100-COMPARE-AND-WRITE
+               END-IF
+
+               IF FSSCCLMS-CANCEL-XREF-DCN NOT = SPACES
+                   MOVE "CANCEL-XREF"   TO WS-RPT-XREF-TYPE
+                   MOVE FSSCCLMS-CANCEL-XREF-DCN
+                                        TO WS-RPT-XREF-DCN
+                   MOVE FSSCCLMS-CANCEL-XREF-DCN (22:2)
+                                        TO WS-XREF-SITE-ID
+                   PERFORM 2100-COMPARE-AND-WRITE
+               END-IF
+
+               IF FSSCCLMS-CWF-ADJ-DCN NOT = SPACES
+                   MOVE "CWF-ADJ-DCN"   TO WS-RPT-XREF-TYPE
+                   MOVE FSSCCLMS-CWF-ADJ-DCN
+                                        TO WS-RPT-XREF-DCN
+                   MOVE FSSCCLMS-CWF-ADJ-DCN (22:2)
+                                        TO WS-XREF-SITE-ID
+                   PERFORM 2100-COMPARE-AND-WRITE
+               END-IF
+
+               IF FSSCCLMS-DCN-DUPED-AGAINST NOT = SPACES
+                   MOVE "DUPED-AGAINST" TO WS-RPT-XREF-TYPE
+                   MOVE FSSCCLMS-DCN-DUPED-AGAINST
+                                        TO WS-RPT-XREF-DCN
+                   MOVE FSSCCLMS-DCN-DUPED-AGAINST (22:2)
+                                        TO WS-XREF-SITE-ID
+                   PERFORM 2100-COMPARE-AND-WRITE
+               END-IF
+           END-IF.
+
+       2100-COMPARE-AND-WRITE.
+           IF WS-XREF-SITE-ID NOT = SPACES
+              AND WS-XREF-SITE-ID NOT = FSSCCLMS-DCN-SITE-ID
+               ADD 1 TO WS-CROSS-SITE-CNT
+               MOVE FSSCCLMS-HIC-NO       TO WS-RPT-HIC-NO
+               MOVE FSSCCLMS-DCN          TO WS-RPT-DCN
+               MOVE FSSCCLMS-DCN-SITE-ID  TO WS-RPT-CURR-SITE
+               MOVE WS-XREF-SITE-ID       TO WS-RPT-XREF-SITE
+               WRITE SITE-XWALK-RPT-LINE FROM WS-REPORT-LINE
+           END-IF.
