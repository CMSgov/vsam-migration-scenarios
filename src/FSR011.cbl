@@ -0,0 +1,93 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR011                                             *
+      ***                                                             *
+      *** DESCRIPTION: TABLE-OVERFLOW WARNING EDIT FOR CONDITION AND  *
+      ***   OCCURRENCE CODES AT DDE ENTRY.  BOTH FSSC-COND-CODE-TABLE *
+      ***   AND FSSC-OCCUR-CD-TABLE ARE FIXED AT 30 OCCURRENCES ON    *
+      ***   THE EXTRACT, SO THERE IS NO ROOM TO ADD A 31ST CODE.      *
+      ***   CALLED BEFORE DDE ACCEPTS A NEW CONDITION OR OCCURRENCE   *
+      ***   CODE ENTRY; COUNTS THE POPULATED OCCURRENCES IN THE       *
+      ***   REQUESTED TABLE AND WARNS THE OPERATOR IF ALL 30 SLOTS    *
+      ***   ARE ALREADY IN USE.                                       *
+      ***                                                             *
+      *** LINKAGE:                                                    *
+      ***   LK-CLAIM-RECORD - CLAIM RECORD, FULL FSRCCLMS SHAPE       *
+      ***   LK-TABLE-ID     - 'C' CONDITION CODE TABLE                *
+      ***                     'O' OCCURRENCE CODE TABLE               *
+      ***   LK-RETURN-CODE  - '0' ROOM AVAILABLE                      *
+      ***                     '1' TABLE FULL - OVERFLOW WARNING       *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR011.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-CONSTANTS.
+           05  WS-MAX-TABLE-ENTRIES       COMP PIC S9(4) VALUE 30.
+
+       01  WS-WORK-FIELDS.
+           05  WS-NDX                     COMP PIC S9(4).
+           05  WS-USED-COUNT              COMP PIC S9(4).
+
+       LINKAGE SECTION.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       01  LK-TABLE-ID                        PIC X(1).
+           88  LK-TABLE-C-CONDITION               VALUE 'C'.
+           88  LK-TABLE-O-OCCURRENCE              VALUE 'O'.
+
+       01  LK-RETURN-CODE                      PIC X(1).
+           88  LK-EDIT-ROOM-AVAILABLE               VALUE '0'.
+           88  LK-EDIT-TABLE-FULL                   VALUE '1'.
+
+       PROCEDURE DIVISION USING FSSCCLMS-CLAIM-RECORD
+                                 LK-TABLE-ID
+                                 LK-RETURN-CODE.
+
+       0000-MAIN.
+
+           MOVE 0 TO WS-USED-COUNT.
+           SET LK-EDIT-ROOM-AVAILABLE TO TRUE.
+
+           EVALUATE TRUE
+               WHEN LK-TABLE-C-CONDITION
+                   PERFORM 1000-COUNT-CONDITION-CODES
+               WHEN LK-TABLE-O-OCCURRENCE
+                   PERFORM 2000-COUNT-OCCURRENCE-CODES
+           END-EVALUATE.
+
+           IF WS-USED-COUNT >= WS-MAX-TABLE-ENTRIES
+               SET LK-EDIT-TABLE-FULL TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       1000-COUNT-CONDITION-CODES.
+
+           PERFORM VARYING WS-NDX FROM 1 BY 1
+               UNTIL WS-NDX > 30
+               IF FSSCCLMS-COND-CD (WS-NDX) NOT = SPACES
+                   ADD 1 TO WS-USED-COUNT
+               END-IF
+           END-PERFORM.
+
+       2000-COUNT-OCCURRENCE-CODES.
+
+           PERFORM VARYING WS-NDX FROM 1 BY 1
+               UNTIL WS-NDX > 30
+               IF FSSCCLMS-OCCUR-CD (WS-NDX) NOT = SPACES
+                   ADD 1 TO WS-USED-COUNT
+               END-IF
+           END-PERFORM.
