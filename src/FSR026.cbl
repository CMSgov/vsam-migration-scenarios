@@ -0,0 +1,198 @@
+      ********************** | ****************************************
+      ***                                                             *
+      *** MEDICARE PART A                                             *
+      *** FISS SYSTEM DOCUMENTATION                                   *
+      ***                                                             *
+      *** PROGRAM: FSR026                                             *
+      ***                                                             *
+      *** DESCRIPTION: CLAIM ARCHIVAL AND PURGE SUBSYSTEM FOR         *
+      ***   FINALIZED CLAIMS.  A CLAIM IS ELIGIBLE FOR ARCHIVE ONCE   *
+      ***   IT HAS REACHED A FINAL STATUS (FSSC-CURR-STAT-FINAL -     *
+      ***   PAID/DENIED/REJECTED) AND ITS FSSC-PROCESS-DT-CYMD IS     *
+      ***   OLDER THAN THE RETENTION PERIOD (WS-RETENTION-DAYS).      *
+      ***   THE ARCHIVE/RETAIN DECISION IS MADE ONCE, WHEN THE BASE   *
+      ***   (TRAILER-SEQ 00) SEGMENT OF EACH CLAIM IS READ, AND THAT  *
+      ***   DECISION THEN CARRIES FORWARD TO EVERY LINE SEGMENT OF    *
+      ***   THE SAME LOGICAL CLAIM (THE EXTRACT'S BASE SEGMENT IS     *
+      ***   ASSUMED TO PRECEDE ITS OWN LINE SEGMENTS IN DCN SEQUENCE, *
+      ***   THE SAME ASSUMPTION FSR001/FSR022 MAKE ABOUT SEGMENT      *
+      ***   ORDERING).  ELIGIBLE CLAIMS ARE COPIED, SEGMENT BY        *
+      ***   SEGMENT, TO CLAIM-ARCHIVE-FILE (AND DROPPED FROM THE      *
+      ***   ACTIVE EXTRACT); ALL OTHER CLAIMS ARE COPIED TO CLAIM-    *
+      ***   RETAIN-FILE UNCHANGED.  A PURGE ACTIVITY REPORT LISTS     *
+      ***   EVERY CLAIM ARCHIVED.                                     *
+      ***                                                             *
+      *** INPUT:  CLAIM-EXTRACT-FILE  - FSRCCLMS SHAPE, DCN SEQUENCE  *
+      *** OUTPUT: CLAIM-ARCHIVE-FILE  - FSRCCLMS SHAPE, ARCHIVED OUT  *
+      ***         CLAIM-RETAIN-FILE   - FSRCCLMS SHAPE, STILL ACTIVE  *
+      ***         PURGE-RPT-FILE      - PURGE ACTIVITY REPORT         *
+      ***                                                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSR026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-EXTRACT-FILE ASSIGN TO "CLAIMEXT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLAIM-ARCHIVE-FILE ASSIGN TO "CLAIMARC"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CLAIM-RETAIN-FILE ASSIGN TO "CLAIMRET"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PURGE-RPT-FILE ASSIGN TO "PURGERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLAIM-EXTRACT-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMS==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  CLAIM-ARCHIVE-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMA==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  CLAIM-RETAIN-FILE.
+
+       REPLACE ==:FSSC:== BY ==FSSCCLMT==.
+       COPY FSRCCLMS.
+       REPLACE OFF.
+
+       FD  PURGE-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PURGE-RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(1) VALUE 'N'.
+               88  WS-EOF                            VALUE 'Y'.
+           05  WS-ARCHIVE-CLAIM-SW            PIC X(1) VALUE 'N'.
+               88  WS-ARCHIVE-THIS-CLAIM             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-BASE-CLAIM-CNT              PIC 9(7) VALUE 0.
+           05  WS-ARCHIVE-CLAIM-CNT           PIC 9(7) VALUE 0.
+           05  WS-SEGMENTS-READ-CNT           PIC 9(7) VALUE 0.
+           05  WS-ARCHIVE-SEG-CNT             PIC 9(7) VALUE 0.
+           05  WS-RETAIN-SEG-CNT              PIC 9(7) VALUE 0.
+
+       01  WS-DATE-FIELDS.
+           05  WS-RUN-DATE-8                  PIC 9(8).
+           05  WS-RUN-DATE-INT                COMP PIC S9(9).
+           05  WS-CLAIM-FINAL-DATE-8          PIC 9(8).
+           05  WS-CLAIM-FINAL-DATE-INT        COMP PIC S9(9).
+           05  WS-AGE-DAYS                    COMP PIC S9(9).
+           05  WS-AGE-DAYS-ED                 PIC ---,---,--9.
+
+       01  WS-CONSTANTS.
+           05  WS-RETENTION-DAYS              PIC 9(5) VALUE 730.
+
+       01  WS-HEADING-1                       PIC X(132) VALUE
+           "FSR026 - CLAIM ARCHIVAL AND PURGE ACTIVITY REPORT".
+       01  WS-HEADING-2                       PIC X(132) VALUE
+           "HIC-NO       DCN                         STATUS  PROCESS-D
+      -    "T  AGE-DAYS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-RPT-HIC-NO                  PIC X(12).
+           05  FILLER                         PIC X(1)  VALUE SPACES.
+           05  WS-RPT-DCN                     PIC X(23).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-STATUS                  PIC X(1).
+           05  FILLER                         PIC X(7)  VALUE SPACES.
+           05  WS-RPT-PROCESS-DT              PIC 9(8).
+           05  FILLER                         PIC X(2)  VALUE SPACES.
+           05  WS-RPT-AGE-DAYS                PIC ---,---,--9.
+
+       01  WS-SUMMARY-LINE                    PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           OPEN INPUT  CLAIM-EXTRACT-FILE.
+           OPEN OUTPUT CLAIM-ARCHIVE-FILE.
+           OPEN OUTPUT CLAIM-RETAIN-FILE.
+           OPEN OUTPUT PURGE-RPT-FILE.
+           WRITE PURGE-RPT-LINE FROM WS-HEADING-1.
+           WRITE PURGE-RPT-LINE FROM WS-HEADING-2.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-8.
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-8).
+
+           READ CLAIM-EXTRACT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+               IF FSSCCLMS-TRAILER-SEQ-00-BASE
+                   PERFORM 2000-EVALUATE-CLAIM-FOR-ARCHIVE
+               END-IF
+               PERFORM 3000-ROUTE-SEGMENT
+               READ CLAIM-EXTRACT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "CLAIMS READ: " WS-BASE-CLAIM-CNT
+               "  CLAIMS ARCHIVED: " WS-ARCHIVE-CLAIM-CNT
+               "  SEGMENTS ARCHIVED: " WS-ARCHIVE-SEG-CNT
+               "  SEGMENTS RETAINED: " WS-RETAIN-SEG-CNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           END-STRING.
+           WRITE PURGE-RPT-LINE FROM WS-SUMMARY-LINE.
+
+           CLOSE CLAIM-EXTRACT-FILE CLAIM-ARCHIVE-FILE
+                 CLAIM-RETAIN-FILE PURGE-RPT-FILE.
+           GOBACK.
+
+       2000-EVALUATE-CLAIM-FOR-ARCHIVE.
+           ADD 1 TO WS-BASE-CLAIM-CNT.
+           MOVE 'N' TO WS-ARCHIVE-CLAIM-SW.
+
+           IF FSSCCLMS-CURR-STAT-FINAL
+               MOVE FSSCCLMS-PROCESS-DT-CYMD TO WS-CLAIM-FINAL-DATE-8
+               COMPUTE WS-CLAIM-FINAL-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-CLAIM-FINAL-DATE-8)
+               COMPUTE WS-AGE-DAYS =
+                   WS-RUN-DATE-INT - WS-CLAIM-FINAL-DATE-INT
+
+               IF WS-AGE-DAYS >= WS-RETENTION-DAYS
+                   SET WS-ARCHIVE-THIS-CLAIM TO TRUE
+                   ADD 1 TO WS-ARCHIVE-CLAIM-CNT
+                   PERFORM 2100-PRINT-ARCHIVE-DETAIL
+               END-IF
+           END-IF.
+
+       2100-PRINT-ARCHIVE-DETAIL.
+           MOVE WS-AGE-DAYS               TO WS-AGE-DAYS-ED.
+           MOVE FSSCCLMS-HIC-NO           TO WS-RPT-HIC-NO.
+           MOVE FSSCCLMS-DCN              TO WS-RPT-DCN.
+           MOVE FSSCCLMS-CURR-STATUS      TO WS-RPT-STATUS.
+           MOVE WS-CLAIM-FINAL-DATE-8     TO WS-RPT-PROCESS-DT.
+           MOVE WS-AGE-DAYS-ED            TO WS-RPT-AGE-DAYS.
+           WRITE PURGE-RPT-LINE FROM WS-DETAIL-LINE.
+
+       3000-ROUTE-SEGMENT.
+           ADD 1 TO WS-SEGMENTS-READ-CNT.
+           IF WS-ARCHIVE-THIS-CLAIM
+               MOVE FSSCCLMS-CLAIM-RECORD TO FSSCCLMA-CLAIM-RECORD
+               WRITE FSSCCLMA-CLAIM-RECORD
+               ADD 1 TO WS-ARCHIVE-SEG-CNT
+           ELSE
+               MOVE FSSCCLMS-CLAIM-RECORD TO FSSCCLMT-CLAIM-RECORD
+               WRITE FSSCCLMT-CLAIM-RECORD
+               ADD 1 TO WS-RETAIN-SEG-CNT
+           END-IF.
